@@ -0,0 +1,10 @@
+      *Record layout for an entry in the global group-id-to-name
+      *lookup, held in /var/lib/asdf/group-index. This lets
+      *asdf-list-groups enumerate existing groups without having to
+      *scan the filesystem for group directories.
+       01 :X:-group-index-entry.
+           02 :X:-group-id             PIC X(16).
+           02 :X:-name                 PIC X(100).
+           02 :X:-status               PIC X.
+               88 :X:-status-active    VALUE 'A'.
+               88 :X:-status-archived  VALUE 'R'.
