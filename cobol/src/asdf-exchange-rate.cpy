@@ -0,0 +1,9 @@
+      *Record layout for an entry in the global exchange-rate table,
+      *held at /var/lib/asdf/exchange-rates. Each entry gives the
+      *number of base-reporting-currency units one unit of :X:-currency
+      *is worth, so reports can convert a mixed-currency group's
+      *entries into one total. A currency with no entry here is
+      *treated as already being the base currency (rate 1).
+       01 :X:-exchange-rate.
+           02 :X:-currency             PIC X(3).
+           02 :X:-rate-to-base         PIC 9(4)V9(6) COMP.
