@@ -0,0 +1,28 @@
+      *Record layout for an entry in the global recurring-transaction
+      *definition table, held in /var/lib/asdf/recurring. Each entry
+      *describes a debt or payment that asdf-post-recurring posts
+      *automatically into the group's ledger on the configured
+      *cadence, the same way a human would type it into
+      *asdf-append-to-ledger by hand every period.
+       01 :X:-recurring-entry.
+           02 :X:-id                   PIC X(16).
+           02 :X:-group                PIC X(16).
+           02 :X:-type                 PIC X.
+               88 :X:-debt             VALUE 'D'.
+               88 :X:-payment          VALUE 'P'.
+           02 :X:-debitor               PIC X(16).
+           02 :X:-creditor              PIC X(16).
+           02 :X:-amount                PIC 9(10) COMP.
+           02 :X:-currency              PIC X(3).
+           02 :X:-comment               PIC X(200).
+           02 :X:-category              PIC X(20).
+      *How often this entry is posted.
+           02 :X:-frequency             PIC X.
+               88 :X:-weekly            VALUE 'W'.
+               88 :X:-monthly           VALUE 'M'.
+      *Next date (YYYYMMDD) this entry is due to post; advanced by
+      *asdf-post-recurring each time it fires.
+           02 :X:-next-due-date         PIC 9(8).
+           02 :X:-status                PIC X.
+               88 :X:-status-active     VALUE 'A'.
+               88 :X:-status-paused     VALUE 'P'.
