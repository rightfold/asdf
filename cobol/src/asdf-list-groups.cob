@@ -0,0 +1,57 @@
+      *Enumerates groups known to the system by reading the global
+      *group-index (written by asdf-create-group) rather than walking
+      */var/lib/asdf/group/, following the same index-file convention
+      *asdf-log-in uses to look accounts up by email.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-list-groups.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-group-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-group-index.
+       COPY 'asdf-group-index.cpy' REPLACING ==:X:== BY ==gx==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/group-index'.
+       01 ws-index-status              PIC XX.
+       01 ws-id-text                   PIC X(32).
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           OPEN INPUT fd-group-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               STOP RUN
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-list-one UNTIL ws-eof-yes
+           CLOSE fd-group-index
+
+           STOP RUN
+           .
+
+       para-list-one.
+           READ fd-group-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF NOT gx-status-archived THEN
+                       CALL 'asdf-format-uuid' USING gx-group-id
+                           ws-id-text
+                       DISPLAY ws-id-text ' ' FUNCTION TRIM(gx-name)
+                   END-IF
+           END-READ
+           .
