@@ -0,0 +1,68 @@
+      *Check whether an account is an active member of a group, by
+      *scanning the group's member registry.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-check-member.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-members
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-members.
+       COPY 'asdf-member.cpy' REPLACING ==:X:== BY ==fs==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-path                      PIC X(256).
+       01 ws-status                    PIC XX.
+       01 ws-group-text                PIC X(32).
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 ls-group                     PIC X(16).
+       01 ls-account-id                PIC X(16).
+       01 ls-found                     PIC X.
+           88 ls-found-yes             VALUE 'Y'.
+           88 ls-found-no              VALUE 'N'.
+
+       PROCEDURE DIVISION USING ls-group ls-account-id ls-found.
+       para-main.
+           SET ls-found-no TO TRUE
+
+           CALL 'asdf-format-uuid' USING ls-group ws-group-text
+           STRING '/var/lib/asdf/group/' ws-group-text '/members'
+               INTO ws-path
+
+           OPEN INPUT fd-members
+           IF ws-status IS EQUAL TO '35' THEN
+               GO TO para-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-scan-one UNTIL ws-eof-yes OR ls-found-yes
+           CLOSE fd-members
+           .
+
+       para-exit.
+           EXIT PROGRAM
+           .
+
+       para-scan-one.
+           READ fd-members
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF fs-account-id IS EQUAL TO ls-account-id AND
+                      fs-status-active THEN
+                       SET ls-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
