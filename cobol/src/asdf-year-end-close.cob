@@ -0,0 +1,430 @@
+      *Year-end close batch job: for each group in the group-index,
+      *totals every ledger entry dated on or before the given year's
+      *last day into one net balance per account (the same per-account
+      *netting and currency conversion asdf-balance-report does), then
+      *appends one asdf-rollup.cpy record per account to
+      */var/lib/asdf/group/<id>/rollup and advances the group's
+      *gi-last-closed-date to that day. A balance already carried
+      *forward from an earlier close is folded in as the starting
+      *point, so only entries newer than the last close are actually
+      *walked - a years-old group's detailed ledger stays right where
+      *it is, just no longer something every later balance report has
+      *to re-read from day one. A group already closed through this
+      *year or later is left alone.
+      *
+      *Argument: the year (YYYY) to close through December 31st of.
+      *Walks the group-index the same way asdf-backup-ledgers does,
+      *rather than taking a group argument, since this is meant to run
+      *as a single nightly/annual batch over every group at once.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-year-end-close.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-group-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       SELECT OPTIONAL fd-info
+           ASSIGN DYNAMIC ws-info-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-info-status.
+
+       SELECT OPTIONAL fd-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-ledger-status.
+
+       SELECT OPTIONAL fd-rollup
+           ASSIGN DYNAMIC ws-rollup-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-rollup-status.
+
+       SELECT OPTIONAL fd-exchange-rates
+           ASSIGN DYNAMIC ws-rates-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-rates-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-group-index.
+       COPY 'asdf-group-index.cpy' REPLACING ==:X:== BY ==gx==.
+
+       FD fd-info.
+       COPY 'asdf-group-info.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==tr==.
+
+       FD fd-rollup.
+       COPY 'asdf-rollup.cpy' REPLACING ==:X:== BY ==ru==.
+
+       FD fd-exchange-rates.
+       COPY 'asdf-exchange-rate.cpy' REPLACING ==:X:== BY ==xr==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/group-index'.
+       01 ws-index-status              PIC XX.
+
+       01 ws-year-text                 PIC X(10) VALUE SPACES.
+       01 ws-target-year               PIC 9(4).
+       01 ws-target-date               PIC 9(8).
+       01 ws-target-date-text          PIC X(8).
+       01 ws-prior-date-text           PIC X(8).
+       01 ws-record-date               PIC X(8).
+
+       01 ws-group-text                PIC X(32).
+       01 ws-account-text              PIC X(32).
+       01 ws-info-path                 PIC X(256).
+       01 ws-info-status               PIC XX.
+
+       01 ws-ledger                    PIC X(256).
+       01 ws-ledger-status             PIC XX.
+
+       01 ws-rollup-path               PIC X(256).
+       01 ws-rollup-status             PIC XX.
+
+       01 ws-rates-path                PIC X(256)
+           VALUE '/var/lib/asdf/exchange-rates'.
+       01 ws-rates-status              PIC XX.
+       01 ws-rate-count                PIC 9(4) COMP VALUE 0.
+       01 ws-rates.
+           02 ws-rate-entry OCCURS 100 TIMES
+                   INDEXED BY ix-rate.
+               03 ws-rate-currency      PIC X(3).
+               03 ws-rate-value         PIC 9(4)V9(6) COMP.
+       01 ws-converted-amount          PIC S9(11) COMP.
+
+       01 ws-balance-count             PIC 9(4) COMP VALUE 0.
+       01 ws-balances.
+           02 ws-balance-entry OCCURS 1000 TIMES
+                   INDEXED BY ix-balance.
+               03 ws-balance-account   PIC X(16).
+               03 ws-balance-amount    PIC S9(11) COMP.
+       01 ws-target-account            PIC X(16).
+
+       01 ws-effective-debt            PIC X.
+           88 ws-effective-debt-yes    VALUE 'Y'.
+           88 ws-effective-debt-no     VALUE 'N'.
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+       01 ws-ledger-eof                PIC X.
+           88 ws-ledger-eof-yes        VALUE 'Y'.
+           88 ws-ledger-eof-no         VALUE 'N'.
+       01 ws-rollup-eof                PIC X.
+           88 ws-rollup-eof-yes        VALUE 'Y'.
+           88 ws-rollup-eof-no         VALUE 'N'.
+
+       01 ws-already-closed            PIC X.
+           88 ws-already-closed-yes    VALUE 'Y'.
+           88 ws-already-closed-no     VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-year-text FROM ARGUMENT-VALUE
+           IF ws-year-text IS EQUAL TO SPACES
+                   OR FUNCTION TRIM(ws-year-text) IS NOT NUMERIC THEN
+               DISPLAY 'A numeric year is required' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE FUNCTION TRIM(ws-year-text) TO ws-target-year
+           COMPUTE ws-target-date = ws-target-year * 10000 + 1231
+           MOVE ws-target-date TO ws-target-date-text
+
+           PERFORM para-load-rates THRU para-load-rates-exit
+           PERFORM para-close-all THRU para-close-all-exit
+           STOP RUN
+           .
+
+      *Loads the global exchange-rate table once up front; a currency
+      *with no entry here is left out of the table and treated as
+      *already being the reporting currency (rate 1) by
+      *para-convert-amount.
+       para-load-rates.
+           OPEN INPUT fd-exchange-rates
+           IF ws-rates-status IS EQUAL TO '35' THEN
+               GO TO para-load-rates-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-load-rates-one UNTIL ws-eof-yes
+           CLOSE fd-exchange-rates
+           .
+
+       para-load-rates-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-load-rates-one.
+           READ fd-exchange-rates
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   ADD 1 TO ws-rate-count
+                   SET ix-rate TO ws-rate-count
+                   MOVE xr-currency TO ws-rate-currency(ix-rate)
+                   MOVE xr-rate-to-base TO ws-rate-value(ix-rate)
+           END-READ
+           .
+
+       para-convert-amount.
+           SET ix-rate TO 1
+           SEARCH ws-rate-entry
+               AT END
+                   MOVE tr-amount TO ws-converted-amount
+               WHEN ws-rate-currency(ix-rate) IS EQUAL TO tr-currency
+                   COMPUTE ws-converted-amount ROUNDED =
+                       tr-amount * ws-rate-value(ix-rate)
+           END-SEARCH
+           .
+
+       para-close-all.
+           OPEN INPUT fd-group-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-close-all-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-close-one UNTIL ws-eof-yes
+           CLOSE fd-group-index
+           .
+
+       para-close-all-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-close-one.
+           READ fd-group-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-close-group THRU para-close-group-exit
+           END-READ
+           .
+
+      *A group already closed through this year or a later one is left
+      *alone; closing is only ever meant to move forward.
+       para-close-group.
+           MOVE 0 TO ws-balance-count
+           CALL 'asdf-format-uuid' USING gx-group-id ws-group-text
+
+           STRING '/var/lib/asdf/group/' ws-group-text '/info'
+               INTO ws-info-path
+           OPEN I-O fd-info
+           IF ws-info-status IS EQUAL TO '35' THEN
+               GO TO para-close-group-exit
+           END-IF
+           READ fd-info
+
+           SET ws-already-closed-no TO TRUE
+           IF fs-last-closed-date IS GREATER THAN OR EQUAL TO
+                   ws-target-date THEN
+               SET ws-already-closed-yes TO TRUE
+           END-IF
+           MOVE fs-last-closed-date TO ws-prior-date-text
+
+           IF ws-already-closed-yes THEN
+               CLOSE fd-info
+               GO TO para-close-group-exit
+           END-IF
+
+           PERFORM para-seed-rollup THRU para-seed-rollup-exit
+           PERFORM para-scan-ledger THRU para-scan-ledger-exit
+           PERFORM para-write-rollup
+
+           SET fs-last-closed-date TO ws-target-date
+           REWRITE fs-info
+           CLOSE fd-info
+           .
+
+       para-close-group-exit.
+           EXIT PARAGRAPH
+           .
+
+      *Seeds the balance table from the most recent rollup record for
+      *each account, so an account with no activity this period still
+      *carries its prior balance forward into the new rollup rows.
+       para-seed-rollup.
+           STRING '/var/lib/asdf/group/' ws-group-text '/rollup'
+               INTO ws-rollup-path
+           OPEN INPUT fd-rollup
+           IF ws-rollup-status IS EQUAL TO '35' THEN
+               GO TO para-seed-rollup-exit
+           END-IF
+
+           SET ws-rollup-eof-no TO TRUE
+           PERFORM para-seed-rollup-one UNTIL ws-rollup-eof-yes
+           CLOSE fd-rollup
+           .
+
+       para-seed-rollup-exit.
+           EXIT PARAGRAPH
+           .
+
+      *Later rollup rows for the same account supersede earlier ones,
+      *so a straight sequential replay (the file is only ever
+      *appended to in period-end order) leaves each account's entry
+      *holding its latest balance.
+       para-seed-rollup-one.
+           READ fd-rollup
+               AT END
+                   SET ws-rollup-eof-yes TO TRUE
+               NOT AT END
+                   MOVE ru-account-id TO ws-target-account
+                   PERFORM para-find-balance
+                   MOVE ru-opening-balance TO
+                       ws-balance-amount(ix-balance)
+           END-READ
+           .
+
+      *If the group has been archived its directory has moved under
+      */var/lib/asdf/archive/group/<id>, same fallback
+      *asdf-balance-report and asdf-list-ledger use.
+       para-scan-ledger.
+           MOVE SPACES TO ws-ledger
+           STRING '/var/lib/asdf/group/' ws-group-text '/ledger'
+               INTO ws-ledger
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' OR '05' THEN
+               IF ws-ledger-status IS EQUAL TO '05' THEN
+                   CLOSE fd-ledger
+               END-IF
+               MOVE SPACES TO ws-ledger
+               STRING '/var/lib/asdf/archive/group/' ws-group-text
+                   '/ledger' INTO ws-ledger
+               OPEN INPUT fd-ledger
+           END-IF
+           IF ws-ledger-status IS EQUAL TO '35' OR '05' THEN
+               IF ws-ledger-status IS EQUAL TO '05' THEN
+                   CLOSE fd-ledger
+               END-IF
+               GO TO para-scan-ledger-exit
+           END-IF
+           IF ws-ledger-status IS NOT EQUAL TO '00' THEN
+               GO TO para-scan-ledger-exit
+           END-IF
+
+           SET ws-ledger-eof-no TO TRUE
+           PERFORM para-scan-one UNTIL ws-ledger-eof-yes
+           CLOSE fd-ledger
+           .
+
+       para-scan-ledger-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-scan-one.
+           READ fd-ledger
+               AT END
+                   SET ws-ledger-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-check-apply
+           END-READ
+           .
+
+      *Only entries strictly after the group's previous close and on
+      *or before this close's target date are folded in - everything
+      *up through the prior close is already reflected in the seeded
+      *balances above.
+       para-check-apply.
+           STRING tr-year OF tr-timestamp
+               tr-month OF tr-timestamp
+               tr-day OF tr-timestamp
+               INTO ws-record-date
+
+           IF ws-record-date > ws-prior-date-text
+                   AND ws-record-date NOT GREATER THAN
+                       ws-target-date-text THEN
+               PERFORM para-apply-transaction
+           END-IF
+           .
+
+       para-apply-transaction.
+           PERFORM para-determine-effect
+           PERFORM para-convert-amount
+
+           MOVE tr-debitor TO ws-target-account
+           PERFORM para-find-balance
+           IF ws-effective-debt-yes THEN
+               SUBTRACT ws-converted-amount FROM
+                   ws-balance-amount(ix-balance)
+           ELSE
+               ADD ws-converted-amount TO ws-balance-amount(ix-balance)
+           END-IF
+
+           MOVE tr-creditor TO ws-target-account
+           PERFORM para-find-balance
+           IF ws-effective-debt-yes THEN
+               ADD ws-converted-amount TO ws-balance-amount(ix-balance)
+           ELSE
+               SUBTRACT ws-converted-amount FROM
+                   ws-balance-amount(ix-balance)
+           END-IF
+           .
+
+      *A plain debt or payment has its obvious effect; a reversal
+      *undoes whatever effect the entry it references had. Matches
+      *asdf-balance-report's convention.
+       para-determine-effect.
+           IF tr-debt THEN
+               SET ws-effective-debt-yes TO TRUE
+           END-IF
+           IF tr-payment THEN
+               SET ws-effective-debt-no TO TRUE
+           END-IF
+           IF tr-reversal THEN
+               IF tr-reversal-of-type IS EQUAL TO 'D' THEN
+                   SET ws-effective-debt-no TO TRUE
+               ELSE
+                   SET ws-effective-debt-yes TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *Sets ix-balance to the slot for ws-target-account, creating a
+      *new zero-balance slot if this is the first time it is seen.
+       para-find-balance.
+           SET ix-balance TO 1
+           SEARCH ws-balance-entry
+               AT END
+                   PERFORM para-new-balance
+               WHEN ws-balance-account(ix-balance) IS EQUAL TO
+                       ws-target-account
+                   CONTINUE
+           END-SEARCH
+           .
+
+       para-new-balance.
+           ADD 1 TO ws-balance-count
+           SET ix-balance TO ws-balance-count
+           MOVE ws-target-account TO ws-balance-account(ix-balance)
+           MOVE 0 TO ws-balance-amount(ix-balance)
+           .
+
+       para-write-rollup.
+           OPEN EXTEND fd-rollup
+           PERFORM para-write-rollup-one
+               VARYING ix-balance FROM 1 BY 1
+               UNTIL ix-balance > ws-balance-count
+           CLOSE fd-rollup
+           .
+
+       para-write-rollup-one.
+           MOVE ws-balance-account(ix-balance) TO ru-account-id
+           MOVE ws-target-date TO ru-period-end-date
+           MOVE ws-balance-amount(ix-balance) TO ru-opening-balance
+           MOVE FUNCTION CURRENT-DATE TO ru-closed-timestamp
+           WRITE ru-rollup
+           .
