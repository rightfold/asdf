@@ -0,0 +1,84 @@
+      *Arguments: acting account UUID, group UUID, new member account
+      *UUID, role. The acting account must be an active admin of the
+      *group - only admins may add members.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-add-group-member.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-members
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-members.
+       COPY 'asdf-member.cpy' REPLACING ==:X:== BY ==fs==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-group                     PIC X(16).
+       01 ws-group-text                PIC X(32).
+       01 ws-account-text               PIC X(32).
+       01 ws-role                      PIC X(1).
+       01 ws-path                      PIC X(256).
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+
+       01 ws-acting-account-text       PIC X(32).
+       01 ws-acting-account            PIC X(16).
+       01 ws-is-admin                  PIC X.
+           88 ws-is-admin-yes          VALUE 'Y'.
+           88 ws-is-admin-no           VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-acting-account-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-acting-account-text
+               ws-acting-account
+
+           ACCEPT ws-group-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-group-text ws-group
+
+           CALL 'asdf-check-admin' USING ws-group ws-acting-account
+               ws-is-admin
+           IF ws-is-admin-no THEN
+               DISPLAY 'Only an admin can add members'
+                   WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT ws-account-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-account-text fs-account-id
+
+           ACCEPT ws-role FROM ARGUMENT-VALUE
+           IF ws-role IS NOT EQUAL TO 'A' AND 'M' THEN
+               DISPLAY 'Invalid role' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ws-role TO fs-role
+
+           CALL 'asdf-check-member' USING ws-group fs-account-id
+               ws-found
+           IF ws-found-yes THEN
+               DISPLAY 'Already a member' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           SET fs-status-active TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO fs-joined-timestamp
+
+           STRING '/var/lib/asdf/group/' ws-group-text '/members'
+               INTO ws-path
+           OPEN EXTEND fd-members
+           WRITE fs-member
+           CLOSE fd-members
+
+           STOP RUN
+           .
