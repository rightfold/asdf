@@ -0,0 +1,134 @@
+      *Loads one group's expected cash movement, as reported by
+      *whatever export the settling bank account provides, into the
+      *reconciliation-input table asdf-reconcile-ledgers reads from.
+      *Arguments: group UUID, expected amount (whole units, same
+      *convention fs-amount uses). Mirrors asdf-set-exchange-rate's
+      *create-or-update shape - a fresh group is appended, an
+      *existing one is rewritten in place - since both are small
+      *admin/feed-maintained lookup tables keyed by a single field.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-load-reconciliation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-reconciliation
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-reconciliation.
+       COPY 'asdf-reconciliation-entry.cpy' REPLACING ==:X:== BY ==rx==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-path                      PIC X(256)
+           VALUE '/var/lib/asdf/reconciliation-input'.
+       01 ws-status                    PIC XX.
+
+       01 ws-uuid-text                 PIC X(32).
+       01 ws-group-id                  PIC X(16).
+       01 ws-amount-text               PIC X(12).
+       01 ws-amount                    PIC 9(10).
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           IF ws-uuid-text IS EQUAL TO SPACES THEN
+               DISPLAY 'Missing group' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-group-id
+
+           ACCEPT ws-amount-text FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(ws-amount-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-amount-text) TO ws-amount
+           ELSE
+               DISPLAY 'Non-numeric amount' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM para-write THRU para-write-exit
+           STOP RUN
+           .
+
+      *An OPTIONAL file that does not exist yet still opens
+      *successfully here (status '05'), so the absent case is told
+      *apart from a real entry by whether the scan ever finds one,
+      *not by the OPEN status - same reasoning
+      *asdf-set-exchange-rate's para-write uses.
+       para-write.
+           SET ws-found-no TO TRUE
+           OPEN INPUT fd-reconciliation
+           IF ws-status IS EQUAL TO '35' THEN
+               GO TO para-write-new
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-check-exists UNTIL ws-eof-yes OR ws-found-yes
+           CLOSE fd-reconciliation
+
+           IF ws-found-yes THEN
+               PERFORM para-update-existing
+               GO TO para-write-exit
+           END-IF
+
+           GO TO para-write-new
+           .
+
+       para-write-new.
+           MOVE ws-group-id TO rx-group-id
+           MOVE ws-amount TO rx-expected-amount
+           OPEN EXTEND fd-reconciliation
+           WRITE rx-reconciliation-entry
+           CLOSE fd-reconciliation
+           .
+
+       para-write-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-exists.
+           READ fd-reconciliation
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF rx-group-id IS EQUAL TO ws-group-id THEN
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-update-existing.
+           OPEN I-O fd-reconciliation
+           SET ws-eof-no TO TRUE
+           SET ws-found-no TO TRUE
+           PERFORM para-update-existing-one
+               UNTIL ws-eof-yes OR ws-found-yes
+           CLOSE fd-reconciliation
+           .
+
+       para-update-existing-one.
+           READ fd-reconciliation
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF rx-group-id IS EQUAL TO ws-group-id THEN
+                       MOVE ws-amount TO rx-expected-amount
+                       REWRITE rx-reconciliation-entry
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
