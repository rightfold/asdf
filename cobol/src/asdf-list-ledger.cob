@@ -8,13 +8,23 @@
            ASSIGN DYNAMIC ws-ledger
            ACCESS IS SEQUENTIAL
            ORGANIZATION IS RECORD SEQUENTIAL
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS ws-ledger-status.
 
+       SELECT OPTIONAL fd-disputes
+           ASSIGN DYNAMIC ws-dispute-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-dispute-status.
+
        DATA DIVISION.
        FILE SECTION.
        FD fd-ledger.
        COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
 
+       FD fd-disputes.
+       COPY 'asdf-dispute.cpy' REPLACING ==:X:== BY ==ds==.
+
        WORKING-STORAGE SECTION.
        01 ws-group                     PIC X(16).
        01 ws-ledger                    PIC X(256).
@@ -47,12 +57,103 @@
            02 ws-creditor             PIC X(32).
            02 FILLER                  PIC X      VALUE X'09'.
            02 ws-amount               PIC 9(10).
+           02 FILLER                  PIC X      VALUE X'09'.
+           02 ws-reversal-of          PIC X(32).
 
        01 ws-eof                       PIC X.
            88 ws-eof-yes               VALUE 'Y'.
            88 ws-eof-no                VALUE 'N'.
        01 ws-uuid-text                 PIC X(32).
 
+       01 ws-session-token             PIC X(16).
+       01 ws-session-account           PIC X(16).
+       01 ws-session-valid             PIC X.
+           88 ws-session-valid-yes     VALUE 'Y'.
+           88 ws-session-valid-no      VALUE 'N'.
+
+       01 ws-format                    PIC X(10).
+           88 ws-format-text           VALUE SPACES, 'TEXT'.
+           88 ws-format-csv            VALUE 'CSV'.
+           88 ws-format-json           VALUE 'JSON'.
+           88 ws-format-qif            VALUE 'QIF'.
+           88 ws-format-ofx            VALUE 'OFX'.
+
+      *QIF and OFX both describe one account's view of its own money
+      *moving in and out, so both need the account filter to know
+      *whose perspective to sign the amount from; without it there is
+      *no "my account" to export a statement for.
+       01 ws-export-amount             PIC S9(10).
+       01 ws-export-amount-edit        PIC -(10)9.
+       01 ws-export-counterparty       PIC X(32).
+       01 ws-effective-debt            PIC X.
+           88 ws-effective-debt-yes    VALUE 'Y'.
+           88 ws-effective-debt-no     VALUE 'N'.
+
+       01 ws-first-record              PIC X.
+           88 ws-first-record-yes      VALUE 'Y'.
+           88 ws-first-record-no       VALUE 'N'.
+
+       01 ws-csv-comment                PIC X(402).
+
+       01 ws-json-comment                PIC X(402).
+
+       01 ws-from-date                 PIC X(8)  VALUE SPACES.
+       01 ws-to-date                   PIC X(8)  VALUE SPACES.
+       01 ws-record-date               PIC X(8).
+       01 ws-account-filter-text       PIC X(32) VALUE SPACES.
+       01 ws-account-filter            PIC X(16).
+       01 ws-account-filter-hex        PIC X(32).
+       01 ws-has-account-filter        PIC X.
+           88 ws-has-account-filter-yes VALUE 'Y'.
+           88 ws-has-account-filter-no  VALUE 'N'.
+       01 ws-matches                   PIC X.
+           88 ws-matches-yes           VALUE 'Y'.
+           88 ws-matches-no            VALUE 'N'.
+
+       01 ws-search-text               PIC X(200) VALUE SPACES.
+       01 ws-search-pattern            PIC X(200) VALUE SPACES.
+       01 ws-has-search-filter         PIC X.
+           88 ws-has-search-filter-yes VALUE 'Y'.
+           88 ws-has-search-filter-no  VALUE 'N'.
+       01 ws-search-length             PIC 9(3)   COMP.
+       01 ws-search-max-pos            PIC 9(3)   COMP.
+       01 ws-search-pos                PIC 9(3)   COMP.
+       01 ws-search-found              PIC X.
+           88 ws-search-found-yes      VALUE 'Y'.
+           88 ws-search-found-no       VALUE 'N'.
+
+      *Windowing: offset is how many matching records to skip before
+      *the first one emitted; limit is how many to emit after that
+      *(zero means no limit). Scanning stops as soon as the window is
+      *filled, rather than reading the rest of the file for nothing.
+       01 ws-offset-text               PIC X(10)  VALUE SPACES.
+       01 ws-offset                    PIC 9(6)   COMP VALUE 0.
+       01 ws-limit-text                PIC X(10)  VALUE SPACES.
+       01 ws-limit                     PIC 9(6)   COMP VALUE 0.
+       01 ws-matched-count             PIC 9(6)   COMP VALUE 0.
+       01 ws-emitted-count             PIC 9(6)   COMP VALUE 0.
+
+      *Optional trailing flag: 'Y' means surface only entries that
+      *have a dispute logged against them in the group's disputes
+      *file; blank/'N' means report every entry as usual.
+       01 ws-disputed-only-text        PIC X(1)   VALUE SPACES.
+       01 ws-disputed-only             PIC X.
+           88 ws-disputed-only-yes     VALUE 'Y'.
+           88 ws-disputed-only-no      VALUE SPACES, 'N'.
+      *The group's own directory (falling back to the archive
+      *location the same way ws-ledger does), kept separately from
+      *ws-ledger since an account filter points ws-ledger at a
+      *by-account mirror rather than the group's own files.
+       01 ws-group-dir                 PIC X(256).
+       01 ws-dispute-path              PIC X(256).
+       01 ws-dispute-status            PIC XX.
+       01 ws-dispute-eof               PIC X.
+           88 ws-dispute-eof-yes       VALUE 'Y'.
+           88 ws-dispute-eof-no        VALUE 'N'.
+       01 ws-is-disputed                PIC X.
+           88 ws-is-disputed-yes       VALUE 'Y'.
+           88 ws-is-disputed-no        VALUE 'N'.
+
        PROCEDURE DIVISION.
        para-main.
            PERFORM para-input
@@ -60,21 +161,170 @@
            STOP RUN
            .
 
+      *A session token (from asdf-log-in) and a group UUID are
+      *required; format, from-date, to-date and an account UUID to
+      *filter on are all optional trailing arguments - blank/absent
+      *means "don't filter on this".
        para-input.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-session-token
+
            ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
            CALL 'asdf-parse-uuid' USING ws-uuid-text ws-group
+
+           CALL 'asdf-check-session' USING ws-session-token ws-group
+               ws-session-account ws-session-valid
+           IF ws-session-valid-no THEN
+               DISPLAY 'Invalid or expired session' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT ws-format FROM ARGUMENT-VALUE
+
+           ACCEPT ws-from-date FROM ARGUMENT-VALUE
+           ACCEPT ws-to-date FROM ARGUMENT-VALUE
+
+           SET ws-has-account-filter-no TO TRUE
+           ACCEPT ws-account-filter-text FROM ARGUMENT-VALUE
+           IF ws-account-filter-text IS NOT EQUAL TO SPACES THEN
+               CALL 'asdf-parse-uuid' USING ws-account-filter-text
+                   ws-account-filter
+               SET ws-has-account-filter-yes TO TRUE
+           END-IF
+
+           IF (ws-format-qif OR ws-format-ofx)
+                   AND ws-has-account-filter-no THEN
+               DISPLAY 'QIF/OFX export requires an account'
+                   WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           SET ws-has-search-filter-no TO TRUE
+           ACCEPT ws-search-text FROM ARGUMENT-VALUE
+           IF ws-search-text IS NOT EQUAL TO SPACES THEN
+               MOVE FUNCTION TRIM(ws-search-text) TO ws-search-pattern
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-search-text))
+                   TO ws-search-length
+               SET ws-has-search-filter-yes TO TRUE
+           END-IF
+
+           ACCEPT ws-offset-text FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(ws-offset-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-offset-text) TO ws-offset
+           END-IF
+
+           ACCEPT ws-limit-text FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(ws-limit-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-limit-text) TO ws-limit
+           END-IF
+
+           ACCEPT ws-disputed-only-text FROM ARGUMENT-VALUE
+           MOVE ws-disputed-only-text TO ws-disputed-only
            .
 
+      *If the group has been archived its directory has moved under
+      */var/lib/asdf/archive/group/<id>; fall back to that location so
+      *the ledger stays readable for historical lookups. When an
+      *account filter was given, read that account's mirror ledger
+      *(maintained by asdf-append-to-ledger) instead of the full
+      *group ledger, so a single-account lookup doesn't have to scan
+      *every entry the group has ever had.
        para-list-all.
            CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
-           STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
-               INTO ws-ledger
+           MOVE SPACES TO ws-group-dir
+           STRING '/var/lib/asdf/group/' ws-uuid-text INTO ws-group-dir
+           IF ws-has-account-filter-yes THEN
+               CALL 'asdf-format-uuid' USING ws-account-filter
+                   ws-account-filter-hex
+               STRING '/var/lib/asdf/group/' ws-uuid-text
+                   '/by-account/' ws-account-filter-hex '/ledger'
+                   INTO ws-ledger
+           ELSE
+               STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
+                   INTO ws-ledger
+           END-IF
 
            OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' THEN
+               MOVE SPACES TO ws-group-dir
+               STRING '/var/lib/asdf/archive/group/' ws-uuid-text
+                   INTO ws-group-dir
+               IF ws-has-account-filter-yes THEN
+                   STRING '/var/lib/asdf/archive/group/' ws-uuid-text
+                       '/by-account/' ws-account-filter-hex '/ledger'
+                       INTO ws-ledger
+               ELSE
+                   STRING '/var/lib/asdf/archive/group/' ws-uuid-text
+                       '/ledger' INTO ws-ledger
+               END-IF
+               OPEN INPUT fd-ledger
+           END-IF
            PERFORM para-check-ledger-status
+
+           IF ws-format-csv THEN
+               DISPLAY 'id,type,timestamp,comment,debitor,creditor,'
+                   'amount,reversal_of'
+           END-IF
+           IF ws-format-json THEN
+               DISPLAY '[' WITH NO ADVANCING
+           END-IF
+           IF ws-format-qif THEN
+               DISPLAY '!Type:Cash'
+           END-IF
+           IF ws-format-ofx THEN
+               PERFORM para-ofx-header
+           END-IF
+
            SET ws-eof-no TO TRUE
+           SET ws-first-record-yes TO TRUE
            PERFORM para-list-one UNTIL ws-eof-yes
            CLOSE fd-ledger
+
+           IF ws-format-json THEN
+               DISPLAY ']'
+           END-IF
+           IF ws-format-ofx THEN
+               PERFORM para-ofx-footer
+           END-IF
+           .
+
+      *OFX wraps every statement in an OFX/BANKMSGSRSV1/STMTTRNRS
+      *envelope; the account filter's UUID stands in for both the
+      *bank and account id since this system has no separate bank
+      *identifier.
+       para-ofx-header.
+           DISPLAY 'OFXHEADER:100'
+           DISPLAY 'DATA:OFXSGML'
+           DISPLAY 'VERSION:102'
+           DISPLAY 'SECURITY:NONE'
+           DISPLAY 'ENCODING:USASCII'
+           DISPLAY 'CHARSET:1252'
+           DISPLAY 'COMPRESSION:NONE'
+           DISPLAY 'OLDFILEUID:NONE'
+           DISPLAY 'NEWFILEUID:NONE'
+           DISPLAY ' '
+           DISPLAY '<OFX>'
+           DISPLAY '<BANKMSGSRSV1>'
+           DISPLAY '<STMTTRNRS>'
+           DISPLAY '<STMTRS>'
+           DISPLAY '<CURDEF>USD'
+           DISPLAY '<BANKACCTFROM>'
+           DISPLAY '<BANKID>' FUNCTION TRIM(ws-uuid-text) '</BANKID>'
+           DISPLAY '<ACCTID>' FUNCTION TRIM(ws-account-filter-hex)
+               '</ACCTID>'
+           DISPLAY '<ACCTTYPE>CHECKING'
+           DISPLAY '</BANKACCTFROM>'
+           DISPLAY '<BANKTRANLIST>'
+           .
+
+       para-ofx-footer.
+           DISPLAY '</BANKTRANLIST>'
+           DISPLAY '</STMTRS>'
+           DISPLAY '</STMTTRNRS>'
+           DISPLAY '</BANKMSGSRSV1>'
+           DISPLAY '</OFX>'
            .
 
        para-list-one.
@@ -83,10 +333,236 @@
                    SET ws-eof-yes TO TRUE
                NOT AT END
                    PERFORM para-parse
-                   DISPLAY ws-transaction
+                   PERFORM para-check-filters
+                   IF ws-matches-yes THEN
+                       ADD 1 TO ws-matched-count
+                       IF ws-matched-count > ws-offset
+                               AND (ws-limit IS EQUAL TO 0
+                                   OR ws-emitted-count < ws-limit) THEN
+                           EVALUATE TRUE
+                               WHEN ws-format-csv
+                                   PERFORM para-list-one-csv
+                               WHEN ws-format-json
+                                   PERFORM para-list-one-json
+                               WHEN ws-format-qif
+                                   PERFORM para-list-one-qif
+                               WHEN ws-format-ofx
+                                   PERFORM para-list-one-ofx
+                               WHEN OTHER
+                                   DISPLAY ws-transaction
+                           END-EVALUATE
+                           SET ws-first-record-no TO TRUE
+                           ADD 1 TO ws-emitted-count
+                           IF ws-limit IS NOT EQUAL TO 0
+                                   AND ws-emitted-count IS EQUAL TO
+                                       ws-limit THEN
+                               SET ws-eof-yes TO TRUE
+                           END-IF
+                       END-IF
+                   END-IF
            END-READ
            .
 
+      *A record matches unless a from-date, to-date or account filter
+      *was supplied and the record fails it.
+       para-check-filters.
+           SET ws-matches-yes TO TRUE
+
+           STRING ws-year OF ws-timestamp
+               ws-month OF ws-timestamp
+               ws-day OF ws-timestamp
+               INTO ws-record-date
+
+           IF ws-from-date IS NOT EQUAL TO SPACES
+                   AND ws-record-date < ws-from-date THEN
+               SET ws-matches-no TO TRUE
+           END-IF
+
+           IF ws-to-date IS NOT EQUAL TO SPACES
+                   AND ws-record-date > ws-to-date THEN
+               SET ws-matches-no TO TRUE
+           END-IF
+
+           IF ws-has-account-filter-yes
+                   AND fs-debitor IS NOT EQUAL TO ws-account-filter
+                   AND fs-creditor IS NOT EQUAL TO
+                       ws-account-filter THEN
+               SET ws-matches-no TO TRUE
+           END-IF
+
+           IF ws-has-search-filter-yes THEN
+               PERFORM para-search-comment
+               IF ws-search-found-no THEN
+                   SET ws-matches-no TO TRUE
+               END-IF
+           END-IF
+
+           IF ws-disputed-only-yes THEN
+               PERFORM para-check-disputed THRU para-check-disputed-exit
+               IF ws-is-disputed-no THEN
+                   SET ws-matches-no TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *Scans the group's dispute log for the current record's id.
+      *Disputes are rare compared to ledger entries, but this program
+      *already re-opens and rescans small per-group side files for
+      *every record it checks (the account mirror, the idempotency
+      *index), so a fresh scan here follows the same pattern.
+       para-check-disputed.
+           SET ws-is-disputed-no TO TRUE
+           MOVE SPACES TO ws-dispute-path
+           STRING FUNCTION TRIM(ws-group-dir) '/disputes'
+               DELIMITED BY SIZE INTO ws-dispute-path
+
+           OPEN INPUT fd-disputes
+           IF ws-dispute-status IS EQUAL TO '35' THEN
+               GO TO para-check-disputed-exit
+           END-IF
+
+           SET ws-dispute-eof-no TO TRUE
+           PERFORM para-check-disputed-one
+               UNTIL ws-dispute-eof-yes OR ws-is-disputed-yes
+           CLOSE fd-disputes
+           .
+
+       para-check-disputed-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-disputed-one.
+           READ fd-disputes
+               AT END
+                   SET ws-dispute-eof-yes TO TRUE
+               NOT AT END
+                   IF ds-transaction-id IS EQUAL TO fs-id THEN
+                       SET ws-is-disputed-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+      *Plain substring scan of the comment text for the search
+      *pattern; COBOL has no intrinsic string-search function, so
+      *this slides the pattern's length along the comment one
+      *position at a time.
+       para-search-comment.
+           SET ws-search-found-no TO TRUE
+           COMPUTE ws-search-max-pos =
+               LENGTH OF ws-comment - ws-search-length + 1
+           PERFORM para-search-comment-one
+               VARYING ws-search-pos FROM 1 BY 1
+               UNTIL ws-search-pos > ws-search-max-pos
+                   OR ws-search-found-yes
+           .
+
+       para-search-comment-one.
+           IF ws-comment(ws-search-pos:ws-search-length) IS EQUAL TO
+                   ws-search-pattern(1:ws-search-length) THEN
+               SET ws-search-found-yes TO TRUE
+           END-IF
+           .
+
+       para-list-one-csv.
+           MOVE ws-comment TO ws-csv-comment
+           INSPECT ws-csv-comment REPLACING ALL '"' BY ''''
+           DISPLAY FUNCTION TRIM(ws-id) ','
+               ws-type ','
+               ws-year '-' ws-month '-' ws-day ' '
+               ws-hour ':' ws-minute ':' ws-second ',' '"'
+               FUNCTION TRIM(ws-csv-comment) '",'
+               FUNCTION TRIM(ws-debitor) ','
+               FUNCTION TRIM(ws-creditor) ','
+               ws-amount ','
+               FUNCTION TRIM(ws-reversal-of)
+           .
+
+       para-list-one-json.
+           IF ws-first-record-no THEN
+               DISPLAY ',' WITH NO ADVANCING
+           END-IF
+           MOVE ws-comment TO ws-json-comment
+           INSPECT ws-json-comment REPLACING ALL '"' BY ''''
+           DISPLAY '{"id":"' FUNCTION TRIM(ws-id) '",'
+               '"type":"' ws-type '",'
+               '"timestamp":"'
+               ws-year '-' ws-month '-' ws-day 'T'
+               ws-hour ':' ws-minute ':' ws-second '",'
+               '"comment":"' FUNCTION TRIM(ws-json-comment) '",'
+               '"debitor":"' FUNCTION TRIM(ws-debitor) '",'
+               '"creditor":"' FUNCTION TRIM(ws-creditor) '",'
+               '"amount":' ws-amount ','
+               '"reversal_of":"' FUNCTION TRIM(ws-reversal-of) '"}'
+               WITH NO ADVANCING
+           .
+
+      *A debt/payment/reversal is this account's outflow or inflow
+      *depending on which side of the entry it stands on - the same
+      *effective-debt convention asdf-balance-report and
+      *asdf-consolidated-statement use. Positive means money came in.
+       para-determine-export-effect.
+           IF fs-debt THEN
+               SET ws-effective-debt-yes TO TRUE
+           END-IF
+           IF fs-payment THEN
+               SET ws-effective-debt-no TO TRUE
+           END-IF
+           IF fs-reversal THEN
+               IF fs-reversal-of-type IS EQUAL TO 'D' THEN
+                   SET ws-effective-debt-no TO TRUE
+               ELSE
+                   SET ws-effective-debt-yes TO TRUE
+               END-IF
+           END-IF
+
+           IF fs-debitor IS EQUAL TO ws-account-filter
+               IF ws-effective-debt-yes THEN
+                   COMPUTE ws-export-amount = 0 - fs-amount
+               ELSE
+                   MOVE fs-amount TO ws-export-amount
+               END-IF
+               MOVE ws-creditor TO ws-export-counterparty
+           ELSE
+               IF ws-effective-debt-yes THEN
+                   MOVE fs-amount TO ws-export-amount
+               ELSE
+                   COMPUTE ws-export-amount = 0 - fs-amount
+               END-IF
+               MOVE ws-debitor TO ws-export-counterparty
+           END-IF
+           MOVE ws-export-amount TO ws-export-amount-edit
+           .
+
+      *QIF's "Cash" type date/amount/payee/memo/category, one entry
+      *per line, terminated by a caret.
+       para-list-one-qif.
+           PERFORM para-determine-export-effect
+           DISPLAY 'D' ws-month '/' ws-day '/' ws-year
+           DISPLAY 'T' FUNCTION TRIM(ws-export-amount-edit) '.00'
+           DISPLAY 'P' FUNCTION TRIM(ws-export-counterparty)
+           DISPLAY 'M' FUNCTION TRIM(ws-comment)
+           DISPLAY '^'
+           .
+
+      *One <STMTTRN> block per entry inside the <BANKTRANLIST> the
+      *header opened.
+       para-list-one-ofx.
+           PERFORM para-determine-export-effect
+           DISPLAY '<STMTTRN>'
+           IF ws-export-amount IS LESS THAN 0
+               DISPLAY '<TRNTYPE>DEBIT'
+           ELSE
+               DISPLAY '<TRNTYPE>CREDIT'
+           END-IF
+           DISPLAY '<DTPOSTED>' ws-year ws-month ws-day
+           DISPLAY '<TRNAMT>' FUNCTION TRIM(ws-export-amount-edit) '.00'
+           DISPLAY '<FITID>' FUNCTION TRIM(ws-id) '</FITID>'
+           DISPLAY '<NAME>' FUNCTION TRIM(ws-export-counterparty)
+               '</NAME>'
+           DISPLAY '<MEMO>' FUNCTION TRIM(ws-comment) '</MEMO>'
+           DISPLAY '</STMTTRN>'
+           .
+
        para-parse.
            CALL 'asdf-format-uuid' USING fs-id ws-id
 
@@ -108,6 +584,13 @@
            CALL 'asdf-format-uuid' USING fs-creditor ws-creditor
 
            MOVE fs-amount TO ws-amount
+
+           IF fs-reversal THEN
+               CALL 'asdf-format-uuid' USING fs-reversal-of
+                   ws-reversal-of
+           ELSE
+               MOVE SPACES TO ws-reversal-of
+           END-IF
            .
 
        para-check-ledger-status.
