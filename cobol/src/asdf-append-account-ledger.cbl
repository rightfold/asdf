@@ -0,0 +1,57 @@
+      *Append one transaction record to a single account's mirror
+      *ledger under /var/lib/asdf/group/<id>/by-account/<account>/
+      *ledger, creating the by-account and per-account directories on
+      *first use. Called once per party on a transaction by
+      *asdf-append-to-ledger.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-append-account-ledger.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-account-ledger
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-account-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-group-text                PIC X(32).
+       01 ws-account-text               PIC X(32).
+       01 ws-base                      PIC X(256).
+       01 ws-dir                       PIC X(256).
+       01 ws-path                      PIC X(256).
+
+       LINKAGE SECTION.
+       01 ls-group                     PIC X(16).
+       01 ls-account-id                PIC X(16).
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==ls==.
+
+       PROCEDURE DIVISION USING ls-group ls-account-id ls-transaction.
+       para-main.
+           CALL 'asdf-format-uuid' USING ls-group ws-group-text
+           CALL 'asdf-format-uuid' USING ls-account-id ws-account-text
+
+           STRING '/var/lib/asdf/group/' ws-group-text '/by-account'
+               INTO ws-base
+           CALL 'CBL_CREATE_DIR' USING ws-base
+
+           STRING '/var/lib/asdf/group/' ws-group-text '/by-account/'
+               ws-account-text INTO ws-dir
+           CALL 'CBL_CREATE_DIR' USING ws-dir
+
+           STRING '/var/lib/asdf/group/' ws-group-text '/by-account/'
+               ws-account-text '/ledger' INTO ws-path
+
+           MOVE ls-transaction TO fs-transaction
+           OPEN EXTEND fd-account-ledger
+           WRITE fs-transaction
+           CLOSE fd-account-ledger
+
+           EXIT PROGRAM
+           .
