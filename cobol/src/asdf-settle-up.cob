@@ -0,0 +1,231 @@
+      *Computes the minimal set of payments that would bring every
+      *account in a group to a zero balance - the same net positions
+      *asdf-balance-report prints, reduced by always matching the
+      *largest net creditor against the largest net debitor until
+      *nothing is left owing. This avoids everyone reconstructing the
+      *IOU graph from raw fs-debitor/fs-creditor pairs by hand.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-settle-up.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT fd-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-ledger-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-group                     PIC X(16).
+       01 ws-ledger                    PIC X(256).
+       01 ws-ledger-status             PIC XX.
+       01 ws-uuid-text                 PIC X(32).
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       01 ws-balance-count             PIC 9(4) COMP VALUE 0.
+       01 ws-balances.
+           02 ws-balance-entry OCCURS 1000 TIMES
+                   INDEXED BY ix-balance.
+               03 ws-balance-account   PIC X(16).
+               03 ws-balance-amount    PIC S9(11) COMP.
+
+       01 ws-target-account            PIC X(16).
+       01 ws-effective-debt            PIC X.
+           88 ws-effective-debt-yes    VALUE 'Y'.
+           88 ws-effective-debt-no     VALUE 'N'.
+
+       01 ws-max-creditor-amount       PIC S9(11) COMP.
+       01 ws-max-creditor-ix           PIC 9(4) COMP.
+       01 ws-max-debitor-amount        PIC S9(11) COMP.
+       01 ws-max-debitor-ix            PIC 9(4) COMP.
+       01 ws-settle-amount             PIC 9(11) COMP.
+       01 ws-settle-display            PIC Z(9)9.
+       01 ws-done                      PIC X.
+           88 ws-done-yes              VALUE 'Y'.
+           88 ws-done-no               VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           PERFORM para-input
+           PERFORM para-accumulate THRU para-accumulate-exit
+           PERFORM para-settle
+           STOP RUN
+           .
+
+       para-input.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-group
+           .
+
+      *Same accumulation asdf-balance-report uses to arrive at each
+      *account's net position.
+       para-accumulate.
+           CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
+               INTO ws-ledger
+
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' THEN
+               GO TO para-accumulate-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-accumulate-one UNTIL ws-eof-yes
+           CLOSE fd-ledger
+           .
+
+       para-accumulate-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-accumulate-one.
+           READ fd-ledger
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-apply-transaction
+           END-READ
+           .
+
+       para-apply-transaction.
+           PERFORM para-determine-effect
+
+           MOVE fs-debitor TO ws-target-account
+           PERFORM para-find-balance
+           IF ws-effective-debt-yes THEN
+               SUBTRACT fs-amount FROM
+                   ws-balance-amount(ix-balance)
+           ELSE
+               ADD fs-amount TO ws-balance-amount(ix-balance)
+           END-IF
+
+           MOVE fs-creditor TO ws-target-account
+           PERFORM para-find-balance
+           IF ws-effective-debt-yes THEN
+               ADD fs-amount TO ws-balance-amount(ix-balance)
+           ELSE
+               SUBTRACT fs-amount FROM
+                   ws-balance-amount(ix-balance)
+           END-IF
+           .
+
+       para-determine-effect.
+           IF fs-debt THEN
+               SET ws-effective-debt-yes TO TRUE
+           END-IF
+           IF fs-payment THEN
+               SET ws-effective-debt-no TO TRUE
+           END-IF
+           IF fs-reversal THEN
+               IF fs-reversal-of-type IS EQUAL TO 'D' THEN
+                   SET ws-effective-debt-no TO TRUE
+               ELSE
+                   SET ws-effective-debt-yes TO TRUE
+               END-IF
+           END-IF
+           .
+
+       para-find-balance.
+           SET ix-balance TO 1
+           SEARCH ws-balance-entry
+               AT END
+                   PERFORM para-new-balance
+               WHEN ws-balance-account(ix-balance) IS EQUAL TO
+                       ws-target-account
+                   CONTINUE
+           END-SEARCH
+           .
+
+       para-new-balance.
+           ADD 1 TO ws-balance-count
+           SET ix-balance TO ws-balance-count
+           MOVE ws-target-account TO ws-balance-account(ix-balance)
+           MOVE 0 TO ws-balance-amount(ix-balance)
+           .
+
+      *Repeatedly settles the largest net creditor against the
+      *largest net debitor - the standard greedy "simplify debts"
+      *approach, which minimizes the number of payments needed.
+       para-settle.
+           SET ws-done-no TO TRUE
+           PERFORM para-settle-one UNTIL ws-done-yes
+           .
+
+       para-settle-one.
+           PERFORM para-find-max-creditor
+           PERFORM para-find-max-debitor
+           IF ws-max-creditor-amount <= 0
+                   OR ws-max-debitor-amount >= 0 THEN
+               SET ws-done-yes TO TRUE
+           ELSE
+               PERFORM para-compute-settle-amount
+               PERFORM para-print-settlement
+               SUBTRACT ws-settle-amount FROM
+                   ws-balance-amount(ws-max-creditor-ix)
+               ADD ws-settle-amount TO
+                   ws-balance-amount(ws-max-debitor-ix)
+           END-IF
+           .
+
+       para-find-max-creditor.
+           MOVE 0 TO ws-max-creditor-amount
+           MOVE 0 TO ws-max-creditor-ix
+           PERFORM para-check-max-creditor
+               VARYING ix-balance FROM 1 BY 1
+               UNTIL ix-balance > ws-balance-count
+           .
+
+       para-check-max-creditor.
+           IF ws-balance-amount(ix-balance) > ws-max-creditor-amount
+                   THEN
+               MOVE ws-balance-amount(ix-balance)
+                   TO ws-max-creditor-amount
+               SET ws-max-creditor-ix TO ix-balance
+           END-IF
+           .
+
+       para-find-max-debitor.
+           MOVE 0 TO ws-max-debitor-amount
+           MOVE 0 TO ws-max-debitor-ix
+           PERFORM para-check-max-debitor
+               VARYING ix-balance FROM 1 BY 1
+               UNTIL ix-balance > ws-balance-count
+           .
+
+       para-check-max-debitor.
+           IF ws-balance-amount(ix-balance) < ws-max-debitor-amount
+                   THEN
+               MOVE ws-balance-amount(ix-balance)
+                   TO ws-max-debitor-amount
+               SET ws-max-debitor-ix TO ix-balance
+           END-IF
+           .
+
+       para-compute-settle-amount.
+           COMPUTE ws-settle-amount = 0 - ws-max-debitor-amount
+           IF ws-max-creditor-amount < ws-settle-amount THEN
+               MOVE ws-max-creditor-amount TO ws-settle-amount
+           END-IF
+           .
+
+       para-print-settlement.
+           CALL 'asdf-format-uuid' USING
+               ws-balance-account(ws-max-debitor-ix) ws-uuid-text
+           DISPLAY FUNCTION TRIM(ws-uuid-text) ' pays '
+               WITH NO ADVANCING
+           CALL 'asdf-format-uuid' USING
+               ws-balance-account(ws-max-creditor-ix) ws-uuid-text
+           MOVE ws-settle-amount TO ws-settle-display
+           DISPLAY FUNCTION TRIM(ws-uuid-text) ' '
+               FUNCTION TRIM(ws-settle-display)
+           .
