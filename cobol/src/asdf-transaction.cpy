@@ -3,6 +3,10 @@
            02 :X:-type                 PIC X.
                88 :X:-debt             VALUE 'D'.
                88 :X:-payment          VALUE 'P'.
+               88 :X:-reversal         VALUE 'R'.
+      *Always stored normalized to UTC - see asdf-utc-timestamp - so
+      *that entries remain comparable no matter what timezone the
+      *server was in when each was written, or if that ever changes.
            02 :X:-timestamp.
                03 :X:-year             PIC 9(4).
                03 :X:-month            PIC 9(2).
@@ -14,3 +18,29 @@
            02 :X:-debitor              PIC X(16).
            02 :X:-creditor             PIC X(16).
            02 :X:-amount               PIC 9(10) COMP.
+      *The id of the debt/payment entry this entry corrects, and that
+      *entry's original type, populated only when :X:-type is 'R'.
+           02 :X:-reversal-of          PIC X(16).
+           02 :X:-reversal-of-type     PIC X.
+      *Free-form spend category (e.g. "rent", "groceries"); may be
+      *left as spaces for "uncategorized".
+           02 :X:-category             PIC X(20).
+      *Due date (YYYYMMDD) for a debt entry; zero when none was given,
+      *and meaningless for payment/reversal entries.
+           02 :X:-due-date             PIC 9(8).
+      *ISO currency code the amount was posted in. A reversal always
+      *carries the same currency as the entry it corrects.
+           02 :X:-currency             PIC X(3).
+      *Path or external document id for a receipt or other supporting
+      *document this entry is tied to; spaces when none was given.
+           02 :X:-attachment-ref       PIC X(64).
+      *Three-letter zone abbreviation (e.g. "UTC", "EST") the server
+      *was in when this entry was written, for display purposes only -
+      *:X:-timestamp above is always normalized to UTC regardless of
+      *this value.
+           02 :X:-timezone             PIC X(3).
+      *Set by asdf-append-split to the id it reports back to the
+      *caller, the same id on every leg of that split, so entries that
+      *came from a single one-to-many split can be recombined later;
+      *spaces for an entry posted through asdf-append-to-ledger.
+           02 :X:-split-of             PIC X(16).
