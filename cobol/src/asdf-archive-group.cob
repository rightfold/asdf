@@ -0,0 +1,142 @@
+      *Marks a group inactive and moves its directory under
+      */var/lib/asdf/archive/group/<id>, out of the way of
+      *asdf-list-groups, while leaving the ledger itself untouched so
+      *asdf-list-ledger can still read it for historical lookups.
+      *Arguments: acting account UUID, group UUID. The acting account
+      *must be an active admin of the group.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-archive-group.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-info
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-status.
+
+       SELECT OPTIONAL fd-group-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-info.
+       COPY 'asdf-group-info.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-group-index.
+       COPY 'asdf-group-index.cpy' REPLACING ==:X:== BY ==gx==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-group                     PIC X(16).
+       01 ws-group-text                PIC X(32).
+       01 ws-path                      PIC X(256).
+       01 ws-status                    PIC XX.
+
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/group-index'.
+       01 ws-index-status              PIC XX.
+
+       01 ws-group-dir                 PIC X(256).
+       01 ws-archive-dir                PIC X(256).
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       01 ws-acting-account-text       PIC X(32).
+       01 ws-acting-account            PIC X(16).
+       01 ws-is-admin                  PIC X.
+           88 ws-is-admin-yes          VALUE 'Y'.
+           88 ws-is-admin-no           VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-acting-account-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-acting-account-text
+               ws-acting-account
+
+           ACCEPT ws-group-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-group-text ws-group
+
+           CALL 'asdf-check-admin' USING ws-group ws-acting-account
+               ws-is-admin
+           IF ws-is-admin-no THEN
+               DISPLAY 'Only an admin can archive a group'
+                   WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM para-mark-info-archived
+           PERFORM para-mark-index-archived
+               THRU para-mark-index-archived-exit
+           PERFORM para-move-directory
+
+           STOP RUN
+           .
+
+       para-mark-info-archived.
+           STRING '/var/lib/asdf/group/' ws-group-text '/info'
+               INTO ws-path
+
+           OPEN I-O fd-info
+           IF ws-status IS EQUAL TO '35' THEN
+               DISPLAY 'No such group' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           READ fd-info
+           SET fs-status-archived TO TRUE
+           REWRITE fs-info
+           CLOSE fd-info
+           .
+
+       para-mark-index-archived.
+           OPEN I-O fd-group-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-mark-index-archived-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-mark-index-one UNTIL ws-eof-yes
+           CLOSE fd-group-index
+           .
+
+       para-mark-index-archived-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-mark-index-one.
+           READ fd-group-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF gx-group-id IS EQUAL TO ws-group THEN
+                       SET gx-status-archived TO TRUE
+                       REWRITE gx-group-index-entry
+                   END-IF
+           END-READ
+           .
+
+      *CBL_CREATE_DIR on the archive parent directories is expected to
+      *fail with "already exists" after the first call; that is not an
+      *error, just the directories being there from an earlier
+      *archival. CBL_RENAME_FILE then moves the whole group directory,
+      *ledger and all, in one step.
+       para-move-directory.
+           CALL 'CBL_CREATE_DIR' USING '/var/lib/asdf/archive'
+           CALL 'CBL_CREATE_DIR' USING '/var/lib/asdf/archive/group'
+
+           STRING '/var/lib/asdf/group/' ws-group-text
+               INTO ws-group-dir
+           STRING '/var/lib/asdf/archive/group/' ws-group-text
+               INTO ws-archive-dir
+
+           CALL 'CBL_RENAME_FILE' USING ws-group-dir ws-archive-dir
+           .
