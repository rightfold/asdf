@@ -0,0 +1,17 @@
+      *Record layout for an entry in a group's member registry, held
+      *in /var/lib/asdf/group/<id>/members.
+       01 :X:-member.
+           02 :X:-account-id           PIC X(16).
+           02 :X:-role                 PIC X.
+               88 :X:-role-admin       VALUE 'A'.
+               88 :X:-role-member      VALUE 'M'.
+           02 :X:-status               PIC X.
+               88 :X:-status-active    VALUE 'A'.
+               88 :X:-status-inactive  VALUE 'I'.
+           02 :X:-joined-timestamp.
+               03 :X:-joined-year      PIC 9(4).
+               03 :X:-joined-month     PIC 9(2).
+               03 :X:-joined-day       PIC 9(2).
+               03 :X:-joined-hour      PIC 9(2).
+               03 :X:-joined-minute    PIC 9(2).
+               03 :X:-joined-second    PIC 9(2).
