@@ -0,0 +1,17 @@
+      *Record layout for an entry in the global outbound mail queue,
+      *held in /var/lib/asdf/mail-queue. Programs that need to notify
+      *someone append an entry here rather than sending mail directly,
+      *the same "batch job picks this up later" pattern login-audit
+      *uses for its own append-only trail; a separate mailer job is
+      *responsible for actually delivering and clearing entries.
+       01 :X:-mail-entry.
+           02 :X:-to-email             PIC X(254).
+           02 :X:-subject              PIC X(80).
+           02 :X:-body                 PIC X(200).
+           02 :X:-queued-timestamp.
+               03 :X:-queued-year      PIC 9(4).
+               03 :X:-queued-month     PIC 9(2).
+               03 :X:-queued-day       PIC 9(2).
+               03 :X:-queued-hour      PIC 9(2).
+               03 :X:-queued-minute    PIC 9(2).
+               03 :X:-queued-second    PIC 9(2).
