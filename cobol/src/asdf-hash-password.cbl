@@ -0,0 +1,59 @@
+      *Compute a salted digest of a password. Not a substitute for a
+      *vetted external KDF, but it keeps plaintext passwords out of
+      *the account file and ties the digest to a per-account salt.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-hash-password.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ws-i                         PIC 9(4) COMP.
+       01 ws-j                         PIC 9(4) COMP.
+       01 ws-round                     PIC 9(5) COMP.
+      *Repeating the mix pass this many times per output byte is the
+      *work factor - it is what makes an offline guess-and-check
+      *attack against a leaked account file expensive instead of a
+      *single cheap multiply-add-mod per guess.
+       01 ws-round-count               PIC 9(5) COMP VALUE 4000.
+       01 ws-salt-index                PIC 9(4) COMP.
+       01 ws-acc                       PIC 9(9) COMP.
+       01 ws-password-length           PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+       01 ls-password                  PIC X(64).
+       01 ls-salt                      PIC X(16).
+       01 ls-hash                      PIC X(32).
+
+       PROCEDURE DIVISION USING ls-password ls-salt ls-hash.
+       para-main.
+           MOVE FUNCTION TRIM(ls-password) TO ls-password
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ls-password))
+               TO ws-password-length
+           PERFORM para-digest-byte VARYING ws-j FROM 1 BY 1
+               UNTIL ws-j > 32
+           EXIT PROGRAM
+           .
+
+       para-digest-byte.
+           MOVE 0 TO ws-acc
+           PERFORM para-run-round VARYING ws-round FROM 1 BY 1
+               UNTIL ws-round > ws-round-count
+           COMPUTE ws-salt-index = FUNCTION MOD(ws-j, 16) + 1
+           COMPUTE ws-acc = (ws-acc * 31) + ws-j
+               + FUNCTION ORD(ls-salt(ws-salt-index : 1))
+           COMPUTE ws-acc = FUNCTION MOD(ws-acc, 256)
+           MOVE FUNCTION CHAR(ws-acc + 1) TO ls-hash(ws-j : 1)
+           .
+
+       para-run-round.
+           PERFORM para-mix-byte VARYING ws-i FROM 1 BY 1
+               UNTIL ws-i > ws-password-length
+           .
+
+       para-mix-byte.
+           COMPUTE ws-salt-index = FUNCTION MOD(ws-i, 16) + 1
+           COMPUTE ws-acc = (ws-acc * 131)
+               + FUNCTION ORD(ls-password(ws-i : 1))
+               + FUNCTION ORD(ls-salt(ws-salt-index : 1))
+           COMPUTE ws-acc = FUNCTION MOD(ws-acc, 256)
+           .
