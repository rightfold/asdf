@@ -0,0 +1,303 @@
+      *Nightly batch job: walks the group-index the same way
+      *asdf-backup-ledgers does, and for each group sums the amount
+      *of every payment entry in its ledger - converted to the
+      *reporting currency via the global exchange-rate table, the
+      *same conversion asdf-balance-report and asdf-statement use -
+      *since a payment is the only kind of entry that corresponds to
+      *real money actually moving through the bank account that
+      *settles these debts; a debt entry just records who owes whom
+      *and never itself moves cash. That computed total is compared
+      *against the expected amount asdf-load-reconciliation last
+      *loaded for the group from the bank's own export, and any
+      *difference is flagged - today that kind of mismatch only gets
+      *noticed when a member complains their balance looks wrong.
+      *
+      *A group with no reconciliation entry loaded yet is reported as
+      *NO-DATA rather than a mismatch, since there is nothing to
+      *compare against. Archived groups are still reconciled, with
+      *the same archive-directory fallback asdf-statement uses, since
+      *a settled group's last movement still deserves checking.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-reconcile-ledgers.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-group-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       SELECT OPTIONAL fd-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-ledger-status.
+
+       SELECT OPTIONAL fd-exchange-rates
+           ASSIGN DYNAMIC ws-rates-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-rates-status.
+
+       SELECT OPTIONAL fd-reconciliation
+           ASSIGN DYNAMIC ws-recon-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-recon-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-group-index.
+       COPY 'asdf-group-index.cpy' REPLACING ==:X:== BY ==gx==.
+
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-exchange-rates.
+       COPY 'asdf-exchange-rate.cpy' REPLACING ==:X:== BY ==xr==.
+
+       FD fd-reconciliation.
+       COPY 'asdf-reconciliation-entry.cpy' REPLACING ==:X:== BY ==rx==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/group-index'.
+       01 ws-index-status              PIC XX.
+       01 ws-ledger                    PIC X(256).
+       01 ws-ledger-status             PIC XX.
+       01 ws-rates-path                PIC X(256)
+           VALUE '/var/lib/asdf/exchange-rates'.
+       01 ws-rates-status               PIC XX.
+       01 ws-recon-path                PIC X(256)
+           VALUE '/var/lib/asdf/reconciliation-input'.
+       01 ws-recon-status               PIC XX.
+
+       01 ws-rate-count                PIC 9(4) COMP VALUE 0.
+       01 ws-rates.
+           02 ws-rate-entry OCCURS 100 TIMES
+                   INDEXED BY ix-rate.
+               03 ws-rate-currency      PIC X(3).
+               03 ws-rate-value         PIC 9(4)V9(6) COMP.
+
+       01 ws-converted-amount          PIC S9(11) COMP.
+       01 ws-group-text                PIC X(32).
+
+       01 ws-computed-total            PIC 9(10) COMP.
+       01 ws-expected-amount           PIC 9(10).
+       01 ws-has-expected              PIC X.
+           88 ws-has-expected-yes      VALUE 'Y'.
+           88 ws-has-expected-no       VALUE 'N'.
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+       01 ws-ledger-eof                PIC X.
+           88 ws-ledger-eof-yes        VALUE 'Y'.
+           88 ws-ledger-eof-no         VALUE 'N'.
+       01 ws-recon-eof                 PIC X.
+           88 ws-recon-eof-yes         VALUE 'Y'.
+           88 ws-recon-eof-no          VALUE 'N'.
+
+       01 ws-mismatch-count            PIC 9(4) COMP VALUE 0.
+       01 ws-display-computed          PIC Z(9)9.
+       01 ws-display-expected          PIC Z(9)9.
+
+       PROCEDURE DIVISION.
+       para-main.
+           PERFORM para-load-rates THRU para-load-rates-exit
+           PERFORM para-scan-groups THRU para-scan-groups-exit
+           PERFORM para-print-summary
+
+           IF ws-mismatch-count IS GREATER THAN 0 THEN
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           STOP RUN
+           .
+
+      *Loads the global exchange-rate table once up front; a currency
+      *with no entry here is left out of the table and treated as
+      *already being the reporting currency (rate 1) by
+      *para-convert-amount.
+       para-load-rates.
+           OPEN INPUT fd-exchange-rates
+           IF ws-rates-status IS EQUAL TO '35' THEN
+               GO TO para-load-rates-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-load-rates-one UNTIL ws-eof-yes
+           CLOSE fd-exchange-rates
+           .
+
+       para-load-rates-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-load-rates-one.
+           READ fd-exchange-rates
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   ADD 1 TO ws-rate-count
+                   SET ix-rate TO ws-rate-count
+                   MOVE xr-currency TO ws-rate-currency(ix-rate)
+                   MOVE xr-rate-to-base TO ws-rate-value(ix-rate)
+           END-READ
+           .
+
+      *Converts fs-amount (in fs-currency) into the reporting
+      *currency and leaves the result in ws-converted-amount.
+       para-convert-amount.
+           SET ix-rate TO 1
+           SEARCH ws-rate-entry
+               AT END
+                   MOVE fs-amount TO ws-converted-amount
+               WHEN ws-rate-currency(ix-rate) IS EQUAL TO fs-currency
+                   COMPUTE ws-converted-amount ROUNDED =
+                       fs-amount * ws-rate-value(ix-rate)
+           END-SEARCH
+           .
+
+       para-scan-groups.
+           OPEN INPUT fd-group-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-scan-groups-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-scan-one UNTIL ws-eof-yes
+           CLOSE fd-group-index
+           .
+
+       para-scan-groups-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-scan-one.
+           READ fd-group-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-reconcile-group THRU
+                       para-reconcile-group-exit
+           END-READ
+           .
+
+       para-reconcile-group.
+           MOVE 0 TO ws-computed-total
+           CALL 'asdf-format-uuid' USING gx-group-id ws-group-text
+
+           MOVE SPACES TO ws-ledger
+           STRING '/var/lib/asdf/group/' ws-group-text '/ledger'
+               INTO ws-ledger
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' OR '05' THEN
+               IF ws-ledger-status IS EQUAL TO '05' THEN
+                   CLOSE fd-ledger
+               END-IF
+               MOVE SPACES TO ws-ledger
+               STRING '/var/lib/asdf/archive/group/' ws-group-text
+                   '/ledger' INTO ws-ledger
+               OPEN INPUT fd-ledger
+           END-IF
+           IF ws-ledger-status IS EQUAL TO '35' OR '05' THEN
+               IF ws-ledger-status IS EQUAL TO '05' THEN
+                   CLOSE fd-ledger
+               END-IF
+               GO TO para-reconcile-group-exit
+           END-IF
+           IF ws-ledger-status IS NOT EQUAL TO '00' THEN
+               MOVE 101 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           SET ws-ledger-eof-no TO TRUE
+           PERFORM para-sum-payments UNTIL ws-ledger-eof-yes
+           CLOSE fd-ledger
+
+           PERFORM para-find-expected THRU para-find-expected-exit
+           PERFORM para-report-group
+           .
+
+       para-reconcile-group-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-sum-payments.
+           READ fd-ledger
+               AT END
+                   SET ws-ledger-eof-yes TO TRUE
+               NOT AT END
+                   IF fs-payment THEN
+                       PERFORM para-convert-amount
+                       ADD ws-converted-amount TO ws-computed-total
+                   END-IF
+           END-READ
+           .
+
+      *asdf-load-reconciliation keeps one current expected amount per
+      *group, the same one-row-per-key shape the exchange-rate table
+      *uses, so this is a plain linear scan for the matching group.
+       para-find-expected.
+           SET ws-has-expected-no TO TRUE
+           MOVE 0 TO ws-expected-amount
+           OPEN INPUT fd-reconciliation
+           IF ws-recon-status IS EQUAL TO '35' THEN
+               GO TO para-find-expected-exit
+           END-IF
+
+           SET ws-recon-eof-no TO TRUE
+           PERFORM para-find-expected-one
+               UNTIL ws-recon-eof-yes OR ws-has-expected-yes
+           CLOSE fd-reconciliation
+           .
+
+       para-find-expected-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-find-expected-one.
+           READ fd-reconciliation
+               AT END
+                   SET ws-recon-eof-yes TO TRUE
+               NOT AT END
+                   IF rx-group-id IS EQUAL TO gx-group-id THEN
+                       MOVE rx-expected-amount TO ws-expected-amount
+                       SET ws-has-expected-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-report-group.
+           MOVE ws-computed-total TO ws-display-computed
+           MOVE ws-expected-amount TO ws-display-expected
+
+           EVALUATE TRUE
+               WHEN ws-has-expected-no
+                   DISPLAY FUNCTION TRIM(ws-group-text) ' '
+                       FUNCTION TRIM(gx-name) ' computed='
+                       FUNCTION TRIM(ws-display-computed)
+                       ' NO-DATA'
+               WHEN ws-computed-total IS EQUAL TO ws-expected-amount
+                   DISPLAY FUNCTION TRIM(ws-group-text) ' '
+                       FUNCTION TRIM(gx-name) ' computed='
+                       FUNCTION TRIM(ws-display-computed)
+                       ' expected=' FUNCTION TRIM(ws-display-expected)
+                       ' OK'
+               WHEN OTHER
+                   DISPLAY FUNCTION TRIM(ws-group-text) ' '
+                       FUNCTION TRIM(gx-name) ' computed='
+                       FUNCTION TRIM(ws-display-computed)
+                       ' expected=' FUNCTION TRIM(ws-display-expected)
+                       ' MISMATCH'
+                   ADD 1 TO ws-mismatch-count
+           END-EVALUATE
+           .
+
+       para-print-summary.
+           DISPLAY ws-mismatch-count ' group(s) with a reconciliation '
+               'mismatch'
+           .
