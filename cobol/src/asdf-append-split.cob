@@ -0,0 +1,725 @@
+      *Records a single-creditor, multi-debitor split transaction: one
+      *person paid, and several others each owe a share of it. Rather
+      *than keeping its own separate record, each debitor's share is
+      *posted as an ordinary debt entry through the same group ledger
+      *asdf-append-to-ledger writes to - so balance, statement, flag,
+      *settle-up, year-end-close and notification handling all see
+      *split shares exactly like any other debt, with no changes
+      *needed on their end. Every leg of one split carries the same
+      *fs-split-of id (reported back to the caller below) so the legs
+      *can be recombined for display later.
+      *
+      *Arguments: acting-account, session-token, group, comment,
+      *category, due-date, currency, attachment-ref, creditor,
+      *total-amount, split-count, idempotency-key, format, then
+      *split-count pairs of (debitor, share-amount).
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-append-split.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           LOCK MODE IS EXCLUSIVE
+           FILE STATUS IS ws-ledger-status.
+
+       SELECT OPTIONAL fd-idempotency-index
+           ASSIGN DYNAMIC ws-idempotency-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-idempotency-status.
+
+       SELECT OPTIONAL fd-account
+           ASSIGN DYNAMIC ws-account-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-account-status.
+
+       SELECT OPTIONAL fd-mail-queue
+           ASSIGN DYNAMIC ws-mail-queue-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       SELECT OPTIONAL fd-digest-queue
+           ASSIGN DYNAMIC ws-digest-queue-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       SELECT OPTIONAL fd-group-info
+           ASSIGN DYNAMIC ws-group-info-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-group-info-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-idempotency-index.
+       COPY 'asdf-idempotency-index.cpy' REPLACING ==:X:== BY ==ix==.
+
+       FD fd-account.
+       COPY 'asdf-account.cpy' REPLACING ==:X:== BY ==fa==.
+
+       FD fd-mail-queue.
+       COPY 'asdf-mail-queue.cpy' REPLACING ==:X:== BY ==mq==.
+
+       FD fd-digest-queue.
+       COPY 'asdf-mail-queue.cpy' REPLACING ==:X:== BY ==dq==.
+
+       FD fd-group-info.
+       COPY 'asdf-group-info.cpy' REPLACING ==:X:== BY ==gi==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-group                     PIC X(16).
+       01 ws-group-text                PIC X(32).
+       01 ws-ledger                    PIC X(256).
+       01 ws-ledger-status             PIC XX.
+       01 ws-ledger-eof                PIC X.
+           88 ws-ledger-eof-yes        VALUE 'Y'.
+           88 ws-ledger-eof-no         VALUE 'N'.
+
+       01 ws-uuid-text                 PIC X(32).
+       01 ws-amount-text               PIC X(10).
+       01 ws-count-text                PIC X(02).
+       01 ws-split-total               PIC 9(10) COMP.
+       01 ws-total-amount              PIC 9(10) COMP.
+       01 ws-split-count               PIC 9(2) COMP.
+       01 ws-i                         PIC 9(2) COMP.
+
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+
+       01 ws-comment-buffer            PIC X(300).
+       01 ws-comment                   PIC X(200).
+       01 ws-category                  PIC X(20).
+       01 ws-due-date-text             PIC X(08) VALUE SPACES.
+       01 ws-due-date                  PIC 9(8).
+       01 ws-currency-text             PIC X(03) VALUE SPACES.
+       01 ws-currency                  PIC X(3).
+       01 ws-attachment-ref-buffer     PIC X(100).
+       01 ws-attachment-ref            PIC X(64).
+       01 ws-creditor                  PIC X(16).
+
+      *The legs of the split; fs-split-count was bounded to this same
+      *20-entry limit back when splits had their own record layout,
+      *and the limit is kept here for the same reason - a single
+      *split shouldn't be able to grow without bound.
+       01 ws-split-table.
+           02 ws-split-entry OCCURS 20 TIMES.
+               03 ws-split-debitor     PIC X(16).
+               03 ws-split-amount      PIC 9(10) COMP.
+
+      *Shared across every leg so they can be recombined later; not
+      *collision-checked the way a ledger row id is below, since it
+      *is only ever compared for equality against other split ids,
+      *never used as a file key.
+       01 ws-split-id                  PIC X(16).
+
+       01 ws-new-id                    PIC X(16).
+       01 ws-id-collision               PIC X.
+           88 ws-id-collision-yes       VALUE 'Y'.
+           88 ws-id-collision-no        VALUE 'N'.
+
+       01 ws-acting-account            PIC X(16).
+       01 ws-is-admin                  PIC X.
+           88 ws-is-admin-yes          VALUE 'Y'.
+           88 ws-is-admin-no           VALUE 'N'.
+
+       01 ws-session-token             PIC X(16).
+       01 ws-session-account           PIC X(16).
+       01 ws-session-valid             PIC X.
+           88 ws-session-valid-yes     VALUE 'Y'.
+           88 ws-session-valid-no      VALUE 'N'.
+
+       01 ws-idempotency-key-text      PIC X(64) VALUE SPACES.
+       01 ws-idempotency-path          PIC X(256).
+       01 ws-idempotency-status        PIC XX.
+       01 ws-idempotency-eof           PIC X.
+           88 ws-idempotency-eof-yes   VALUE 'Y'.
+           88 ws-idempotency-eof-no    VALUE 'N'.
+       01 ws-idempotency-found-id      PIC X(16).
+
+       01 ws-account-path              PIC X(256).
+       01 ws-account-status            PIC XX.
+       01 ws-mail-queue-path           PIC X(256)
+           VALUE '/var/lib/asdf/mail-queue'.
+       01 ws-digest-queue-path         PIC X(256).
+
+       01 ws-group-info-path           PIC X(256).
+       01 ws-group-info-status         PIC XX.
+       01 ws-spending-total            PIC 9(10) COMP VALUE 0.
+
+       01 ws-open-balance              PIC S9(11) COMP.
+       01 ws-open-balance-after        PIC S9(11) COMP.
+       01 ws-open-amount-owed          PIC 9(10) COMP.
+
+      *An optional trailing output-format argument; blank or TEXT
+      *keeps the bare-uuid output scripts have always gotten, JSON
+      *wraps it with a status and a report timestamp for callers that
+      *want to parse it rather than scrape it.
+       01 ws-format                    PIC X(10).
+           88 ws-format-text           VALUE SPACES, 'TEXT'.
+           88 ws-format-json           VALUE 'JSON'.
+       01 ws-now                       PIC X(21).
+
+       PROCEDURE DIVISION.
+       para-main.
+           PERFORM para-parse-group
+           PERFORM para-check-session
+           PERFORM para-generate-split-id
+           PERFORM para-parse
+           PERFORM para-check-idempotency
+               THRU para-check-idempotency-exit
+           PERFORM para-validate
+           PERFORM para-check-authorization
+               THRU para-check-authorization-exit
+           PERFORM para-check-spending-cap
+               THRU para-check-spending-cap-exit
+           PERFORM para-check-open-balance-limit-one
+               THRU para-check-open-balance-limit-one-exit
+               VARYING ws-i FROM 1 BY 1 UNTIL ws-i > ws-split-count
+           PERFORM para-append-legs
+               VARYING ws-i FROM 1 BY 1 UNTIL ws-i > ws-split-count
+           PERFORM para-record-idempotency-maybe
+           PERFORM para-report
+           STOP RUN
+           .
+
+      *The acting account is taken first so an admin can still be
+      *identified even if the rest of parsing fails early.
+       para-parse-group.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-acting-account
+
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-session-token
+
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-group
+
+           CALL 'asdf-format-uuid' USING ws-group ws-group-text
+           STRING '/var/lib/asdf/group/' ws-group-text '/ledger'
+               INTO ws-ledger
+           .
+
+      *A session token from asdf-log-in is required on every call;
+      *asdf-check-session rejects one that doesn't exist, has expired,
+      *or whose account isn't an active member of the target group.
+       para-check-session.
+           CALL 'asdf-check-session' USING ws-session-token ws-group
+               ws-session-account ws-session-valid
+           IF ws-session-valid-no THEN
+               DISPLAY 'Invalid or expired session' WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+
+           IF ws-session-account IS NOT EQUAL TO ws-acting-account THEN
+               DISPLAY 'Session does not match acting account'
+                   WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+           .
+
+       para-generate-split-id.
+           CALL 'asdf-generate-uuid' USING ws-split-id
+           .
+
+       para-parse.
+           ACCEPT ws-comment-buffer FROM ARGUMENT-VALUE
+           IF ws-comment-buffer IS EQUAL TO ALL SPACES THEN
+               DISPLAY 'Empty comment' WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+           IF ws-comment-buffer(201:100) IS NOT EQUAL TO SPACES THEN
+               DISPLAY 'Comment too long' WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+           MOVE ws-comment-buffer(1:200) TO ws-comment
+
+           ACCEPT ws-category FROM ARGUMENT-VALUE
+
+           MOVE 0 TO ws-due-date
+           ACCEPT ws-due-date-text FROM ARGUMENT-VALUE
+           IF ws-due-date-text IS NOT EQUAL TO SPACES
+                   AND FUNCTION TRIM(ws-due-date-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-due-date-text) TO ws-due-date
+           END-IF
+
+           MOVE 'USD' TO ws-currency
+           ACCEPT ws-currency-text FROM ARGUMENT-VALUE
+           IF ws-currency-text IS NOT EQUAL TO SPACES THEN
+               MOVE ws-currency-text TO ws-currency
+           END-IF
+
+           MOVE SPACES TO ws-attachment-ref
+           ACCEPT ws-attachment-ref-buffer FROM ARGUMENT-VALUE
+           IF ws-attachment-ref-buffer IS NOT EQUAL TO SPACES THEN
+               IF ws-attachment-ref-buffer(65:36) IS NOT EQUAL TO
+                       SPACES THEN
+                   DISPLAY 'Attachment reference too long'
+                       WITH NO ADVANCING
+                   GO TO para-invalid
+               END-IF
+               MOVE ws-attachment-ref-buffer(1:64) TO ws-attachment-ref
+           END-IF
+
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-creditor
+
+           ACCEPT ws-amount-text FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(ws-amount-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-amount-text) TO ws-total-amount
+           ELSE
+               DISPLAY 'Non-numeric amount' WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+
+           ACCEPT ws-count-text FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(ws-count-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-count-text) TO ws-split-count
+           ELSE
+               DISPLAY 'Non-numeric split count' WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+           IF ws-split-count < 1 OR ws-split-count > 20 THEN
+               DISPLAY 'Split count out of range' WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+
+           ACCEPT ws-idempotency-key-text FROM ARGUMENT-VALUE
+           ACCEPT ws-format FROM ARGUMENT-VALUE
+
+           PERFORM para-parse-split
+               VARYING ws-i FROM 1 BY 1 UNTIL ws-i > ws-split-count
+           .
+
+       para-parse-split.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text
+               ws-split-debitor(ws-i)
+
+           ACCEPT ws-amount-text FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(ws-amount-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-amount-text)
+                   TO ws-split-amount(ws-i)
+           ELSE
+               DISPLAY 'Non-numeric split amount' WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+           .
+
+       para-invalid.
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+           .
+
+      *An optional trailing idempotency-key argument; blank means the
+      *caller isn't asking for replay protection. When a key is given
+      *and already appears in this group's idempotency index, the
+      *earlier split id is handed back and nothing new is posted, so a
+      *client retrying a timed-out call gets the original result
+      *instead of duplicate legs.
+       para-check-idempotency.
+           IF ws-idempotency-key-text IS EQUAL TO SPACES THEN
+               GO TO para-check-idempotency-exit
+           END-IF
+
+           SET ws-found-no TO TRUE
+           STRING '/var/lib/asdf/group/' ws-group-text
+               '/idempotency-index' INTO ws-idempotency-path
+
+           OPEN INPUT fd-idempotency-index
+           IF ws-idempotency-status IS EQUAL TO '35' THEN
+               GO TO para-check-idempotency-exit
+           END-IF
+
+           SET ws-idempotency-eof-no TO TRUE
+           PERFORM para-check-idempotency-one
+               UNTIL ws-idempotency-eof-yes OR ws-found-yes
+           CLOSE fd-idempotency-index
+
+           IF ws-found-yes THEN
+               MOVE ws-idempotency-found-id TO ws-split-id
+               PERFORM para-report
+               STOP RUN
+           END-IF
+           .
+
+       para-check-idempotency-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-idempotency-one.
+           READ fd-idempotency-index
+               AT END
+                   SET ws-idempotency-eof-yes TO TRUE
+               NOT AT END
+                   IF ix-idempotency-key IS EQUAL TO
+                           ws-idempotency-key-text THEN
+                       MOVE ix-transaction-id TO ws-idempotency-found-id
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-validate.
+           PERFORM para-check-creditor
+           MOVE 0 TO ws-split-total
+           PERFORM para-validate-split
+               VARYING ws-i FROM 1 BY 1 UNTIL ws-i > ws-split-count
+           IF ws-split-total IS NOT EQUAL TO ws-total-amount THEN
+               DISPLAY 'Split shares do not sum to the total'
+                   WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+           .
+
+       para-check-creditor.
+           CALL 'asdf-check-member' USING ws-group ws-creditor
+               ws-found
+           IF ws-found-no THEN
+               DISPLAY 'Unknown creditor account' WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+           .
+
+       para-validate-split.
+           CALL 'asdf-check-member' USING ws-group
+               ws-split-debitor(ws-i) ws-found
+           IF ws-found-no THEN
+               DISPLAY 'Unknown debitor account' WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+           ADD ws-split-amount(ws-i) TO ws-split-total
+           .
+
+      *Admins may post any split in the group; regular members may
+      *only post a split where they are the creditor or one of the
+      *debitors.
+       para-check-authorization.
+           CALL 'asdf-check-admin' USING ws-group ws-acting-account
+               ws-is-admin
+           IF ws-is-admin-yes THEN
+               GO TO para-check-authorization-exit
+           END-IF
+
+           IF ws-acting-account IS EQUAL TO ws-creditor THEN
+               GO TO para-check-authorization-exit
+           END-IF
+
+           SET ws-found-no TO TRUE
+           PERFORM para-check-authorization-one
+               VARYING ws-i FROM 1 BY 1
+               UNTIL ws-i > ws-split-count OR ws-found-yes
+           IF ws-found-no THEN
+               DISPLAY 'Not authorized to post this transaction'
+                   WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+           .
+
+       para-check-authorization-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-authorization-one.
+           IF ws-acting-account IS EQUAL TO ws-split-debitor(ws-i) THEN
+               SET ws-found-yes TO TRUE
+           END-IF
+           .
+
+      *Only checked against the split's combined total, not leg by
+      *leg, since all the legs together represent one spending event.
+      *A group with no cap configured (gi-spending-cap zero) skips
+      *the ledger scan entirely.
+       para-check-spending-cap.
+           STRING '/var/lib/asdf/group/' ws-group-text '/info'
+               INTO ws-group-info-path
+           OPEN INPUT fd-group-info
+           IF ws-group-info-status IS EQUAL TO '35' THEN
+               GO TO para-check-spending-cap-exit
+           END-IF
+           READ fd-group-info
+           CLOSE fd-group-info
+
+           IF gi-spending-cap IS EQUAL TO 0 THEN
+               GO TO para-check-spending-cap-exit
+           END-IF
+
+           PERFORM para-sum-group-spending
+               THRU para-sum-group-spending-exit
+
+           IF ws-spending-total + ws-total-amount > gi-spending-cap
+                   THEN
+               DISPLAY 'Debt would exceed group spending cap'
+                   WITH NO ADVANCING
+               GO TO para-invalid
+           END-IF
+           .
+
+       para-check-spending-cap-exit.
+           EXIT PARAGRAPH
+           .
+
+      *Running total of the group's outstanding debt, the same way
+      *asdf-append-to-ledger computes it - run before any leg of this
+      *split has been built, so scanning fd-ledger here can't disturb
+      *an in-progress fs-transaction.
+       para-sum-group-spending.
+           MOVE 0 TO ws-spending-total
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' THEN
+               GO TO para-sum-group-spending-exit
+           END-IF
+
+           SET ws-ledger-eof-no TO TRUE
+           PERFORM para-sum-group-spending-one UNTIL ws-ledger-eof-yes
+           CLOSE fd-ledger
+           .
+
+       para-sum-group-spending-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-sum-group-spending-one.
+           READ fd-ledger
+               AT END
+                   SET ws-ledger-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-apply-spending
+           END-READ
+           .
+
+       para-apply-spending.
+           IF fs-debt THEN
+               ADD fs-amount TO ws-spending-total
+           END-IF
+           IF fs-reversal AND fs-reversal-of-type IS EQUAL TO 'D' THEN
+               SUBTRACT fs-amount FROM ws-spending-total
+           END-IF
+           .
+
+      *Building on the per-group spending cap above, each debitor can
+      *also have a personal ceiling (fa-max-open-balance) on their net
+      *amount owed across every group they belong to; checked against
+      *that debitor's own share of the split, not the split's total.
+      *Zero means no limit is configured for that account.
+       para-check-open-balance-limit-one.
+           CALL 'asdf-format-uuid' USING ws-split-debitor(ws-i)
+               ws-uuid-text
+           STRING '/var/lib/asdf/account/' ws-uuid-text '/info'
+               INTO ws-account-path
+           OPEN INPUT fd-account
+           IF ws-account-status IS EQUAL TO '35' THEN
+               GO TO para-check-open-balance-limit-one-exit
+           END-IF
+           READ fd-account
+           CLOSE fd-account
+
+           IF fa-max-open-balance IS EQUAL TO 0 THEN
+               GO TO para-check-open-balance-limit-one-exit
+           END-IF
+
+           CALL 'asdf-consolidated-balance' USING
+               ws-split-debitor(ws-i) ws-open-balance
+           COMPUTE ws-open-balance-after =
+               ws-open-balance - ws-split-amount(ws-i)
+
+           IF ws-open-balance-after < 0 THEN
+               COMPUTE ws-open-amount-owed = 0 - ws-open-balance-after
+               IF ws-open-amount-owed > fa-max-open-balance THEN
+                   DISPLAY
+                       'Debt would exceed debitor open-balance limit'
+                       WITH NO ADVANCING
+                   GO TO para-invalid
+               END-IF
+           END-IF
+           .
+
+       para-check-open-balance-limit-one-exit.
+           EXIT PARAGRAPH
+           .
+
+      *One ledger entry per debitor, each tagged with the shared
+      *split id so the legs can be recombined later.
+       para-append-legs.
+           PERFORM para-generate-leg-id
+           PERFORM para-build-leg
+           PERFORM para-write-leg
+           PERFORM para-notify-leg-debitor
+               THRU para-notify-leg-debitor-exit
+           .
+
+      *The id is rolled and checked against the group's ledger before
+      *fs-transaction is populated for this leg, the same
+      *generate-then-check order asdf-append-to-ledger uses for its
+      *own single entry.
+       para-generate-leg-id.
+           SET ws-id-collision-yes TO TRUE
+           PERFORM para-try-generate-leg-id UNTIL ws-id-collision-no
+           .
+
+       para-try-generate-leg-id.
+           CALL 'asdf-generate-uuid' USING ws-new-id
+           PERFORM para-check-leg-id-collision
+               THRU para-check-leg-id-collision-exit
+           IF ws-found-no THEN
+               SET ws-id-collision-no TO TRUE
+           END-IF
+           .
+
+       para-check-leg-id-collision.
+           SET ws-found-no TO TRUE
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' THEN
+               GO TO para-check-leg-id-collision-exit
+           END-IF
+
+           SET ws-ledger-eof-no TO TRUE
+           PERFORM para-check-leg-id-collision-one
+               UNTIL ws-ledger-eof-yes OR ws-found-yes
+           CLOSE fd-ledger
+           .
+
+       para-check-leg-id-collision-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-leg-id-collision-one.
+           READ fd-ledger
+               AT END
+                   SET ws-ledger-eof-yes TO TRUE
+               NOT AT END
+                   IF fs-id IS EQUAL TO ws-new-id
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-build-leg.
+           MOVE ws-new-id TO fs-id
+           SET fs-debt TO TRUE
+           CALL 'asdf-utc-timestamp' USING fs-timestamp
+           MOVE 'UTC' TO fs-timezone
+           MOVE ws-comment TO fs-comment
+           MOVE ws-split-debitor(ws-i) TO fs-debitor
+           MOVE ws-creditor TO fs-creditor
+           MOVE ws-split-amount(ws-i) TO fs-amount
+           MOVE SPACES TO fs-reversal-of
+           MOVE SPACES TO fs-reversal-of-type
+           MOVE ws-category TO fs-category
+           MOVE ws-due-date TO fs-due-date
+           MOVE ws-currency TO fs-currency
+           MOVE ws-attachment-ref TO fs-attachment-ref
+           MOVE ws-split-id TO fs-split-of
+           .
+
+      *LOCK MODE IS EXCLUSIVE on fd-ledger keeps this write from
+      *tearing a concurrent asdf-list-ledger read, and keeps two
+      *concurrent appends from clobbering each other.
+       para-write-leg.
+           OPEN EXTEND fd-ledger
+           IF ws-ledger-status IS EQUAL TO '91' THEN
+               DISPLAY 'Ledger is locked by another process'
+                   WITH NO ADVANCING
+               MOVE 101 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE fs-transaction
+           CLOSE fd-ledger
+
+           CALL 'asdf-append-account-ledger' USING ws-group
+               fs-debitor fs-transaction
+           IF fs-creditor IS NOT EQUAL TO fs-debitor THEN
+               CALL 'asdf-append-account-ledger' USING ws-group
+                   fs-creditor fs-transaction
+           END-IF
+           .
+
+      *A debt posted against someone is the one case worth telling
+      *them about unprompted. The debitor's address comes straight
+      *out of their account record rather than a new lookup table - a
+      *missing account file (status '35') just means there is nothing
+      *to notify, not an error.
+       para-notify-leg-debitor.
+           CALL 'asdf-format-uuid' USING fs-debitor ws-uuid-text
+           STRING '/var/lib/asdf/account/' ws-uuid-text '/info'
+               INTO ws-account-path
+           OPEN INPUT fd-account
+           IF ws-account-status IS EQUAL TO '35' THEN
+               GO TO para-notify-leg-debitor-exit
+           END-IF
+
+           READ fd-account
+           CLOSE fd-account
+
+           IF fa-notify-none THEN
+               GO TO para-notify-leg-debitor-exit
+           END-IF
+
+           IF fa-notify-digest THEN
+               CALL 'asdf-format-uuid' USING fs-debitor ws-uuid-text
+               STRING '/var/lib/asdf/account/' ws-uuid-text
+                   '/notification-digest' INTO ws-digest-queue-path
+
+               MOVE fa-email TO dq-to-email
+               MOVE 'A debt has been recorded against you'
+                   TO dq-subject
+               MOVE fs-comment TO dq-body
+               MOVE FUNCTION CURRENT-DATE TO dq-queued-timestamp
+
+               OPEN EXTEND fd-digest-queue
+               WRITE dq-mail-entry
+               CLOSE fd-digest-queue
+           ELSE
+               MOVE fa-email TO mq-to-email
+               MOVE 'A debt has been recorded against you'
+                   TO mq-subject
+               MOVE fs-comment TO mq-body
+               MOVE FUNCTION CURRENT-DATE TO mq-queued-timestamp
+
+               OPEN EXTEND fd-mail-queue
+               WRITE mq-mail-entry
+               CLOSE fd-mail-queue
+           END-IF
+           .
+
+       para-notify-leg-debitor-exit.
+           EXIT PARAGRAPH
+           .
+
+      *Recorded only after every leg has been successfully appended,
+      *so a key is never marked used for a split that didn't fully
+      *post.
+       para-record-idempotency-maybe.
+           IF ws-idempotency-key-text IS NOT EQUAL TO SPACES THEN
+               MOVE ws-idempotency-key-text TO ix-idempotency-key
+               MOVE ws-split-id TO ix-transaction-id
+               OPEN EXTEND fd-idempotency-index
+               WRITE ix-idempotency-entry
+               CLOSE fd-idempotency-index
+           END-IF
+           .
+
+       para-report.
+           CALL 'asdf-format-uuid' USING ws-split-id ws-uuid-text
+           EVALUATE TRUE
+               WHEN ws-format-json
+                   MOVE FUNCTION CURRENT-DATE TO ws-now
+                   DISPLAY '{"id":"' FUNCTION TRIM(ws-uuid-text) '",'
+                       '"status":"ok",'
+                       '"timestamp":"' ws-now(1:4) '-' ws-now(5:2)
+                       '-' ws-now(7:2) 'T' ws-now(9:2) ':'
+                       ws-now(11:2) ':' ws-now(13:2) '"}'
+                       WITH NO ADVANCING
+               WHEN OTHER
+                   DISPLAY ws-uuid-text WITH NO ADVANCING
+           END-EVALUATE
+           .
