@@ -0,0 +1,248 @@
+      *Nightly batch job: copies every group's ledger (walking the
+      *group-index the same way asdf-list-groups does, rather than
+      *walking the filesystem) to a dated backup location under
+      */var/lib/asdf/backup/<day>/group/<id>/ledger, then prunes the
+      *single backup day that has just aged past the retention window.
+      *Groups that have been archived are backed up from their archive
+      *path, the same fallback asdf-list-ledger uses.
+      *
+      *Backup days are named by the integer day number (FUNCTION
+      *INTEGER-OF-DATE) rather than a YYYYMMDD string - the integer
+      *day number sorts and ages the same way a calendar date would,
+      *without needing to convert back out of it, and is all pruning
+      *actually needs.
+      *
+      *Optional argument: retention period in days (default 30).
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-backup-ledgers.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-group-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       SELECT OPTIONAL fd-ledger-src
+           ASSIGN DYNAMIC ws-source-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-source-status.
+
+       SELECT OPTIONAL fd-ledger-dst
+           ASSIGN DYNAMIC ws-backup-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-group-index.
+       COPY 'asdf-group-index.cpy' REPLACING ==:X:== BY ==gx==.
+
+       FD fd-ledger-src.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-ledger-dst.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==bk==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/group-index'.
+       01 ws-index-status              PIC XX.
+
+       01 ws-retention-text            PIC X(10) VALUE SPACES.
+       01 ws-retention-days            PIC 9(5) VALUE 30.
+
+       01 ws-today-date                PIC 9(8).
+       01 ws-today-int                 PIC 9(7) COMP.
+       01 ws-today-text                PIC 9(7).
+       01 ws-prune-int                 PIC 9(7) COMP.
+       01 ws-prune-text                PIC 9(7).
+
+       01 ws-group-text                PIC X(32).
+
+       01 ws-backup-root               PIC X(256)
+           VALUE '/var/lib/asdf/backup'.
+       01 ws-backup-day-dir            PIC X(256).
+       01 ws-backup-group-root         PIC X(256).
+       01 ws-backup-group-dir          PIC X(256).
+       01 ws-backup-ledger             PIC X(256).
+
+       01 ws-prune-day-dir             PIC X(256).
+       01 ws-prune-group-root          PIC X(256).
+       01 ws-prune-group-dir           PIC X(256).
+       01 ws-prune-ledger              PIC X(256).
+
+       01 ws-source-ledger             PIC X(256).
+       01 ws-source-status             PIC XX.
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           PERFORM para-input
+           PERFORM para-compute-dates
+           PERFORM para-backup-all THRU para-backup-all-exit
+           PERFORM para-prune-old THRU para-prune-old-exit
+
+      *Best-effort directory cleanup above leaves a non-zero CBL_
+      *return code behind when there was nothing to prune; that is
+      *not a failure of the backup job itself.
+           MOVE 0 TO RETURN-CODE
+           STOP RUN
+           .
+
+       para-input.
+           ACCEPT ws-retention-text FROM ARGUMENT-VALUE
+           IF ws-retention-text IS NOT EQUAL TO SPACES
+                   AND FUNCTION TRIM(ws-retention-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-retention-text)
+                   TO ws-retention-days
+           END-IF
+           .
+
+       para-compute-dates.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-today-date
+           MOVE FUNCTION INTEGER-OF-DATE(ws-today-date) TO ws-today-int
+           MOVE ws-today-int TO ws-today-text
+           COMPUTE ws-prune-int =
+               ws-today-int - ws-retention-days - 1
+           MOVE ws-prune-int TO ws-prune-text
+           .
+
+      *CBL_CREATE_DIR on directories that already exist is expected to
+      *fail; that failure is harmless and not checked here.
+       para-backup-all.
+           CALL 'CBL_CREATE_DIR' USING ws-backup-root
+
+           STRING '/var/lib/asdf/backup/' ws-today-text
+               INTO ws-backup-day-dir
+           CALL 'CBL_CREATE_DIR' USING ws-backup-day-dir
+
+           STRING '/var/lib/asdf/backup/' ws-today-text '/group'
+               INTO ws-backup-group-root
+           CALL 'CBL_CREATE_DIR' USING ws-backup-group-root
+
+           OPEN INPUT fd-group-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-backup-all-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-backup-one UNTIL ws-eof-yes
+           CLOSE fd-group-index
+           .
+
+       para-backup-all-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-backup-one.
+           READ fd-group-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-backup-group THRU para-backup-group-exit
+           END-READ
+           .
+
+      *Each group's ledger is copied record-by-record rather than
+      *with CBL_COPY_FILE so a group with no ledger yet (status '35'
+      *at both the active and archive path) is simply skipped instead
+      *of failing the whole run.
+       para-backup-group.
+           CALL 'asdf-format-uuid' USING gx-group-id ws-group-text
+
+           STRING '/var/lib/asdf/group/' ws-group-text '/ledger'
+               INTO ws-source-ledger
+           OPEN INPUT fd-ledger-src
+           IF ws-source-status IS EQUAL TO '35' OR '05' THEN
+               IF ws-source-status IS EQUAL TO '05' THEN
+                   CLOSE fd-ledger-src
+               END-IF
+               STRING '/var/lib/asdf/archive/group/' ws-group-text
+                   '/ledger' INTO ws-source-ledger
+               OPEN INPUT fd-ledger-src
+           END-IF
+           IF ws-source-status IS EQUAL TO '35' OR '05' THEN
+               IF ws-source-status IS EQUAL TO '05' THEN
+                   CLOSE fd-ledger-src
+               END-IF
+               GO TO para-backup-group-exit
+           END-IF
+
+           STRING '/var/lib/asdf/backup/' ws-today-text '/group/'
+               ws-group-text INTO ws-backup-group-dir
+           CALL 'CBL_CREATE_DIR' USING ws-backup-group-dir
+           STRING '/var/lib/asdf/backup/' ws-today-text '/group/'
+               ws-group-text '/ledger' INTO ws-backup-ledger
+
+           OPEN OUTPUT fd-ledger-dst
+           SET ws-eof-no TO TRUE
+           PERFORM para-copy-one UNTIL ws-eof-yes
+           CLOSE fd-ledger-dst
+           CLOSE fd-ledger-src
+           .
+
+       para-backup-group-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-copy-one.
+           READ fd-ledger-src
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   MOVE fs-transaction TO bk-transaction
+                   WRITE bk-transaction
+           END-READ
+           .
+
+      *CBL_DELETE_FILE/CBL_DELETE_DIR failing because the path is
+      *already gone (nothing was ever backed up that far back, or a
+      *previous run already pruned it) is expected and not checked.
+       para-prune-old.
+           STRING '/var/lib/asdf/backup/' ws-prune-text
+               INTO ws-prune-day-dir
+           STRING '/var/lib/asdf/backup/' ws-prune-text '/group'
+               INTO ws-prune-group-root
+
+           OPEN INPUT fd-group-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-prune-old-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-prune-one UNTIL ws-eof-yes
+           CLOSE fd-group-index
+
+           CALL 'CBL_DELETE_DIR' USING ws-prune-group-root
+           CALL 'CBL_DELETE_DIR' USING ws-prune-day-dir
+           .
+
+       para-prune-old-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-prune-one.
+           READ fd-group-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   CALL 'asdf-format-uuid' USING gx-group-id
+                       ws-group-text
+                   STRING '/var/lib/asdf/backup/' ws-prune-text
+                       '/group/' ws-group-text
+                       INTO ws-prune-group-dir
+                   STRING '/var/lib/asdf/backup/' ws-prune-text
+                       '/group/' ws-group-text '/ledger'
+                       INTO ws-prune-ledger
+                   CALL 'CBL_DELETE_FILE' USING ws-prune-ledger
+                   CALL 'CBL_DELETE_DIR' USING ws-prune-group-dir
+           END-READ
+           .
