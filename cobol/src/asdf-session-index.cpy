@@ -0,0 +1,12 @@
+      *Record layout for an entry in the global session-token index,
+      *held in /var/lib/asdf/session-index. asdf-log-in appends one of
+      *these each time it starts a session, so asdf-check-session can
+      *validate a session token and find the account it belongs to
+      *without having to scan every account's own login history.
+       01 :X:-session-index-entry.
+           02 :X:-token                PIC X(16).
+           02 :X:-account-id           PIC X(16).
+      *A flat UTC year/month/day/hour/minute/second value, the same
+      *shape asdf-invite.cpy's expiry uses; past this, the session can
+      *no longer authenticate a call.
+           02 :X:-expiry               PIC 9(14).
