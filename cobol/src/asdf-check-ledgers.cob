@@ -0,0 +1,269 @@
+      *Integrity check batch: walks the group-index the same way
+      *asdf-backup-ledgers and asdf-reconcile-ledgers do, and for
+      *every group's ledger reads every record and validates the
+      *shape of each field - a recognized entry type, a timestamp
+      *whose date/time fields are all in range, an amount that is
+      *neither zero nor implausibly large, and (for a reversal) a
+      *recognized reversal-of type - plus the record's own FILE
+      *STATUS after each READ, so a ledger whose fixed-length records
+      *have gone out of alignment is caught here instead of
+      *surfacing later as an abend partway through
+      *asdf-list-ledger or asdf-balance-report. Archived groups are
+      *checked too, with the same archive-directory fallback
+      *asdf-statement uses, since a settled group's history still
+      *deserves to be trustworthy.
+      *
+      *Reports one line per bad record found, then a one-line
+      *summary, and exits non-zero if anything needed attention - the
+      *same RETURN-CODE convention asdf-reconcile-ledgers uses for a
+      *mismatch - so this can be wired into the same nightly batch
+      *window without a human having to read the output every time.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-check-ledgers.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-group-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       SELECT OPTIONAL fd-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-ledger-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-group-index.
+       COPY 'asdf-group-index.cpy' REPLACING ==:X:== BY ==gx==.
+
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/group-index'.
+       01 ws-index-status              PIC XX.
+       01 ws-ledger                    PIC X(256).
+       01 ws-ledger-status             PIC XX.
+
+       01 ws-group-text                PIC X(32).
+       01 ws-record-number             PIC 9(6) COMP.
+
+      *An entry is never for zero money, and this shop has never
+      *booked a single entry anywhere near a billion units of any
+      *currency; either end of that range is a stronger sign of a
+      *flipped bit than of a legitimate transaction.
+       01 ws-max-sane-amount           PIC 9(10) COMP
+           VALUE 999999999.
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+       01 ws-ledger-eof                PIC X.
+           88 ws-ledger-eof-yes        VALUE 'Y'.
+           88 ws-ledger-eof-no         VALUE 'N'.
+
+       01 ws-problem                   PIC X.
+           88 ws-problem-yes           VALUE 'Y'.
+           88 ws-problem-no            VALUE 'N'.
+       01 ws-problem-text              PIC X(40).
+
+       01 ws-bad-record-count          PIC 9(6) COMP VALUE 0.
+       01 ws-bad-ledger-count          PIC 9(4) COMP VALUE 0.
+       01 ws-ledger-had-problem        PIC X.
+           88 ws-ledger-had-problem-yes VALUE 'Y'.
+           88 ws-ledger-had-problem-no  VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           PERFORM para-scan-groups THRU para-scan-groups-exit
+           PERFORM para-print-summary
+
+           IF ws-bad-record-count IS GREATER THAN 0 THEN
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           STOP RUN
+           .
+
+       para-scan-groups.
+           OPEN INPUT fd-group-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-scan-groups-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-scan-one UNTIL ws-eof-yes
+           CLOSE fd-group-index
+           .
+
+       para-scan-groups-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-scan-one.
+           READ fd-group-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-check-group THRU para-check-group-exit
+           END-READ
+           .
+
+       para-check-group.
+           CALL 'asdf-format-uuid' USING gx-group-id ws-group-text
+           SET ws-ledger-had-problem-no TO TRUE
+
+           MOVE SPACES TO ws-ledger
+           STRING '/var/lib/asdf/group/' ws-group-text '/ledger'
+               INTO ws-ledger
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' OR '05' THEN
+               IF ws-ledger-status IS EQUAL TO '05' THEN
+                   CLOSE fd-ledger
+               END-IF
+               MOVE SPACES TO ws-ledger
+               STRING '/var/lib/asdf/archive/group/' ws-group-text
+                   '/ledger' INTO ws-ledger
+               OPEN INPUT fd-ledger
+           END-IF
+           IF ws-ledger-status IS EQUAL TO '35' OR '05' THEN
+               IF ws-ledger-status IS EQUAL TO '05' THEN
+                   CLOSE fd-ledger
+               END-IF
+               GO TO para-check-group-exit
+           END-IF
+           IF ws-ledger-status IS NOT EQUAL TO '00' THEN
+               MOVE 101 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE 0 TO ws-record-number
+           SET ws-ledger-eof-no TO TRUE
+           PERFORM para-check-one UNTIL ws-ledger-eof-yes
+           CLOSE fd-ledger
+
+           IF ws-ledger-had-problem-yes THEN
+               ADD 1 TO ws-bad-ledger-count
+           END-IF
+           .
+
+       para-check-group-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-one.
+           READ fd-ledger
+               AT END
+                   SET ws-ledger-eof-yes TO TRUE
+               NOT AT END
+                   ADD 1 TO ws-record-number
+                   IF ws-ledger-status IS NOT EQUAL TO '00' THEN
+                       MOVE 'record boundary / read error' TO
+                           ws-problem-text
+                       PERFORM para-report-problem
+                   ELSE
+                       PERFORM para-check-record
+                   END-IF
+           END-READ
+           .
+
+      *Checked in the order a human would find most useful to fix
+      *first; only the first problem found in a record is reported,
+      *since a record with one bad field is usually bad all over.
+       para-check-record.
+           SET ws-problem-no TO TRUE
+
+           IF fs-type IS NOT EQUAL TO 'D' AND 'P' AND 'R' THEN
+               SET ws-problem-yes TO TRUE
+               MOVE 'invalid type' TO ws-problem-text
+           END-IF
+
+           IF ws-problem-no THEN
+               PERFORM para-check-timestamp
+           END-IF
+
+           IF ws-problem-no THEN
+               IF fs-amount IS EQUAL TO 0 THEN
+                   SET ws-problem-yes TO TRUE
+                   MOVE 'zero amount' TO ws-problem-text
+               ELSE
+                   IF fs-amount IS GREATER THAN ws-max-sane-amount THEN
+                       SET ws-problem-yes TO TRUE
+                       MOVE 'amount out of range' TO ws-problem-text
+                   END-IF
+               END-IF
+           END-IF
+
+           IF ws-problem-no AND fs-reversal THEN
+               IF fs-reversal-of-type IS NOT EQUAL TO 'D' AND 'P' THEN
+                   SET ws-problem-yes TO TRUE
+                   MOVE 'invalid reversal-of type' TO ws-problem-text
+               END-IF
+           END-IF
+
+           IF ws-problem-yes THEN
+               PERFORM para-report-problem
+           END-IF
+           .
+
+       para-check-timestamp.
+           IF fs-year OF fs-timestamp IS LESS THAN 2000
+                   OR fs-year OF fs-timestamp IS GREATER THAN 2999 THEN
+               SET ws-problem-yes TO TRUE
+               MOVE 'timestamp year out of range' TO ws-problem-text
+           END-IF
+
+           IF ws-problem-no
+                   AND (fs-month OF fs-timestamp IS LESS THAN 1
+                       OR fs-month OF fs-timestamp IS GREATER THAN 12)
+                   THEN
+               SET ws-problem-yes TO TRUE
+               MOVE 'timestamp month out of range' TO ws-problem-text
+           END-IF
+
+           IF ws-problem-no
+                   AND (fs-day OF fs-timestamp IS LESS THAN 1
+                       OR fs-day OF fs-timestamp IS GREATER THAN 31)
+                   THEN
+               SET ws-problem-yes TO TRUE
+               MOVE 'timestamp day out of range' TO ws-problem-text
+           END-IF
+
+           IF ws-problem-no
+                   AND fs-hour OF fs-timestamp IS GREATER THAN 23 THEN
+               SET ws-problem-yes TO TRUE
+               MOVE 'timestamp hour out of range' TO ws-problem-text
+           END-IF
+
+           IF ws-problem-no
+                   AND fs-minute OF fs-timestamp IS GREATER THAN 59
+                   THEN
+               SET ws-problem-yes TO TRUE
+               MOVE 'timestamp minute out of range' TO ws-problem-text
+           END-IF
+
+           IF ws-problem-no
+                   AND fs-second OF fs-timestamp IS GREATER THAN 59
+                   THEN
+               SET ws-problem-yes TO TRUE
+               MOVE 'timestamp second out of range' TO ws-problem-text
+           END-IF
+           .
+
+       para-report-problem.
+           SET ws-ledger-had-problem-yes TO TRUE
+           ADD 1 TO ws-bad-record-count
+           DISPLAY FUNCTION TRIM(ws-group-text) ' record '
+               ws-record-number ': ' FUNCTION TRIM(ws-problem-text)
+           .
+
+       para-print-summary.
+           DISPLAY ws-bad-record-count ' bad record(s) across '
+               ws-bad-ledger-count ' ledger(s)'
+           .
