@@ -0,0 +1,154 @@
+      *Defines a new recurring transaction: a debt or payment that
+      *asdf-post-recurring will post into the named group's ledger
+      *automatically every time the configured cadence comes due,
+      *instead of it having to be typed into asdf-append-to-ledger by
+      *hand every period.
+      *Arguments: group, type (D/P), debitor, creditor, amount,
+      *currency, comment, category, frequency (W/M), optional start
+      *date (YYYYMMDD, defaults to today).
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-create-recurring.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-recurring
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-recurring.
+       COPY 'asdf-recurring.cpy' REPLACING ==:X:== BY ==rc==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-path                      PIC X(256)
+           VALUE '/var/lib/asdf/recurring'.
+       01 ws-status                    PIC XX.
+
+      *The new entry is built up here, rather than directly in
+      *fd-recurring's own record area, so the id-collision scan below
+      *(which reads through that same record area) can't clobber the
+      *fields already filled in for it.
+       COPY 'asdf-recurring.cpy' REPLACING ==:X:== BY ==nw==.
+
+       01 ws-uuid-text                 PIC X(32).
+       01 ws-amount-text               PIC X(10).
+       01 ws-start-date-text           PIC X(08) VALUE SPACES.
+       01 ws-currency-text             PIC X(03) VALUE SPACES.
+
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text nw-group
+
+           ACCEPT nw-type FROM ARGUMENT-VALUE
+           IF nw-type IS NOT EQUAL TO 'D' AND 'P' THEN
+               DISPLAY 'Invalid type' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text nw-debitor
+
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text nw-creditor
+
+           ACCEPT ws-amount-text FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(ws-amount-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-amount-text) TO nw-amount
+           ELSE
+               DISPLAY 'Non-numeric amount' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE 'USD' TO nw-currency
+           ACCEPT ws-currency-text FROM ARGUMENT-VALUE
+           IF ws-currency-text IS NOT EQUAL TO SPACES THEN
+               MOVE ws-currency-text TO nw-currency
+           END-IF
+
+           ACCEPT nw-comment FROM ARGUMENT-VALUE
+           ACCEPT nw-category FROM ARGUMENT-VALUE
+
+           ACCEPT nw-frequency FROM ARGUMENT-VALUE
+           IF nw-frequency IS NOT EQUAL TO 'W' AND 'M' THEN
+               DISPLAY 'Invalid frequency' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO nw-next-due-date
+           ACCEPT ws-start-date-text FROM ARGUMENT-VALUE
+           IF ws-start-date-text IS NOT EQUAL TO SPACES
+                   AND FUNCTION TRIM(ws-start-date-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-start-date-text)
+                   TO nw-next-due-date
+           END-IF
+
+           SET nw-status-active TO TRUE
+           PERFORM para-generate-id
+           PERFORM para-write
+
+           CALL 'asdf-format-uuid' USING nw-id ws-uuid-text
+           DISPLAY ws-uuid-text WITH NO ADVANCING
+           STOP RUN
+           .
+
+       para-generate-id.
+           SET ws-found-yes TO TRUE
+           PERFORM para-try-generate-id UNTIL ws-found-no
+           .
+
+       para-try-generate-id.
+           CALL 'asdf-generate-uuid' USING nw-id
+           PERFORM para-check-id-collision
+               THRU para-check-id-collision-exit
+           .
+
+       para-check-id-collision.
+           SET ws-found-no TO TRUE
+           OPEN INPUT fd-recurring
+           IF ws-status IS EQUAL TO '35' THEN
+               GO TO para-check-id-collision-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-check-id-collision-one
+               UNTIL ws-eof-yes OR ws-found-yes
+           CLOSE fd-recurring
+           .
+
+       para-check-id-collision-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-id-collision-one.
+           READ fd-recurring
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF rc-id IS EQUAL TO nw-id THEN
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-write.
+           MOVE nw-recurring-entry TO rc-recurring-entry
+           OPEN EXTEND fd-recurring
+           WRITE rc-recurring-entry
+           CLOSE fd-recurring
+           .
