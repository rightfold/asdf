@@ -0,0 +1,230 @@
+      *Nets out, for a group's ledger, the running position of every
+      *account that appears as a debitor or creditor: a positive
+      *balance means the account is a net creditor (owed money), a
+      *negative balance means the account is a net debitor (owes
+      *money). Entries in different currencies are converted to the
+      *reporting currency (USD) via the global exchange-rate table
+      *before being netted together, so the totals are one number in
+      *one currency even for a group whose members pay in several.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-balance-report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT fd-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-ledger-status.
+
+       SELECT OPTIONAL fd-exchange-rates
+           ASSIGN DYNAMIC ws-rates-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-rates-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-exchange-rates.
+       COPY 'asdf-exchange-rate.cpy' REPLACING ==:X:== BY ==xr==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-rates-path                PIC X(256)
+           VALUE '/var/lib/asdf/exchange-rates'.
+       01 ws-rates-status               PIC XX.
+
+       01 ws-rate-count                PIC 9(4) COMP VALUE 0.
+       01 ws-rates.
+           02 ws-rate-entry OCCURS 100 TIMES
+                   INDEXED BY ix-rate.
+               03 ws-rate-currency      PIC X(3).
+               03 ws-rate-value         PIC 9(4)V9(6) COMP.
+
+       01 ws-converted-amount          PIC S9(11) COMP.
+       01 ws-group                     PIC X(16).
+       01 ws-ledger                    PIC X(256).
+       01 ws-ledger-status             PIC XX.
+       01 ws-uuid-text                 PIC X(32).
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       01 ws-balance-count             PIC 9(4) COMP VALUE 0.
+       01 ws-balances.
+           02 ws-balance-entry OCCURS 1000 TIMES
+                   INDEXED BY ix-balance.
+               03 ws-balance-account   PIC X(16).
+               03 ws-balance-amount    PIC S9(11) COMP.
+
+       01 ws-display-amount            PIC -(10)9.
+       01 ws-target-account            PIC X(16).
+       01 ws-effective-debt            PIC X.
+           88 ws-effective-debt-yes    VALUE 'Y'.
+           88 ws-effective-debt-no     VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           PERFORM para-input
+           PERFORM para-load-rates THRU para-load-rates-exit
+           PERFORM para-accumulate THRU para-accumulate-exit
+           PERFORM para-print
+           STOP RUN
+           .
+
+       para-input.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-group
+           .
+
+      *Loads the global exchange-rate table once up front; a currency
+      *with no entry here is left out of the table and treated as
+      *already being the reporting currency (rate 1) by para-find-rate.
+       para-load-rates.
+           OPEN INPUT fd-exchange-rates
+           IF ws-rates-status IS EQUAL TO '35' THEN
+               GO TO para-load-rates-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-load-rates-one UNTIL ws-eof-yes
+           CLOSE fd-exchange-rates
+           .
+
+       para-load-rates-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-load-rates-one.
+           READ fd-exchange-rates
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   ADD 1 TO ws-rate-count
+                   SET ix-rate TO ws-rate-count
+                   MOVE xr-currency TO ws-rate-currency(ix-rate)
+                   MOVE xr-rate-to-base TO ws-rate-value(ix-rate)
+           END-READ
+           .
+
+      *Converts fs-amount (in fs-currency) into the reporting currency
+      *and leaves the result in ws-converted-amount. A currency that
+      *isn't in the table is assumed to already be the reporting
+      *currency.
+       para-convert-amount.
+           SET ix-rate TO 1
+           SEARCH ws-rate-entry
+               AT END
+                   MOVE fs-amount TO ws-converted-amount
+               WHEN ws-rate-currency(ix-rate) IS EQUAL TO fs-currency
+                   COMPUTE ws-converted-amount ROUNDED =
+                       fs-amount * ws-rate-value(ix-rate)
+           END-SEARCH
+           .
+
+       para-accumulate.
+           CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
+               INTO ws-ledger
+
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' THEN
+               GO TO para-accumulate-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-accumulate-one UNTIL ws-eof-yes
+           CLOSE fd-ledger
+           .
+
+       para-accumulate-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-accumulate-one.
+           READ fd-ledger
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-apply-transaction
+           END-READ
+           .
+
+       para-apply-transaction.
+           PERFORM para-determine-effect
+           PERFORM para-convert-amount
+
+           MOVE fs-debitor TO ws-target-account
+           PERFORM para-find-balance
+           IF ws-effective-debt-yes THEN
+               SUBTRACT ws-converted-amount FROM
+                   ws-balance-amount(ix-balance)
+           ELSE
+               ADD ws-converted-amount TO ws-balance-amount(ix-balance)
+           END-IF
+
+           MOVE fs-creditor TO ws-target-account
+           PERFORM para-find-balance
+           IF ws-effective-debt-yes THEN
+               ADD ws-converted-amount TO ws-balance-amount(ix-balance)
+           ELSE
+               SUBTRACT ws-converted-amount FROM
+                   ws-balance-amount(ix-balance)
+           END-IF
+           .
+
+      *A plain debt or payment has its obvious effect; a reversal
+      *undoes whatever effect the entry it references had.
+       para-determine-effect.
+           IF fs-debt THEN
+               SET ws-effective-debt-yes TO TRUE
+           END-IF
+           IF fs-payment THEN
+               SET ws-effective-debt-no TO TRUE
+           END-IF
+           IF fs-reversal THEN
+               IF fs-reversal-of-type IS EQUAL TO 'D' THEN
+                   SET ws-effective-debt-no TO TRUE
+               ELSE
+                   SET ws-effective-debt-yes TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *Sets ix-balance to the slot for ws-target-account, creating a
+      *new zero-balance slot if this is the first time it is seen.
+       para-find-balance.
+           SET ix-balance TO 1
+           SEARCH ws-balance-entry
+               AT END
+                   PERFORM para-new-balance
+               WHEN ws-balance-account(ix-balance) IS EQUAL TO
+                       ws-target-account
+                   CONTINUE
+           END-SEARCH
+           .
+
+       para-new-balance.
+           ADD 1 TO ws-balance-count
+           SET ix-balance TO ws-balance-count
+           MOVE ws-target-account TO ws-balance-account(ix-balance)
+           MOVE 0 TO ws-balance-amount(ix-balance)
+           .
+
+       para-print.
+           PERFORM para-print-one
+               VARYING ix-balance FROM 1 BY 1
+               UNTIL ix-balance > ws-balance-count
+           .
+
+       para-print-one.
+           CALL 'asdf-format-uuid' USING
+               ws-balance-account(ix-balance) ws-uuid-text
+           MOVE ws-balance-amount(ix-balance) TO ws-display-amount
+           DISPLAY ws-uuid-text ' ' ws-display-amount
+           .
