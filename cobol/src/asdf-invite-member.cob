@@ -0,0 +1,166 @@
+      *Issues a one-time invite token for a group, recorded in the
+      *global invite-index so asdf-accept-invite can later redeem it.
+      *Arguments: acting account UUID, group UUID, role ('A' or 'M')
+      *the accepting account will hold once the invite is accepted.
+      *The acting account must be an active admin of the group - same
+      *gate asdf-add-group-member uses, since an invite is just a
+      *deferred add-member.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-invite-member.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-invite-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-invite-index.
+       COPY 'asdf-invite.cpy' REPLACING ==:X:== BY ==ix==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/invite-index'.
+       01 ws-index-status              PIC XX.
+
+       01 ws-acting-account-text       PIC X(32).
+       01 ws-acting-account            PIC X(16).
+       01 ws-group-text                PIC X(32).
+       01 ws-group                     PIC X(16).
+       01 ws-role                      PIC X(1).
+       01 ws-is-admin                  PIC X.
+           88 ws-is-admin-yes          VALUE 'Y'.
+           88 ws-is-admin-no           VALUE 'N'.
+
+       01 ws-new-token                 PIC X(16).
+       01 ws-token-text                PIC X(32).
+       01 ws-token-collision           PIC X.
+           88 ws-token-collision-yes   VALUE 'Y'.
+           88 ws-token-collision-no    VALUE 'N'.
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+      *An invite link is good for a week before it has to be reissued.
+       01 ws-invite-minutes            PIC 9(5) VALUE 10080.
+       01 ws-now-group.
+           02 ws-now-year               PIC 9(4).
+           02 ws-now-month              PIC 9(2).
+           02 ws-now-day                PIC 9(2).
+           02 ws-now-hour               PIC 9(2).
+           02 ws-now-minute             PIC 9(2).
+           02 ws-now-second             PIC 9(2).
+       01 ws-expiry-group.
+           02 ws-expiry-year            PIC 9(4).
+           02 ws-expiry-month           PIC 9(2).
+           02 ws-expiry-day             PIC 9(2).
+           02 ws-expiry-hour            PIC 9(2).
+           02 ws-expiry-minute          PIC 9(2).
+           02 ws-expiry-second          PIC 9(2).
+       01 ws-expiry-flat REDEFINES ws-expiry-group
+                                        PIC 9(14).
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-acting-account-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-acting-account-text
+               ws-acting-account
+
+           ACCEPT ws-group-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-group-text ws-group
+
+           CALL 'asdf-check-admin' USING ws-group ws-acting-account
+               ws-is-admin
+           IF ws-is-admin-no THEN
+               DISPLAY 'Only an admin can invite members'
+                   WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT ws-role FROM ARGUMENT-VALUE
+           IF ws-role IS NOT EQUAL TO 'A' AND 'M' THEN
+               DISPLAY 'Invalid role' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM para-generate-token
+           PERFORM para-write-invite
+
+           CALL 'asdf-format-uuid' USING ws-new-token ws-token-text
+           DISPLAY ws-token-text WITH NO ADVANCING
+           STOP RUN
+           .
+
+      *The token is rolled and checked against the invite-index before
+      *ix-invite-entry is populated, so the collision scan can safely
+      *reuse the fd-invite-index record area - same shape
+      *asdf-append-to-ledger's para-generate-id uses.
+       para-generate-token.
+           SET ws-token-collision-yes TO TRUE
+           PERFORM para-try-generate-token UNTIL ws-token-collision-no
+           .
+
+       para-try-generate-token.
+           CALL 'asdf-generate-uuid' USING ws-new-token
+           PERFORM para-check-token-collision
+               THRU para-check-token-collision-exit
+           IF ws-found-no THEN
+               SET ws-token-collision-no TO TRUE
+           END-IF
+           .
+
+       para-check-token-collision.
+           SET ws-found-no TO TRUE
+           OPEN INPUT fd-invite-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-check-token-collision-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-check-token-collision-one
+               UNTIL ws-eof-yes OR ws-found-yes
+           CLOSE fd-invite-index
+           .
+
+       para-check-token-collision-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-token-collision-one.
+           READ fd-invite-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF ix-token IS EQUAL TO ws-new-token THEN
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-write-invite.
+           CALL 'asdf-utc-timestamp' USING ws-now-group
+           MOVE ws-now-group TO ws-expiry-group
+           CALL 'asdf-add-minutes' USING ws-expiry-group
+               ws-invite-minutes
+
+           MOVE ws-new-token TO ix-token
+           MOVE ws-group TO ix-group-id
+           MOVE ws-role TO ix-role
+           SET ix-status-open TO TRUE
+           MOVE ws-expiry-flat TO ix-expiry
+           MOVE ws-now-group TO ix-created-timestamp
+
+           OPEN EXTEND fd-invite-index
+           WRITE ix-invite-entry
+           CLOSE fd-invite-index
+           .
