@@ -0,0 +1,10 @@
+      *Record layout for one group's expected cash movement, held in
+      */var/lib/asdf/reconciliation-input and loaded one group at a
+      *time by asdf-load-reconciliation from whatever export the
+      *settling bank account provides. :X:-expected-amount is the
+      *total the bank says moved for that group since the figure was
+      *last loaded; asdf-reconcile-ledgers compares it against the
+      *group's own computed payment total for the same period.
+       01 :X:-reconciliation-entry.
+           02 :X:-group-id             PIC X(16).
+           02 :X:-expected-amount      PIC 9(10).
