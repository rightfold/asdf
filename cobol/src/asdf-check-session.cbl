@@ -0,0 +1,105 @@
+      *Check whether a session token (issued by asdf-log-in) is still
+      *open and tied to an active member of a group, by scanning the
+      *global session index and then asdf-check-member. Used to gate
+      *ledger actions on a caller actually having signed in, rather
+      *than merely knowing a group's UUID.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-check-session.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-session-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-session-index.
+       COPY 'asdf-session-index.cpy' REPLACING ==:X:== BY ==sx==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/session-index'.
+       01 ws-index-status              PIC XX.
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+
+       01 ws-now-group.
+           02 ws-now-year               PIC 9(4).
+           02 ws-now-month              PIC 9(2).
+           02 ws-now-day                PIC 9(2).
+           02 ws-now-hour               PIC 9(2).
+           02 ws-now-minute             PIC 9(2).
+           02 ws-now-second             PIC 9(2).
+       01 ws-now-flat REDEFINES ws-now-group
+                                        PIC 9(14).
+
+       LINKAGE SECTION.
+       01 ls-session-token             PIC X(16).
+       01 ls-group                     PIC X(16).
+       01 ls-account-id                PIC X(16).
+       01 ls-valid                     PIC X.
+           88 ls-valid-yes             VALUE 'Y'.
+           88 ls-valid-no              VALUE 'N'.
+
+       PROCEDURE DIVISION USING ls-session-token ls-group ls-account-id
+               ls-valid.
+       para-main.
+           SET ls-valid-no TO TRUE
+           MOVE SPACES TO ls-account-id
+           CALL 'asdf-utc-timestamp' USING ws-now-group
+
+           PERFORM para-find-session THRU para-find-session-exit
+           IF ws-found-no THEN
+               GO TO para-exit
+           END-IF
+
+           CALL 'asdf-check-member' USING ls-group ls-account-id
+               ws-found
+           IF ws-found-yes THEN
+               SET ls-valid-yes TO TRUE
+           END-IF
+           .
+
+       para-exit.
+           EXIT PROGRAM
+           .
+
+       para-find-session.
+           SET ws-found-no TO TRUE
+           OPEN INPUT fd-session-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-find-session-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-find-session-one
+               UNTIL ws-eof-yes OR ws-found-yes
+           CLOSE fd-session-index
+           .
+
+       para-find-session-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-find-session-one.
+           READ fd-session-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF sx-token IS EQUAL TO ls-session-token
+                           AND ws-now-flat IS NOT GREATER THAN
+                               sx-expiry THEN
+                       MOVE sx-account-id TO ls-account-id
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
