@@ -0,0 +1,11 @@
+      *Record layout for a login session, held in
+      */var/lib/asdf/account/<id>/sessions.
+       01 :X:-session.
+           02 :X:-session-id           PIC X(16).
+           02 :X:-created-timestamp.
+               03 :X:-created-year     PIC 9(4).
+               03 :X:-created-month    PIC 9(2).
+               03 :X:-created-day      PIC 9(2).
+               03 :X:-created-hour     PIC 9(2).
+               03 :X:-created-minute   PIC 9(2).
+               03 :X:-created-second   PIC 9(2).
