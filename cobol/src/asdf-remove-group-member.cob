@@ -0,0 +1,101 @@
+      *Marks a member's registry entry inactive rather than deleting
+      *it, so historical ledger entries and statements can still
+      *resolve the account, while asdf-check-member will refuse it
+      *for new transactions. Arguments: acting account UUID, group
+      *UUID, member account UUID to remove. The acting account must
+      *be an active admin of the group.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-remove-group-member.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-members
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-members.
+       COPY 'asdf-member.cpy' REPLACING ==:X:== BY ==fs==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-group                     PIC X(16).
+       01 ws-group-text                PIC X(32).
+       01 ws-account-text              PIC X(32).
+       01 ws-account-id                PIC X(16).
+       01 ws-path                      PIC X(256).
+       01 ws-status                    PIC XX.
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+
+       01 ws-acting-account-text       PIC X(32).
+       01 ws-acting-account            PIC X(16).
+       01 ws-is-admin                  PIC X.
+           88 ws-is-admin-yes          VALUE 'Y'.
+           88 ws-is-admin-no           VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-acting-account-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-acting-account-text
+               ws-acting-account
+
+           ACCEPT ws-group-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-group-text ws-group
+
+           CALL 'asdf-check-admin' USING ws-group ws-acting-account
+               ws-is-admin
+           IF ws-is-admin-no THEN
+               DISPLAY 'Only an admin can remove members'
+                   WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT ws-account-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-account-text ws-account-id
+
+           CALL 'asdf-format-uuid' USING ws-group ws-group-text
+           STRING '/var/lib/asdf/group/' ws-group-text '/members'
+               INTO ws-path
+
+           SET ws-found-no TO TRUE
+           OPEN I-O fd-members
+           IF ws-status IS EQUAL TO '35' THEN
+               DISPLAY 'No such group' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-deactivate-one UNTIL ws-eof-yes
+           CLOSE fd-members
+
+           IF ws-found-no THEN
+               DISPLAY 'Not a member' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           STOP RUN
+           .
+
+       para-deactivate-one.
+           READ fd-members
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF fs-account-id IS EQUAL TO ws-account-id AND
+                      fs-status-active THEN
+                       SET fs-status-inactive TO TRUE
+                       REWRITE fs-member
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
