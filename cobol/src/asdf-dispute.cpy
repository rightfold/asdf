@@ -0,0 +1,17 @@
+      *Record layout for an entry in a group's dispute log, held in
+      */var/lib/asdf/group/<id>/disputes. asdf-flag-transaction
+      *appends one of these to flag an existing ledger entry as
+      *contested without rewriting fs-transaction itself; asdf-
+      *list-ledger's disputed-only report mode scans this file to
+      *decide which entries to surface.
+       01 :X:-dispute.
+           02 :X:-transaction-id       PIC X(16).
+           02 :X:-raised-by            PIC X(16).
+           02 :X:-reason               PIC X(200).
+           02 :X:-timestamp.
+               03 :X:-year             PIC 9(4).
+               03 :X:-month            PIC 9(2).
+               03 :X:-day              PIC 9(2).
+               03 :X:-hour             PIC 9(2).
+               03 :X:-minute           PIC 9(2).
+               03 :X:-second           PIC 9(2).
