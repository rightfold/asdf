@@ -0,0 +1,7 @@
+      *Record layout for an entry in the global email-to-account
+      *lookup, held in /var/lib/asdf/account-index. This lets
+      *asdf-log-in find an account id from the email address a caller
+      *supplies, without having to scan every account directory.
+       01 :X:-account-index-entry.
+           02 :X:-email                PIC X(254).
+           02 :X:-account-id           PIC X(16).
