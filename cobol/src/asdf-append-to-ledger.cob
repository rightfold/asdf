@@ -7,48 +7,417 @@
        SELECT OPTIONAL fd-ledger
            ASSIGN DYNAMIC ws-ledger
            ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           LOCK MODE IS EXCLUSIVE
+           FILE STATUS IS ws-reversal-status.
+
+       SELECT OPTIONAL fd-idempotency-index
+           ASSIGN DYNAMIC ws-idempotency-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-idempotency-status.
+
+       SELECT OPTIONAL fd-pending
+           ASSIGN DYNAMIC ws-pending-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-pending-status.
+
+       SELECT OPTIONAL fd-account
+           ASSIGN DYNAMIC ws-account-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-account-status.
+
+       SELECT OPTIONAL fd-mail-queue
+           ASSIGN DYNAMIC ws-mail-queue-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+      *A debitor whose fa-notify-frequency is 'D' gets this per-account
+      *queue instead of the immediate one above; a separate digest
+      *mailer job is responsible for periodically draining it, the
+      *same "append now, a batch job clears it later" split the
+      *immediate mail queue already uses.
+       SELECT OPTIONAL fd-digest-queue
+           ASSIGN DYNAMIC ws-digest-queue-path
+           ACCESS IS SEQUENTIAL
            ORGANIZATION IS RECORD SEQUENTIAL.
 
+       SELECT OPTIONAL fd-group-info
+           ASSIGN DYNAMIC ws-group-info-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-group-info-status.
+
+      *A second handle onto the same ledger file used only to scan for
+      *the group's running spending total, so the scan's reads never
+      *disturb fs-transaction while the new entry is still being
+      *built in it.
+       SELECT OPTIONAL fd-spending-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-spending-ledger-status.
+
        DATA DIVISION.
        FILE SECTION.
        FD fd-ledger.
        COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
 
+       FD fd-idempotency-index.
+       COPY 'asdf-idempotency-index.cpy' REPLACING ==:X:== BY ==ix==.
+
+       FD fd-pending.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==pd==.
+
+       FD fd-account.
+       COPY 'asdf-account.cpy' REPLACING ==:X:== BY ==fa==.
+
+       FD fd-mail-queue.
+       COPY 'asdf-mail-queue.cpy' REPLACING ==:X:== BY ==mq==.
+
+       FD fd-digest-queue.
+       COPY 'asdf-mail-queue.cpy' REPLACING ==:X:== BY ==dq==.
+
+       FD fd-group-info.
+       COPY 'asdf-group-info.cpy' REPLACING ==:X:== BY ==gi==.
+
+       FD fd-spending-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==sv==.
+
        WORKING-STORAGE SECTION.
        01 ws-group                     PIC X(16).
        01 ws-ledger                    PIC X(256).
 
        01 ws-amount                    PIC X(10).
        01 ws-uuid-text                 PIC X(32).
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+
+       01 ws-saved-comment             PIC X(200).
+
+       01 ws-reversal-of               PIC X(16).
+       01 ws-reversal-status           PIC XX.
+       01 ws-reversal-eof              PIC X.
+           88 ws-reversal-eof-yes      VALUE 'Y'.
+           88 ws-reversal-eof-no       VALUE 'N'.
+       01 ws-reversal-type             PIC X.
+       01 ws-reversal-debitor          PIC X(16).
+       01 ws-reversal-creditor         PIC X(16).
+       01 ws-reversal-amount           PIC 9(10) COMP.
+       01 ws-reversal-currency         PIC X(3).
+
+       01 ws-comment-buffer            PIC X(300).
+       01 ws-attachment-ref-buffer     PIC X(100).
+
+       01 ws-new-id                    PIC X(16).
+       01 ws-id-collision              PIC X.
+           88 ws-id-collision-yes      VALUE 'Y'.
+           88 ws-id-collision-no       VALUE 'N'.
+
+       01 ws-acting-account            PIC X(16).
+       01 ws-is-admin                  PIC X.
+           88 ws-is-admin-yes          VALUE 'Y'.
+           88 ws-is-admin-no           VALUE 'N'.
 
+       01 ws-session-token             PIC X(16).
+       01 ws-session-account           PIC X(16).
+       01 ws-session-valid             PIC X.
+           88 ws-session-valid-yes     VALUE 'Y'.
+           88 ws-session-valid-no      VALUE 'N'.
+
+       01 ws-idempotency-key-text      PIC X(64) VALUE SPACES.
+       01 ws-idempotency-path          PIC X(256).
+       01 ws-idempotency-status        PIC XX.
+       01 ws-idempotency-eof           PIC X.
+           88 ws-idempotency-eof-yes   VALUE 'Y'.
+           88 ws-idempotency-eof-no    VALUE 'N'.
+       01 ws-idempotency-found-id      PIC X(16).
+
+       01 ws-pending-path              PIC X(256).
+       01 ws-pending-status            PIC XX.
+
+       01 ws-due-date-text             PIC X(08) VALUE SPACES.
+       01 ws-currency-text             PIC X(03) VALUE SPACES.
+
+       01 ws-account-path              PIC X(256).
+       01 ws-account-status            PIC XX.
+       01 ws-mail-queue-path           PIC X(256)
+           VALUE '/var/lib/asdf/mail-queue'.
+       01 ws-digest-queue-path         PIC X(256).
+
+       01 ws-group-info-path           PIC X(256).
+       01 ws-group-info-status         PIC XX.
+       01 ws-spending-total            PIC 9(10) COMP VALUE 0.
+       01 ws-spending-ledger-status    PIC XX.
+       01 ws-spending-eof              PIC X.
+           88 ws-spending-eof-yes      VALUE 'Y'.
+           88 ws-spending-eof-no       VALUE 'N'.
+
+       01 ws-open-balance              PIC S9(11) COMP.
+       01 ws-open-balance-after        PIC S9(11) COMP.
+       01 ws-open-amount-owed          PIC 9(10) COMP.
+
+      *An optional trailing output-format argument; blank or TEXT
+      *keeps the bare-uuid output scripts have always gotten, JSON
+      *wraps it with a status and a report timestamp for callers that
+      *want to parse it rather than scrape it.
+       01 ws-format                    PIC X(10).
+           88 ws-format-text           VALUE SPACES, 'TEXT'.
+           88 ws-format-json           VALUE 'JSON'.
+       01 ws-now                       PIC X(21).
 
        PROCEDURE DIVISION.
        para-main.
-      *    TODO: Perform authorization, and validate that the debitor
-      *          and creditor accounts actually exist.
+           PERFORM para-parse-group
+           PERFORM para-check-session
+           PERFORM para-recover-pending
+               THRU para-recover-pending-exit
+           PERFORM para-generate-id
            PERFORM para-parse
+           PERFORM para-check-idempotency
+               THRU para-check-idempotency-exit
+           PERFORM para-validate-accounts
+           PERFORM para-check-authorization
+               THRU para-check-authorization-exit
+           PERFORM para-check-spending-cap
+               THRU para-check-spending-cap-exit
+           PERFORM para-check-open-balance-limit
+               THRU para-check-open-balance-limit-exit
            PERFORM para-generate
            PERFORM para-append
+           PERFORM para-notify-debitor
+               THRU para-notify-debitor-exit
            PERFORM para-report
            STOP RUN
            .
 
-       para-parse.
+      *The acting account is taken first so an admin can still be
+      *identified even if the rest of parsing fails early.
+       para-parse-group.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-acting-account
+
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-session-token
+
            ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
            CALL 'asdf-parse-uuid' USING ws-uuid-text ws-group
+           .
+
+      *A session token from asdf-log-in is required on every call;
+      *asdf-check-session rejects one that doesn't exist, has expired,
+      *or whose account isn't an active member of the target group.
+      *The acting account must also be the session's own account, so a
+      *caller can't present someone else's valid session and still
+      *claim to be acting as a third party.
+       para-check-session.
+           CALL 'asdf-check-session' USING ws-session-token ws-group
+               ws-session-account ws-session-valid
+           IF ws-session-valid-no THEN
+               DISPLAY 'Invalid or expired session' WITH NO ADVANCING
+               GO TO para-invalid-parse
+           END-IF
+
+           IF ws-session-account IS NOT EQUAL TO ws-acting-account THEN
+               DISPLAY 'Session does not match acting account'
+                   WITH NO ADVANCING
+               GO TO para-invalid-parse
+           END-IF
+           .
+
+      *para-append stages the new transaction to this per-group
+      *pending file before writing the real ledger, and deletes it
+      *once the write (including the per-account mirrors) has gone
+      *through. If a previous run was killed in between, the pending
+      *file is still here on the next run against this group: finish
+      *the write if it never made it into the ledger, or just clear
+      *the stale pending file if it did.
+       para-recover-pending.
+           CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/pending'
+               INTO ws-pending-path
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
+               INTO ws-ledger
 
+           OPEN INPUT fd-pending
+           IF ws-pending-status IS EQUAL TO '35' THEN
+               GO TO para-recover-pending-exit
+           END-IF
+
+           READ fd-pending
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM para-finish-pending
+           END-READ
+           CLOSE fd-pending
+
+           CALL 'CBL_DELETE_FILE' USING ws-pending-path
+           .
+
+       para-recover-pending-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-finish-pending.
+           PERFORM para-check-pending-written
+               THRU para-check-pending-written-exit
+           IF ws-found-no THEN
+               MOVE pd-transaction TO fs-transaction
+               OPEN EXTEND fd-ledger
+               WRITE fs-transaction
+               CLOSE fd-ledger
+
+               CALL 'asdf-append-account-ledger' USING ws-group
+                   pd-debitor fs-transaction
+               IF pd-creditor IS NOT EQUAL TO pd-debitor THEN
+                   CALL 'asdf-append-account-ledger' USING ws-group
+                       pd-creditor fs-transaction
+               END-IF
+           END-IF
+           .
+
+       para-check-pending-written.
+           SET ws-found-no TO TRUE
+           OPEN INPUT fd-ledger
+           IF ws-reversal-status IS EQUAL TO '35' THEN
+               GO TO para-check-pending-written-exit
+           END-IF
+
+           SET ws-reversal-eof-no TO TRUE
+           PERFORM para-check-pending-written-one
+               UNTIL ws-reversal-eof-yes OR ws-found-yes
+           CLOSE fd-ledger
+           .
+
+       para-check-pending-written-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-pending-written-one.
+           READ fd-ledger
+               AT END
+                   SET ws-reversal-eof-yes TO TRUE
+               NOT AT END
+                   IF fs-id IS EQUAL TO pd-id THEN
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+      *The id is rolled and checked against the group's ledger before
+      *any of fs-transaction is populated below, so the collision scan
+      *can safely reuse the fd-ledger record area without clobbering
+      *fields the rest of para-parse is about to fill in.
+       para-generate-id.
+           SET ws-id-collision-yes TO TRUE
+           PERFORM para-try-generate-id UNTIL ws-id-collision-no
+           .
+
+       para-try-generate-id.
+           CALL 'asdf-generate-uuid' USING ws-new-id
+           PERFORM para-check-id-collision
+               THRU para-check-id-collision-exit
+           IF ws-found-no THEN
+               SET ws-id-collision-no TO TRUE
+           END-IF
+           .
+
+       para-check-id-collision.
+           SET ws-found-no TO TRUE
+           CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
+               INTO ws-ledger
+
+           OPEN INPUT fd-ledger
+           IF ws-reversal-status IS EQUAL TO '35' THEN
+               GO TO para-check-id-collision-exit
+           END-IF
+
+           SET ws-reversal-eof-no TO TRUE
+           PERFORM para-check-id-collision-one
+               UNTIL ws-reversal-eof-yes OR ws-found-yes
+           CLOSE fd-ledger
+           .
+
+       para-check-id-collision-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-id-collision-one.
+           READ fd-ledger
+               AT END
+                   SET ws-reversal-eof-yes TO TRUE
+               NOT AT END
+                   IF fs-id IS EQUAL TO ws-new-id
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-parse.
            ACCEPT fs-type FROM ARGUMENT-VALUE
-           IF fs-type IS NOT EQUAL TO 'D' AND 'P' THEN
+           IF fs-type IS NOT EQUAL TO 'D' AND 'P' AND 'R' THEN
                DISPLAY 'Invalid type' WITH NO ADVANCING
                GO TO para-invalid-parse
            END-IF
 
-           ACCEPT fs-comment FROM ARGUMENT-VALUE
-           IF fs-comment IS EQUAL TO ALL SPACES THEN
+           ACCEPT ws-comment-buffer FROM ARGUMENT-VALUE
+           IF ws-comment-buffer IS EQUAL TO ALL SPACES THEN
                DISPLAY 'Empty comment' WITH NO ADVANCING
                GO TO para-invalid-parse
            END-IF
+           IF ws-comment-buffer(201:100) IS NOT EQUAL TO SPACES THEN
+               DISPLAY 'Comment too long' WITH NO ADVANCING
+               GO TO para-invalid-parse
+           END-IF
+           MOVE ws-comment-buffer(1:200) TO fs-comment
+
+           ACCEPT fs-category FROM ARGUMENT-VALUE
+
+      *Only a debt can be overdue; a blank or non-numeric due date
+      *leaves fs-due-date zero, meaning "none given".
+           MOVE 0 TO fs-due-date
+           ACCEPT ws-due-date-text FROM ARGUMENT-VALUE
+           IF fs-debt AND ws-due-date-text IS NOT EQUAL TO SPACES
+                   AND FUNCTION TRIM(ws-due-date-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-due-date-text) TO fs-due-date
+           END-IF
+
+      *Currency defaults to USD when not given; a reversal overrides
+      *this with the currency of the entry it corrects, below.
+           MOVE 'USD' TO fs-currency
+           ACCEPT ws-currency-text FROM ARGUMENT-VALUE
+           IF ws-currency-text IS NOT EQUAL TO SPACES THEN
+               MOVE ws-currency-text TO fs-currency
+           END-IF
 
+      *Optional path or external document id tying this entry to a
+      *receipt or other supporting document; blank leaves fs-
+      *attachment-ref empty.
+           MOVE SPACES TO fs-attachment-ref
+           ACCEPT ws-attachment-ref-buffer FROM ARGUMENT-VALUE
+           IF ws-attachment-ref-buffer IS NOT EQUAL TO SPACES THEN
+               IF ws-attachment-ref-buffer(65:36) IS NOT EQUAL TO
+                       SPACES THEN
+                   DISPLAY 'Attachment reference too long'
+                       WITH NO ADVANCING
+                   GO TO para-invalid-parse
+               END-IF
+               MOVE ws-attachment-ref-buffer(1:64) TO fs-attachment-ref
+           END-IF
+
+           IF fs-reversal THEN
+               PERFORM para-parse-reversal
+           ELSE
+               PERFORM para-parse-parties
+           END-IF
+           .
+
+       para-parse-parties.
            ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
            CALL 'asdf-parse-uuid' USING ws-uuid-text fs-debitor
 
@@ -64,26 +433,427 @@
            END-IF
            .
 
+      *A reversal takes only the id of the entry it corrects; the
+      *debitor, creditor and amount are copied from that entry so the
+      *correction can't drift from what it is reversing. The scan
+      *below reuses the fd-ledger record area (fs-transaction), which
+      *also holds the new entry being built, so the comment already
+      *ACCEPTed above is saved off first and the found values are
+      *staged in working storage until the scan is done.
+       para-parse-reversal.
+           MOVE fs-comment TO ws-saved-comment
+
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-reversal-of
+
+           PERFORM para-find-reversal-target
+               THRU para-find-reversal-target-exit
+           IF ws-found-no THEN
+               DISPLAY 'Unknown reversal target' WITH NO ADVANCING
+               GO TO para-invalid-parse
+           END-IF
+
+           SET fs-reversal TO TRUE
+           MOVE ws-saved-comment TO fs-comment
+           MOVE ws-reversal-of TO fs-reversal-of
+           MOVE ws-reversal-type TO fs-reversal-of-type
+           MOVE ws-reversal-debitor TO fs-debitor
+           MOVE ws-reversal-creditor TO fs-creditor
+           MOVE ws-reversal-amount TO fs-amount
+           MOVE ws-reversal-currency TO fs-currency
+           .
+
+       para-find-reversal-target.
+           SET ws-found-no TO TRUE
+           CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
+               INTO ws-ledger
+
+           OPEN INPUT fd-ledger
+           IF ws-reversal-status IS EQUAL TO '35' THEN
+               GO TO para-find-reversal-target-exit
+           END-IF
+
+           SET ws-reversal-eof-no TO TRUE
+           PERFORM para-find-reversal-one
+               UNTIL ws-reversal-eof-yes OR ws-found-yes
+           CLOSE fd-ledger
+           .
+
+       para-find-reversal-target-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-find-reversal-one.
+           READ fd-ledger
+               AT END
+                   SET ws-reversal-eof-yes TO TRUE
+               NOT AT END
+                   IF fs-id IS EQUAL TO ws-reversal-of
+                       AND NOT fs-reversal THEN
+                       MOVE fs-type TO ws-reversal-type
+                       MOVE fs-debitor TO ws-reversal-debitor
+                       MOVE fs-creditor TO ws-reversal-creditor
+                       MOVE fs-amount TO ws-reversal-amount
+                       MOVE fs-currency TO ws-reversal-currency
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
        para-invalid-parse.
            MOVE 1 TO RETURN-CODE
            STOP RUN
            .
 
+      *An optional trailing idempotency-key argument; blank means the
+      *caller isn't asking for replay protection. When a key is given
+      *and already appears in this group's idempotency index, the
+      *earlier fs-id is handed back and nothing new is posted, so a
+      *client retrying a timed-out call gets the original result
+      *instead of a duplicate transaction.
+       para-check-idempotency.
+           ACCEPT ws-idempotency-key-text FROM ARGUMENT-VALUE
+           ACCEPT ws-format FROM ARGUMENT-VALUE
+           IF ws-idempotency-key-text IS EQUAL TO SPACES THEN
+               GO TO para-check-idempotency-exit
+           END-IF
+
+           SET ws-found-no TO TRUE
+           CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
+           STRING '/var/lib/asdf/group/' ws-uuid-text
+               '/idempotency-index' INTO ws-idempotency-path
+
+           OPEN INPUT fd-idempotency-index
+           IF ws-idempotency-status IS EQUAL TO '35' THEN
+               GO TO para-check-idempotency-exit
+           END-IF
+
+           SET ws-idempotency-eof-no TO TRUE
+           PERFORM para-check-idempotency-one
+               UNTIL ws-idempotency-eof-yes OR ws-found-yes
+           CLOSE fd-idempotency-index
+
+           IF ws-found-yes THEN
+               MOVE ws-idempotency-found-id TO fs-id
+               PERFORM para-report
+               STOP RUN
+           END-IF
+           .
+
+       para-check-idempotency-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-idempotency-one.
+           READ fd-idempotency-index
+               AT END
+                   SET ws-idempotency-eof-yes TO TRUE
+               NOT AT END
+                   IF ix-idempotency-key IS EQUAL TO
+                           ws-idempotency-key-text THEN
+                       MOVE ix-transaction-id TO ws-idempotency-found-id
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-validate-accounts.
+           CALL 'asdf-check-member' USING ws-group fs-debitor ws-found
+           IF ws-found-no THEN
+               DISPLAY 'Unknown debitor account' WITH NO ADVANCING
+               GO TO para-invalid-parse
+           END-IF
+
+           CALL 'asdf-check-member' USING ws-group fs-creditor ws-found
+           IF ws-found-no THEN
+               DISPLAY 'Unknown creditor account' WITH NO ADVANCING
+               GO TO para-invalid-parse
+           END-IF
+           .
+
+      *Admins may post any transaction in the group; regular members
+      *may only post transactions that involve themselves, as either
+      *party.
+       para-check-authorization.
+           CALL 'asdf-check-admin' USING ws-group ws-acting-account
+               ws-is-admin
+           IF ws-is-admin-yes THEN
+               GO TO para-check-authorization-exit
+           END-IF
+
+           IF ws-acting-account IS NOT EQUAL TO fs-debitor
+               AND ws-acting-account IS NOT EQUAL TO fs-creditor THEN
+               DISPLAY 'Not authorized to post this transaction'
+                   WITH NO ADVANCING
+               GO TO para-invalid-parse
+           END-IF
+           .
+
+       para-check-authorization-exit.
+           EXIT PARAGRAPH
+           .
+
+      *Only a debt can push spending over the cap; payments and
+      *reversals are left alone. A group with no cap configured
+      *(fs-spending-cap zero) skips the ledger scan entirely.
+       para-check-spending-cap.
+           IF NOT fs-debt THEN
+               GO TO para-check-spending-cap-exit
+           END-IF
+
+           CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/info'
+               INTO ws-group-info-path
+           OPEN INPUT fd-group-info
+           IF ws-group-info-status IS EQUAL TO '35' THEN
+               GO TO para-check-spending-cap-exit
+           END-IF
+           READ fd-group-info
+           CLOSE fd-group-info
+
+           IF gi-spending-cap IS EQUAL TO 0 THEN
+               GO TO para-check-spending-cap-exit
+           END-IF
+
+           PERFORM para-sum-group-spending
+               THRU para-sum-group-spending-exit
+
+           IF ws-spending-total + fs-amount > gi-spending-cap THEN
+               DISPLAY 'Debt would exceed group spending cap'
+                   WITH NO ADVANCING
+               GO TO para-invalid-parse
+           END-IF
+           .
+
+       para-check-spending-cap-exit.
+           EXIT PARAGRAPH
+           .
+
+      *Building on the per-group spending cap above, a debitor can
+      *also have a personal ceiling (fa-max-open-balance) on their net
+      *amount owed across every group they belong to, not just this
+      *one - catching someone who's over-extended because they're in
+      *several groups at once rather than just one. Zero means no
+      *limit is configured for that account.
+       para-check-open-balance-limit.
+           IF NOT fs-debt THEN
+               GO TO para-check-open-balance-limit-exit
+           END-IF
+
+           CALL 'asdf-format-uuid' USING fs-debitor ws-uuid-text
+           STRING '/var/lib/asdf/account/' ws-uuid-text '/info'
+               INTO ws-account-path
+           OPEN INPUT fd-account
+           IF ws-account-status IS EQUAL TO '35' THEN
+               GO TO para-check-open-balance-limit-exit
+           END-IF
+           READ fd-account
+           CLOSE fd-account
+
+           IF fa-max-open-balance IS EQUAL TO 0 THEN
+               GO TO para-check-open-balance-limit-exit
+           END-IF
+
+           CALL 'asdf-consolidated-balance' USING fs-debitor
+               ws-open-balance
+           COMPUTE ws-open-balance-after = ws-open-balance - fs-amount
+
+           IF ws-open-balance-after < 0 THEN
+               COMPUTE ws-open-amount-owed = 0 - ws-open-balance-after
+               IF ws-open-amount-owed > fa-max-open-balance THEN
+                   DISPLAY
+                       'Debt would exceed debitor open-balance limit'
+                       WITH NO ADVANCING
+                   GO TO para-invalid-parse
+               END-IF
+           END-IF
+           .
+
+       para-check-open-balance-limit-exit.
+           EXIT PARAGRAPH
+           .
+
+      *Running total of the group's outstanding debt: every debt adds
+      *to it, and a reversal of a debt takes it back out. Payments
+      *settle a debt but don't change how much was ever spent, so they
+      *don't affect this total. Reads through fd-spending-ledger
+      *rather than fd-ledger so this scan never disturbs fs-transaction
+      *while the new entry is still being built in it.
+       para-sum-group-spending.
+           MOVE 0 TO ws-spending-total
+           CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
+               INTO ws-ledger
+
+           OPEN INPUT fd-spending-ledger
+           IF ws-spending-ledger-status IS EQUAL TO '35' THEN
+               GO TO para-sum-group-spending-exit
+           END-IF
+
+           SET ws-spending-eof-no TO TRUE
+           PERFORM para-sum-group-spending-one UNTIL ws-spending-eof-yes
+           CLOSE fd-spending-ledger
+           .
+
+       para-sum-group-spending-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-sum-group-spending-one.
+           READ fd-spending-ledger
+               AT END
+                   SET ws-spending-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-apply-spending
+           END-READ
+           .
+
+       para-apply-spending.
+           IF sv-debt THEN
+               ADD sv-amount TO ws-spending-total
+           END-IF
+           IF sv-reversal AND sv-reversal-of-type IS EQUAL TO 'D' THEN
+               SUBTRACT sv-amount FROM ws-spending-total
+           END-IF
+           .
+
        para-generate.
-           CALL 'asdf-generate-uuid' USING fs-id
-           MOVE FUNCTION CURRENT-DATE TO fs-timestamp
+           MOVE ws-new-id TO fs-id
+           CALL 'asdf-utc-timestamp' USING fs-timestamp
+           MOVE 'UTC' TO fs-timezone
            .
 
+      *LOCK MODE IS EXCLUSIVE on fd-ledger keeps this write from
+      *tearing a concurrent asdf-list-ledger read, and keeps two
+      *concurrent appends from clobbering each other.
        para-append.
            CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
            STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
                INTO ws-ledger
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/pending'
+               INTO ws-pending-path
+
+           MOVE fs-transaction TO pd-transaction
+           OPEN OUTPUT fd-pending
+           WRITE pd-transaction
+           CLOSE fd-pending
+
            OPEN EXTEND fd-ledger
+           IF ws-reversal-status IS EQUAL TO '91' THEN
+               DISPLAY 'Ledger is locked by another process'
+                   WITH NO ADVANCING
+               MOVE 101 TO RETURN-CODE
+               STOP RUN
+           END-IF
            WRITE fs-transaction
            CLOSE fd-ledger
+
+           CALL 'asdf-append-account-ledger' USING ws-group fs-debitor
+               fs-transaction
+           IF fs-creditor IS NOT EQUAL TO fs-debitor THEN
+               CALL 'asdf-append-account-ledger' USING ws-group
+                   fs-creditor fs-transaction
+           END-IF
+
+      *The transaction is already safely posted above; a failure to
+      *clean up the now-stale pending file is not a failure to report.
+           CALL 'CBL_DELETE_FILE' USING ws-pending-path
+           MOVE 0 TO RETURN-CODE
+
+           IF ws-idempotency-key-text IS NOT EQUAL TO SPACES THEN
+               PERFORM para-record-idempotency
+           END-IF
+           .
+
+      *Recorded only after a successful append, so a key is never
+      *marked used for a transaction that didn't actually get posted.
+       para-record-idempotency.
+           MOVE ws-idempotency-key-text TO ix-idempotency-key
+           MOVE fs-id TO ix-transaction-id
+           OPEN EXTEND fd-idempotency-index
+           WRITE ix-idempotency-entry
+           CLOSE fd-idempotency-index
+           .
+
+      *A debt posted against someone is the one case worth telling
+      *them about unprompted; payments and reversals aren't. The
+      *debitor's address comes straight out of their account record
+      *rather than a new lookup table - a missing account file (status
+      *'35') just means there is nothing to notify, not an error.
+       para-notify-debitor.
+           IF NOT fs-debt THEN
+               GO TO para-notify-debitor-exit
+           END-IF
+
+           CALL 'asdf-format-uuid' USING fs-debitor ws-uuid-text
+           STRING '/var/lib/asdf/account/' ws-uuid-text '/info'
+               INTO ws-account-path
+           OPEN INPUT fd-account
+           IF ws-account-status IS EQUAL TO '35' THEN
+               GO TO para-notify-debitor-exit
+           END-IF
+
+           READ fd-account
+           CLOSE fd-account
+
+           IF fa-notify-none THEN
+               GO TO para-notify-debitor-exit
+           END-IF
+
+      *Inlined rather than performed out to their own paragraphs -
+      *see the note on para-report below about GO TOs earlier in this
+      *paragraph and a subsequently performed paragraph firing twice
+      *as a result.
+           IF fa-notify-digest THEN
+               CALL 'asdf-format-uuid' USING fs-debitor ws-uuid-text
+               STRING '/var/lib/asdf/account/' ws-uuid-text
+                   '/notification-digest' INTO ws-digest-queue-path
+
+               MOVE fa-email TO dq-to-email
+               MOVE 'A debt has been recorded against you'
+                   TO dq-subject
+               MOVE fs-comment TO dq-body
+               MOVE FUNCTION CURRENT-DATE TO dq-queued-timestamp
+
+               OPEN EXTEND fd-digest-queue
+               WRITE dq-mail-entry
+               CLOSE fd-digest-queue
+           ELSE
+               MOVE fa-email TO mq-to-email
+               MOVE 'A debt has been recorded against you'
+                   TO mq-subject
+               MOVE fs-comment TO mq-body
+               MOVE FUNCTION CURRENT-DATE TO mq-queued-timestamp
+
+               OPEN EXTEND fd-mail-queue
+               WRITE mq-mail-entry
+               CLOSE fd-mail-queue
+           END-IF
+           .
+
+       para-notify-debitor-exit.
+           EXIT PARAGRAPH
            .
 
+      *The JSON branch is inlined here rather than performed as its
+      *own paragraph: several paragraphs above leave their scan loops
+      *through a GO TO to a small *-exit paragraph, and performing a
+      *further paragraph out of an EVALUATE whenever one of those
+      *GO TOs actually fires has been observed to run it twice -
+      *inlining sidesteps the problem entirely.
        para-report.
            CALL 'asdf-format-uuid' USING fs-id ws-uuid-text
-           DISPLAY ws-uuid-text WITH NO ADVANCING
+           EVALUATE TRUE
+               WHEN ws-format-json
+                   MOVE FUNCTION CURRENT-DATE TO ws-now
+                   DISPLAY '{"id":"' FUNCTION TRIM(ws-uuid-text) '",'
+                       '"status":"ok",'
+                       '"timestamp":"' ws-now(1:4) '-' ws-now(5:2)
+                       '-' ws-now(7:2) 'T' ws-now(9:2) ':'
+                       ws-now(11:2) ':' ws-now(13:2) '"}'
+                       WITH NO ADVANCING
+               WHEN OTHER
+                   DISPLAY ws-uuid-text WITH NO ADVANCING
+           END-EVALUATE
            .
