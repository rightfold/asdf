@@ -0,0 +1,19 @@
+      *Record layout for a closed-period opening balance, held in
+      */var/lib/asdf/group/<id>/rollup. asdf-year-end-close appends
+      *one of these per account every time it closes a period, each
+      *carrying that account's net balance (same sign convention
+      *asdf-balance-report uses) as of :X:-period-end-date; later
+      *readers take the most recent record per account as their
+      *starting point instead of replaying the whole ledger from
+      *scratch.
+       01 :X:-rollup.
+           02 :X:-account-id           PIC X(16).
+           02 :X:-period-end-date      PIC 9(8).
+           02 :X:-opening-balance      PIC S9(11) COMP.
+           02 :X:-closed-timestamp.
+               03 :X:-closed-year      PIC 9(4).
+               03 :X:-closed-month     PIC 9(2).
+               03 :X:-closed-day       PIC 9(2).
+               03 :X:-closed-hour      PIC 9(2).
+               03 :X:-closed-minute    PIC 9(2).
+               03 :X:-closed-second    PIC 9(2).
