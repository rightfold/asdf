@@ -0,0 +1,152 @@
+      *Returns the current date/time normalized to UTC, in the same
+      *six-field year/month/day/hour/minute/second shape used by
+      *asdf-transaction.cpy's timestamp group, so callers can just
+      *CALL this instead of MOVE FUNCTION CURRENT-DATE TO fs-timestamp
+      *and get a value that means the same thing no matter what
+      *timezone the server happens to be running in, or if that
+      *timezone ever changes. FUNCTION CURRENT-DATE's trailing
+      *signed HHMM is the server's offset from UTC; this subtracts it
+      *back out, rolling the date forward or back a day when the
+      *subtraction crosses midnight.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-utc-timestamp.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ws-cd                        PIC X(21).
+       01 ws-cd-year                   PIC 9(4).
+       01 ws-cd-month                  PIC 9(2).
+       01 ws-cd-day                    PIC 9(2).
+       01 ws-cd-hour                   PIC 9(2).
+       01 ws-cd-minute                 PIC 9(2).
+       01 ws-cd-second                 PIC 9(2).
+       01 ws-tz-sign                   PIC X.
+       01 ws-tz-offset-hour            PIC 9(2).
+       01 ws-tz-offset-minute          PIC 9(2).
+       01 ws-tz-offset-total-minutes   PIC S9(4).
+
+       01 ws-u-year                    PIC 9(4).
+       01 ws-u-month                   PIC 9(2).
+       01 ws-u-day                     PIC 9(2).
+       01 ws-u-hour                    PIC 9(2).
+       01 ws-u-minute                  PIC 9(2).
+       01 ws-u-minute-of-day           PIC S9(5).
+
+       01 ws-leap-year                 PIC X.
+           88 ws-leap-year-yes         VALUE 'Y'.
+           88 ws-leap-year-no          VALUE 'N'.
+       01 ws-days-in-month-table.
+           02 ws-days-in-month-entry   PIC 9(2) OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+       01 ls-timestamp.
+           02 ls-year                  PIC 9(4).
+           02 ls-month                 PIC 9(2).
+           02 ls-day                   PIC 9(2).
+           02 ls-hour                  PIC 9(2).
+           02 ls-minute                PIC 9(2).
+           02 ls-second                PIC 9(2).
+
+       PROCEDURE DIVISION USING ls-timestamp.
+       para-main.
+           MOVE FUNCTION CURRENT-DATE TO ws-cd
+           MOVE ws-cd(1:4) TO ws-cd-year
+           MOVE ws-cd(5:2) TO ws-cd-month
+           MOVE ws-cd(7:2) TO ws-cd-day
+           MOVE ws-cd(9:2) TO ws-cd-hour
+           MOVE ws-cd(11:2) TO ws-cd-minute
+           MOVE ws-cd(13:2) TO ws-cd-second
+           MOVE ws-cd(17:1) TO ws-tz-sign
+           MOVE ws-cd(18:2) TO ws-tz-offset-hour
+           MOVE ws-cd(20:2) TO ws-tz-offset-minute
+
+           COMPUTE ws-tz-offset-total-minutes =
+               ws-tz-offset-hour * 60 + ws-tz-offset-minute
+           IF ws-tz-sign IS EQUAL TO '-' THEN
+               COMPUTE ws-tz-offset-total-minutes =
+                   0 - ws-tz-offset-total-minutes
+           END-IF
+
+           MOVE ws-cd-year TO ws-u-year
+           MOVE ws-cd-month TO ws-u-month
+           MOVE ws-cd-day TO ws-u-day
+           PERFORM para-load-days-in-month
+
+           COMPUTE ws-u-minute-of-day =
+               ws-cd-hour * 60 + ws-cd-minute
+               - ws-tz-offset-total-minutes
+
+           EVALUATE TRUE
+               WHEN ws-u-minute-of-day < 0
+                   ADD 1440 TO ws-u-minute-of-day
+                   PERFORM para-roll-back-one-day
+               WHEN ws-u-minute-of-day >= 1440
+                   SUBTRACT 1440 FROM ws-u-minute-of-day
+                   PERFORM para-roll-forward-one-day
+           END-EVALUATE
+
+           DIVIDE ws-u-minute-of-day BY 60
+               GIVING ws-u-hour REMAINDER ws-u-minute
+
+           MOVE ws-u-year TO ls-year
+           MOVE ws-u-month TO ls-month
+           MOVE ws-u-day TO ls-day
+           MOVE ws-u-hour TO ls-hour
+           MOVE ws-u-minute TO ls-minute
+           MOVE ws-cd-second TO ls-second
+           EXIT PROGRAM
+           .
+
+       para-roll-forward-one-day.
+           ADD 1 TO ws-u-day
+           IF ws-u-day > ws-days-in-month-entry(ws-u-month) THEN
+               MOVE 1 TO ws-u-day
+               ADD 1 TO ws-u-month
+               IF ws-u-month > 12 THEN
+                   MOVE 1 TO ws-u-month
+                   ADD 1 TO ws-u-year
+               END-IF
+           END-IF
+           .
+
+       para-roll-back-one-day.
+           SUBTRACT 1 FROM ws-u-day
+           IF ws-u-day < 1 THEN
+               SUBTRACT 1 FROM ws-u-month
+               IF ws-u-month < 1 THEN
+                   MOVE 12 TO ws-u-month
+                   SUBTRACT 1 FROM ws-u-year
+               END-IF
+               PERFORM para-load-days-in-month
+               MOVE ws-days-in-month-entry(ws-u-month) TO ws-u-day
+           END-IF
+           .
+
+       para-load-days-in-month.
+           MOVE 31 TO ws-days-in-month-entry(1)
+           MOVE 28 TO ws-days-in-month-entry(2)
+           MOVE 31 TO ws-days-in-month-entry(3)
+           MOVE 30 TO ws-days-in-month-entry(4)
+           MOVE 31 TO ws-days-in-month-entry(5)
+           MOVE 30 TO ws-days-in-month-entry(6)
+           MOVE 31 TO ws-days-in-month-entry(7)
+           MOVE 31 TO ws-days-in-month-entry(8)
+           MOVE 30 TO ws-days-in-month-entry(9)
+           MOVE 31 TO ws-days-in-month-entry(10)
+           MOVE 30 TO ws-days-in-month-entry(11)
+           MOVE 31 TO ws-days-in-month-entry(12)
+
+           SET ws-leap-year-no TO TRUE
+           IF FUNCTION MOD(ws-u-year, 4) IS EQUAL TO 0 THEN
+               SET ws-leap-year-yes TO TRUE
+               IF FUNCTION MOD(ws-u-year, 100) IS EQUAL TO 0
+                       AND FUNCTION MOD(ws-u-year, 400)
+                           IS NOT EQUAL TO 0 THEN
+                   SET ws-leap-year-no TO TRUE
+               END-IF
+           END-IF
+           IF ws-leap-year-yes THEN
+               MOVE 29 TO ws-days-in-month-entry(2)
+           END-IF
+           .
