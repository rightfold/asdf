@@ -0,0 +1,27 @@
+      *Record layout for an entry in the global invite-token index,
+      *held in /var/lib/asdf/invite-index. asdf-invite-member appends
+      *one of these when an admin invites someone into a group without
+      *having to hand out the group's UUID directly; asdf-accept-invite
+      *looks a presented token up here, adds the accepting account to
+      *the target group's member registry, and marks the entry
+      *consumed so the same token cannot be redeemed twice.
+       01 :X:-invite-entry.
+           02 :X:-token                PIC X(16).
+           02 :X:-group-id             PIC X(16).
+           02 :X:-role                 PIC X.
+               88 :X:-role-admin       VALUE 'A'.
+               88 :X:-role-member      VALUE 'M'.
+           02 :X:-status               PIC X.
+               88 :X:-status-open      VALUE 'O'.
+               88 :X:-status-consumed  VALUE 'C'.
+      *A flat UTC year/month/day/hour/minute/second value, the same
+      *shape asdf-account.cpy's reset-token-expiry uses; past this, an
+      *open invite can no longer be accepted.
+           02 :X:-expiry               PIC 9(14).
+           02 :X:-created-timestamp.
+               03 :X:-created-year     PIC 9(4).
+               03 :X:-created-month    PIC 9(2).
+               03 :X:-created-day      PIC 9(2).
+               03 :X:-created-hour     PIC 9(2).
+               03 :X:-created-minute   PIC 9(2).
+               03 :X:-created-second   PIC 9(2).
