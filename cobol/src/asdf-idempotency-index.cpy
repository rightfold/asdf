@@ -0,0 +1,8 @@
+      *Record layout for an entry in a group's idempotency index, held
+      *in /var/lib/asdf/group/<id>/idempotency-index. Lets
+      *asdf-append-to-ledger recognize a retried call carrying the
+      *same caller-supplied key and hand back the original fs-id
+      *instead of posting a duplicate transaction.
+       01 :X:-idempotency-entry.
+           02 :X:-idempotency-key      PIC X(64).
+           02 :X:-transaction-id       PIC X(16).
