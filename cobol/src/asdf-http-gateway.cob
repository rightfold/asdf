@@ -0,0 +1,632 @@
+      *CGI-style HTTP front end over the existing business programs.
+      *This system has no sockets support available, so rather than
+      *have each caller invoke asdf-create-group, asdf-append-to-ledger,
+      *asdf-list-ledger and asdf-log-in directly with positional
+      *ARGUMENT-VALUE arguments, this program is the thing a web server
+      *actually runs per request (the usual CGI contract: method and
+      *path in the environment, a query string or a posted body to
+      *parse, a response written to stdout) and it does the argument
+      *marshalling and RETURN-CODE-to-status translation on the
+      *caller's behalf.
+      *
+      *A request's fields can't be handed to a called business program
+      *as an in-process CALL, because ACCEPT ... FROM ARGUMENT-VALUE
+      *reads this process's own argv, fixed at process start - it
+      *can't be re-populated per call. So each request is dispatched
+      *by shelling out to a fresh copy of the target program with
+      *request-specific arguments on its command line, the same way an
+      *operator would run it from a shell, and this program captures
+      *that child's stdout and exit code to build the HTTP response.
+      *Every field pulled from the request is POSIX-single-quoted
+      *before it is placed on that command line (see para-shell-quote)
+      *so a comment or name containing shell metacharacters can never
+      *be interpreted by the shell itself.
+      *
+      *The routes below are this gateway's own contract, since none of
+      *the four target programs previously had an HTTP-facing one:
+      *    POST /groups    -> asdf-create-group
+      *    POST /ledger    -> asdf-append-to-ledger
+      *    GET  /ledger    -> asdf-list-ledger
+      *    POST /sessions  -> asdf-log-in
+      *Form and query fields are the same names the target programs'
+      *own argument order already implies (group, acting_account,
+      *session_token, type, comment, category, due_date, currency,
+      *attachment_ref, debitor, creditor, amount, reversal_of,
+      *idempotency_key, from_date, to_date, account, search, offset,
+      *limit, name, creator_id, cap, description, default_currency,
+      *email, password, source). POST /ledger and GET /ledger both
+      *require the session_token asdf-log-in hands back, now that
+      *asdf-append-to-ledger and asdf-list-ledger require one of
+      *their own.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-http-gateway.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-child-output
+           ASSIGN DYNAMIC ws-out-path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-child-output-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-child-output.
+       01 fo-line                      PIC X(2000).
+
+       WORKING-STORAGE SECTION.
+       01 ws-bin-dir                   PIC X(256).
+       01 ws-method                    PIC X(10).
+       01 ws-path                      PIC X(100).
+
+       01 ws-raw-params                PIC X(2000).
+
+       01 ws-out-path                  PIC X(256).
+       01 ws-child-output-status       PIC XX.
+       01 ws-child-output              PIC X(2000).
+       01 ws-temp-id                   PIC X(16).
+       01 ws-temp-id-text              PIC X(32).
+
+       01 ws-shell-command             PIC X(4000).
+       01 ws-shell-cmd-pos             PIC 9(4) COMP.
+       01 ws-child-rc                  PIC S9(5) COMP.
+
+       01 ws-http-status               PIC 9(3).
+       01 ws-http-reason               PIC X(30).
+       01 ws-reason-length             PIC 9(4) COMP.
+       01 ws-response-body             PIC X(2000).
+       01 ws-body-length               PIC 9(4) COMP.
+
+      *A request's fields, parsed out of the query string or posted
+      *body into a flat name/value table - a handful of fields per
+      *route, so twenty slots is generous headroom.
+       01 ws-param-count               PIC 9(3) COMP VALUE 0.
+       01 ws-param-table.
+           02 ws-param-entry OCCURS 20 TIMES INDEXED BY ix-param.
+               03 ws-param-name        PIC X(24).
+               03 ws-param-value       PIC X(600).
+
+       01 ws-parse-length              PIC 9(4) COMP.
+       01 ws-parse-pointer             PIC 9(4) COMP.
+       01 ws-pair-text                 PIC X(700).
+       01 ws-pair-name                 PIC X(24).
+       01 ws-pair-value-raw            PIC X(600).
+       01 ws-pair-value-decoded        PIC X(600).
+
+      *Hex-digit lookup for %XX decoding: ws-hex-char(n) is the digit
+      *whose value is n - 1.
+       01 ws-hex-digits                PIC X(16)
+           VALUE '0123456789ABCDEF'.
+       01 ws-hex-table REDEFINES ws-hex-digits.
+           02 ws-hex-char PIC X OCCURS 16 TIMES INDEXED BY ix-hex.
+       01 ws-hex-digit                 PIC X.
+       01 ws-hex-digit-value           PIC 9(2) COMP.
+       01 ws-hex-pair                  PIC X(2).
+       01 ws-hex-hi                    PIC 9(2) COMP.
+       01 ws-hex-lo                    PIC 9(2) COMP.
+       01 ws-hex-value                 PIC 9(3) COMP.
+
+       01 ws-decode-in-length          PIC 9(4) COMP.
+       01 ws-decode-in-pos             PIC 9(4) COMP.
+       01 ws-decode-out-pos            PIC 9(4) COMP.
+       01 ws-decode-char               PIC X.
+
+       01 ws-lookup-name               PIC X(24).
+       01 ws-lookup-value              PIC X(600).
+       01 ws-lookup-found              PIC X.
+           88 ws-lookup-found-yes      VALUE 'Y'.
+           88 ws-lookup-found-no       VALUE 'N'.
+
+      *A value is wrapped in apostrophes with any embedded apostrophe
+      *broken out and re-quoted - the standard POSIX technique for
+      *putting arbitrary, untrusted text on a shell command line
+      *without letting it be interpreted as anything but a literal.
+       01 ws-apostrophe                PIC X VALUE "'".
+       01 ws-escaped-apostrophe        PIC X(4) VALUE "'\''".
+       01 ws-quote-in                  PIC X(600).
+       01 ws-quote-out                 PIC X(2400).
+       01 ws-quote-length              PIC 9(4) COMP.
+       01 ws-quote-pos                 PIC 9(4) COMP.
+       01 ws-quote-out-pos             PIC 9(4) COMP.
+       01 ws-quote-char                PIC X.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-bin-dir FROM ENVIRONMENT 'ASDF_BIN_DIR'
+           IF ws-bin-dir IS EQUAL TO SPACES THEN
+               MOVE '/var/lib/asdf/bin' TO ws-bin-dir
+           END-IF
+
+           ACCEPT ws-method FROM ENVIRONMENT 'REQUEST_METHOD'
+           ACCEPT ws-path FROM ENVIRONMENT 'PATH_INFO'
+
+           IF ws-method IS EQUAL TO 'GET' THEN
+               ACCEPT ws-raw-params FROM ENVIRONMENT 'QUERY_STRING'
+           ELSE
+               ACCEPT ws-raw-params FROM CONSOLE
+           END-IF
+
+           PERFORM para-parse-params THRU para-parse-params-exit
+           PERFORM para-route THRU para-route-exit
+           PERFORM para-send-response
+           STOP RUN
+           .
+
+      *Splits ws-raw-params on '&' into ws-pair-text segments, then
+      *hands each one to para-store-pair; the same UNSTRING-with-
+      *POINTER walk asdf-list-ledger's CSV writers use to step through
+      *a delimited field a segment at a time.
+       para-parse-params.
+           MOVE 0 TO ws-param-count
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-raw-params))
+               TO ws-parse-length
+           IF ws-parse-length IS EQUAL TO 0 THEN
+               GO TO para-parse-params-exit
+           END-IF
+
+           MOVE 1 TO ws-parse-pointer
+           PERFORM para-parse-params-one
+               UNTIL ws-parse-pointer > ws-parse-length
+           .
+
+       para-parse-params-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-parse-params-one.
+           MOVE SPACES TO ws-pair-text
+           UNSTRING ws-raw-params DELIMITED BY '&' INTO ws-pair-text
+               WITH POINTER ws-parse-pointer
+           PERFORM para-store-pair
+           .
+
+       para-store-pair.
+           MOVE SPACES TO ws-pair-name ws-pair-value-raw
+           UNSTRING ws-pair-text DELIMITED BY '=' INTO ws-pair-name
+               ws-pair-value-raw
+           PERFORM para-url-decode
+           IF ws-param-count < 20 THEN
+               ADD 1 TO ws-param-count
+               SET ix-param TO ws-param-count
+               MOVE ws-pair-name TO ws-param-name(ix-param)
+               MOVE ws-pair-value-decoded TO ws-param-value(ix-param)
+           END-IF
+           .
+
+      *Decodes a single query/form value in place: '+' becomes a
+      *space, '%XX' becomes the byte that hex pair names, anything
+      *else copies through unchanged.
+       para-url-decode.
+           MOVE SPACES TO ws-pair-value-decoded
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-pair-value-raw))
+               TO ws-decode-in-length
+           MOVE 1 TO ws-decode-in-pos
+           MOVE 1 TO ws-decode-out-pos
+           IF ws-decode-in-length IS GREATER THAN 0 THEN
+               PERFORM para-url-decode-one
+                   UNTIL ws-decode-in-pos > ws-decode-in-length
+           END-IF
+           .
+
+       para-url-decode-one.
+           MOVE ws-pair-value-raw(ws-decode-in-pos:1) TO ws-decode-char
+           EVALUATE TRUE
+               WHEN ws-decode-char IS EQUAL TO '+'
+                   MOVE SPACE TO
+                       ws-pair-value-decoded(ws-decode-out-pos:1)
+                   ADD 1 TO ws-decode-in-pos
+               WHEN ws-decode-char IS EQUAL TO '%'
+                       AND ws-decode-in-length - ws-decode-in-pos
+                           IS GREATER THAN OR EQUAL TO 2
+                   MOVE ws-pair-value-raw(ws-decode-in-pos + 1:2)
+                       TO ws-hex-pair
+                   PERFORM para-hex-pair-to-byte
+                   MOVE ws-decode-char TO
+                       ws-pair-value-decoded(ws-decode-out-pos:1)
+                   ADD 3 TO ws-decode-in-pos
+               WHEN OTHER
+                   MOVE ws-decode-char TO
+                       ws-pair-value-decoded(ws-decode-out-pos:1)
+                   ADD 1 TO ws-decode-in-pos
+           END-EVALUATE
+           ADD 1 TO ws-decode-out-pos
+           .
+
+       para-hex-pair-to-byte.
+           MOVE ws-hex-pair(1:1) TO ws-hex-digit
+           PERFORM para-hex-digit-value
+           MOVE ws-hex-digit-value TO ws-hex-hi
+
+           MOVE ws-hex-pair(2:1) TO ws-hex-digit
+           PERFORM para-hex-digit-value
+           MOVE ws-hex-digit-value TO ws-hex-lo
+
+           COMPUTE ws-hex-value = ws-hex-hi * 16 + ws-hex-lo
+           MOVE FUNCTION CHAR(ws-hex-value + 1) TO ws-decode-char
+           .
+
+       para-hex-digit-value.
+           MOVE FUNCTION UPPER-CASE(ws-hex-digit) TO ws-hex-digit
+           MOVE 0 TO ws-hex-digit-value
+           SET ix-hex TO 1
+           SEARCH ws-hex-char
+               AT END
+                   CONTINUE
+               WHEN ws-hex-char(ix-hex) IS EQUAL TO ws-hex-digit
+                   COMPUTE ws-hex-digit-value = ix-hex - 1
+           END-SEARCH
+           .
+
+      *Looks up a parsed field by name; an unmatched name comes back
+      *as ws-lookup-found-no with ws-lookup-value left blank, which
+      *every route below treats the same as "field not given".
+       para-get-param.
+           SET ws-lookup-found-no TO TRUE
+           MOVE SPACES TO ws-lookup-value
+           IF ws-param-count IS GREATER THAN 0 THEN
+               SET ix-param TO 1
+               SEARCH ws-param-entry
+                   AT END
+                       CONTINUE
+                   WHEN ws-param-name(ix-param) IS EQUAL TO
+                           ws-lookup-name
+                       MOVE ws-param-value(ix-param) TO ws-lookup-value
+                       SET ws-lookup-found-yes TO TRUE
+               END-SEARCH
+           END-IF
+           .
+
+      *Wraps ws-quote-in in apostrophes for safe placement on a shell
+      *command line, escaping any embedded apostrophe as '\'' -
+      *closing the quoted string, a literal escaped apostrophe, then
+      *reopening the quoted string.
+       para-shell-quote.
+           MOVE SPACES TO ws-quote-out
+           MOVE 1 TO ws-quote-out-pos
+           STRING ws-apostrophe DELIMITED BY SIZE INTO ws-quote-out
+               WITH POINTER ws-quote-out-pos
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-quote-in))
+               TO ws-quote-length
+           IF ws-quote-length IS GREATER THAN 0 THEN
+               MOVE 1 TO ws-quote-pos
+               PERFORM para-shell-quote-one
+                   UNTIL ws-quote-pos > ws-quote-length
+           END-IF
+
+           STRING ws-apostrophe DELIMITED BY SIZE INTO ws-quote-out
+               WITH POINTER ws-quote-out-pos
+           .
+
+       para-shell-quote-one.
+           MOVE ws-quote-in(ws-quote-pos:1) TO ws-quote-char
+           IF ws-quote-char IS EQUAL TO ws-apostrophe THEN
+               STRING ws-escaped-apostrophe DELIMITED BY SIZE
+                   INTO ws-quote-out WITH POINTER ws-quote-out-pos
+           ELSE
+               STRING ws-quote-char DELIMITED BY SIZE
+                   INTO ws-quote-out WITH POINTER ws-quote-out-pos
+           END-IF
+           ADD 1 TO ws-quote-pos
+           .
+
+      *Looks up ws-lookup-name, shell-quotes whatever value (or blank)
+      *comes back, and appends it to the command line being built in
+      *ws-shell-command - the one step every argument on every route
+      *below goes through, so none of them can skip the quoting.
+       para-add-arg.
+           MOVE ws-lookup-name TO ws-lookup-name
+           PERFORM para-get-param
+           MOVE ws-lookup-value TO ws-quote-in
+           PERFORM para-shell-quote
+           STRING ' ' ws-quote-out(1:ws-quote-out-pos - 1)
+               DELIMITED BY SIZE
+               INTO ws-shell-command WITH POINTER ws-shell-cmd-pos
+           .
+
+      *Same as para-add-arg, but for a literal rather than a field out
+      *of the request - used for the trailing JSON format switch every
+      *route below asks its target program for.
+       para-add-literal-arg.
+           PERFORM para-shell-quote
+           STRING ' ' ws-quote-out(1:ws-quote-out-pos - 1)
+               DELIMITED BY SIZE
+               INTO ws-shell-command WITH POINTER ws-shell-cmd-pos
+           .
+
+       para-route.
+           EVALUATE TRUE
+               WHEN ws-method IS EQUAL TO 'POST'
+                       AND FUNCTION TRIM(ws-path) IS EQUAL TO '/groups'
+                   PERFORM para-create-group
+               WHEN ws-method IS EQUAL TO 'POST'
+                       AND FUNCTION TRIM(ws-path) IS EQUAL TO '/ledger'
+                   PERFORM para-append-ledger
+               WHEN ws-method IS EQUAL TO 'GET'
+                       AND FUNCTION TRIM(ws-path) IS EQUAL TO '/ledger'
+                   PERFORM para-list-ledger
+               WHEN ws-method IS EQUAL TO 'POST'
+                       AND FUNCTION TRIM(ws-path) IS EQUAL TO
+                           '/sessions'
+                   PERFORM para-log-in
+               WHEN OTHER
+                   MOVE 404 TO ws-http-status
+                   MOVE 'Not Found' TO ws-http-reason
+                   MOVE '{"error":"No such route"}' TO ws-response-body
+           END-EVALUATE
+           .
+
+       para-route-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-create-group.
+           MOVE SPACES TO ws-shell-command
+           MOVE 1 TO ws-shell-cmd-pos
+           STRING FUNCTION TRIM(ws-bin-dir) '/asdf-create-group'
+               DELIMITED BY SIZE
+               INTO ws-shell-command WITH POINTER ws-shell-cmd-pos
+
+           MOVE 'name' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'creator_id' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'cap' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'description' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'default_currency' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'JSON' TO ws-quote-in
+           PERFORM para-add-literal-arg
+
+           PERFORM para-run-child
+
+           EVALUATE TRUE
+               WHEN ws-child-rc IS EQUAL TO 0
+                   MOVE 201 TO ws-http-status
+                   MOVE 'Created' TO ws-http-reason
+                   MOVE ws-child-output TO ws-response-body
+               WHEN OTHER
+                   PERFORM para-map-unexpected-failure
+           END-EVALUATE
+           .
+
+       para-append-ledger.
+           MOVE SPACES TO ws-shell-command
+           MOVE 1 TO ws-shell-cmd-pos
+           STRING FUNCTION TRIM(ws-bin-dir) '/asdf-append-to-ledger'
+               DELIMITED BY SIZE
+               INTO ws-shell-command WITH POINTER ws-shell-cmd-pos
+
+           MOVE 'acting_account' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'session_token' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'group' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'type' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'comment' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'category' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'due_date' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'currency' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'attachment_ref' TO ws-lookup-name
+           PERFORM para-add-arg
+
+           MOVE 'type' TO ws-lookup-name
+           PERFORM para-get-param
+           IF ws-lookup-value IS EQUAL TO 'R' THEN
+               MOVE 'reversal_of' TO ws-lookup-name
+               PERFORM para-add-arg
+           ELSE
+               MOVE 'debitor' TO ws-lookup-name
+               PERFORM para-add-arg
+               MOVE 'creditor' TO ws-lookup-name
+               PERFORM para-add-arg
+               MOVE 'amount' TO ws-lookup-name
+               PERFORM para-add-arg
+           END-IF
+
+           MOVE 'idempotency_key' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'JSON' TO ws-quote-in
+           PERFORM para-add-literal-arg
+
+           PERFORM para-run-child
+
+           EVALUATE TRUE
+               WHEN ws-child-rc IS EQUAL TO 0
+                   MOVE 201 TO ws-http-status
+                   MOVE 'Created' TO ws-http-reason
+                   MOVE ws-child-output TO ws-response-body
+               WHEN ws-child-rc IS EQUAL TO 1
+                   MOVE 400 TO ws-http-status
+                   MOVE 'Bad Request' TO ws-http-reason
+                   PERFORM para-wrap-error-body
+               WHEN ws-child-rc IS EQUAL TO 101
+                   MOVE 500 TO ws-http-status
+                   MOVE 'Internal Server Error' TO ws-http-reason
+                   PERFORM para-wrap-error-body
+               WHEN OTHER
+                   PERFORM para-map-unexpected-failure
+           END-EVALUATE
+           .
+
+       para-list-ledger.
+           MOVE SPACES TO ws-shell-command
+           MOVE 1 TO ws-shell-cmd-pos
+           STRING FUNCTION TRIM(ws-bin-dir) '/asdf-list-ledger'
+               DELIMITED BY SIZE
+               INTO ws-shell-command WITH POINTER ws-shell-cmd-pos
+
+           MOVE 'session_token' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'group' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'JSON' TO ws-quote-in
+           PERFORM para-add-literal-arg
+           MOVE 'from_date' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'to_date' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'account' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'search' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'offset' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'limit' TO ws-lookup-name
+           PERFORM para-add-arg
+
+           PERFORM para-run-child
+
+           EVALUATE TRUE
+               WHEN ws-child-rc IS EQUAL TO 0
+                   MOVE 200 TO ws-http-status
+                   MOVE 'OK' TO ws-http-reason
+                   MOVE ws-child-output TO ws-response-body
+               WHEN ws-child-rc IS EQUAL TO 1
+                   MOVE 400 TO ws-http-status
+                   MOVE 'Bad Request' TO ws-http-reason
+                   PERFORM para-wrap-error-body
+               WHEN ws-child-rc IS EQUAL TO 101
+                   MOVE 500 TO ws-http-status
+                   MOVE 'Internal Server Error' TO ws-http-reason
+                   PERFORM para-wrap-error-body
+               WHEN OTHER
+                   PERFORM para-map-unexpected-failure
+           END-EVALUATE
+           .
+
+      *asdf-log-in has no JSON format of its own - its only output is
+      *the bare session id on success and nothing at all on failure -
+      *so both the success and failure bodies are built here rather
+      *than passed through from the child the way the other routes do.
+       para-log-in.
+           MOVE SPACES TO ws-shell-command
+           MOVE 1 TO ws-shell-cmd-pos
+           STRING FUNCTION TRIM(ws-bin-dir) '/asdf-log-in'
+               DELIMITED BY SIZE
+               INTO ws-shell-command WITH POINTER ws-shell-cmd-pos
+
+           MOVE 'email' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'password' TO ws-lookup-name
+           PERFORM para-add-arg
+           MOVE 'source' TO ws-lookup-name
+           PERFORM para-add-arg
+
+           PERFORM para-run-child
+
+           EVALUATE TRUE
+               WHEN ws-child-rc IS EQUAL TO 0
+                   MOVE 201 TO ws-http-status
+                   MOVE 'Created' TO ws-http-reason
+                   MOVE SPACES TO ws-response-body
+                   STRING '{"session_id":"'
+                       FUNCTION TRIM(ws-child-output) '",'
+                       '"status":"ok"}' DELIMITED BY SIZE
+                       INTO ws-response-body
+               WHEN ws-child-rc IS EQUAL TO 2
+                   MOVE 401 TO ws-http-status
+                   MOVE 'Unauthorized' TO ws-http-reason
+                   MOVE '{"error":"Invalid credentials"}'
+                       TO ws-response-body
+               WHEN ws-child-rc IS EQUAL TO 3
+                   MOVE 423 TO ws-http-status
+                   MOVE 'Locked' TO ws-http-reason
+                   MOVE '{"error":"Account is locked"}'
+                       TO ws-response-body
+               WHEN OTHER
+                   PERFORM para-map-unexpected-failure
+           END-EVALUATE
+           .
+
+       para-map-unexpected-failure.
+           MOVE 500 TO ws-http-status
+           MOVE 'Internal Server Error' TO ws-http-reason
+           MOVE '{"error":"Unexpected failure"}' TO ws-response-body
+           .
+
+      *Wraps a target program's plain-text, WITH NO ADVANCING error
+      *message (the shape asdf-append-to-ledger's para-invalid-parse
+      *path displays) in a minimal JSON envelope.
+       para-wrap-error-body.
+           MOVE SPACES TO ws-response-body
+           STRING '{"error":"' FUNCTION TRIM(ws-child-output) '"}'
+               DELIMITED BY SIZE INTO ws-response-body
+           .
+
+      *Runs the command built in ws-shell-command, with stdout and
+      *stderr captured to a per-request temp file, since there is no
+      *native way to capture a CALLed process's output otherwise;
+      *RETURN-CODE after CALL 'SYSTEM' is the raw wait() status word,
+      *so the true exit code is recovered by dividing out the low
+      *byte.
+       para-run-child.
+           CALL 'asdf-generate-uuid' USING ws-temp-id
+           CALL 'asdf-format-uuid' USING ws-temp-id ws-temp-id-text
+           STRING '/tmp/asdf-gateway-' FUNCTION TRIM(ws-temp-id-text)
+               '.out' DELIMITED BY SIZE INTO ws-out-path
+
+           STRING ' > ' FUNCTION TRIM(ws-out-path) ' 2>&1'
+               DELIMITED BY SIZE
+               INTO ws-shell-command WITH POINTER ws-shell-cmd-pos
+
+           CALL 'SYSTEM' USING ws-shell-command
+           COMPUTE ws-child-rc = RETURN-CODE / 256
+
+           PERFORM para-capture-output THRU para-capture-output-exit
+           CALL 'CBL_DELETE_FILE' USING ws-out-path
+           .
+
+       para-capture-output.
+           MOVE SPACES TO ws-child-output
+           OPEN INPUT fd-child-output
+           IF ws-child-output-status IS EQUAL TO '35' THEN
+               GO TO para-capture-output-exit
+           END-IF
+
+           READ fd-child-output
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE fo-line TO ws-child-output
+           END-READ
+           CLOSE fd-child-output
+           .
+
+       para-capture-output-exit.
+           EXIT PARAGRAPH
+           .
+
+      *DISPLAY does not shrink a FUNCTION TRIM result back down to its
+      *trimmed length the way STRING does, so the status reason and
+      *the response body - both wide working-storage buffers with
+      *real trailing padding - are written out by an explicit
+      *reference-modified length instead of relying on that.
+       para-send-response.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-http-reason))
+               TO ws-reason-length
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-response-body))
+               TO ws-body-length
+
+           IF ws-reason-length IS GREATER THAN 0 THEN
+               DISPLAY 'Status: ' ws-http-status ' '
+                   ws-http-reason(1:ws-reason-length)
+           ELSE
+               DISPLAY 'Status: ' ws-http-status
+           END-IF
+           DISPLAY 'Content-Type: application/json'
+           DISPLAY ' '
+           IF ws-body-length IS GREATER THAN 0 THEN
+               DISPLAY ws-response-body(1:ws-body-length)
+                   WITH NO ADVANCING
+           END-IF
+           .
