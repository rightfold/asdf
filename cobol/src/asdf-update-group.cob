@@ -0,0 +1,151 @@
+      *Rewrites a group's name, description, spending cap and/or
+      *default currency after the fact. Arguments: acting account
+      *UUID, group UUID, new name, new description, new spending cap,
+      *new default currency. Any of the last four may be passed as a
+      *single space (or, for the cap, left blank) to leave that field
+      *unchanged. The acting account must be an active admin of the
+      *group. Also keeps /var/lib/asdf/group-index's name column in
+      *sync so asdf-list-groups doesn't show a stale name.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-update-group.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-info
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-status.
+
+       SELECT OPTIONAL fd-group-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-info.
+       COPY 'asdf-group-info.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-group-index.
+       COPY 'asdf-group-index.cpy' REPLACING ==:X:== BY ==gx==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-group                     PIC X(16).
+       01 ws-group-text                PIC X(32).
+       01 ws-path                      PIC X(256).
+       01 ws-status                    PIC XX.
+
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/group-index'.
+       01 ws-index-status              PIC XX.
+
+       01 ws-new-name                  PIC X(100).
+       01 ws-new-description           PIC X(400).
+      *Blank leaves the cap unchanged; "0" clears it.
+       01 ws-new-cap-text              PIC X(10) VALUE SPACES.
+      *Blank leaves the default currency unchanged.
+       01 ws-new-default-currency      PIC X(3) VALUE SPACES.
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       01 ws-acting-account-text       PIC X(32).
+       01 ws-acting-account            PIC X(16).
+       01 ws-is-admin                  PIC X.
+           88 ws-is-admin-yes          VALUE 'Y'.
+           88 ws-is-admin-no           VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-acting-account-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-acting-account-text
+               ws-acting-account
+
+           ACCEPT ws-group-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-group-text ws-group
+
+           CALL 'asdf-check-admin' USING ws-group ws-acting-account
+               ws-is-admin
+           IF ws-is-admin-no THEN
+               DISPLAY 'Only an admin can update the group'
+                   WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT ws-new-name FROM ARGUMENT-VALUE
+           ACCEPT ws-new-description FROM ARGUMENT-VALUE
+           ACCEPT ws-new-cap-text FROM ARGUMENT-VALUE
+           ACCEPT ws-new-default-currency FROM ARGUMENT-VALUE
+
+           PERFORM para-update-info
+           PERFORM para-update-index THRU para-update-index-exit
+
+           STOP RUN
+           .
+
+       para-update-info.
+           CALL 'asdf-format-uuid' USING ws-group ws-group-text
+           STRING '/var/lib/asdf/group/' ws-group-text '/info'
+               INTO ws-path
+
+           OPEN I-O fd-info
+           IF ws-status IS EQUAL TO '35' THEN
+               DISPLAY 'No such group' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           READ fd-info
+           IF ws-new-name IS NOT EQUAL TO SPACES THEN
+               MOVE ws-new-name TO fs-name
+           END-IF
+           IF ws-new-description IS NOT EQUAL TO SPACES THEN
+               MOVE ws-new-description TO fs-description
+           END-IF
+           IF ws-new-cap-text IS NOT EQUAL TO SPACES
+                   AND FUNCTION TRIM(ws-new-cap-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-new-cap-text) TO fs-spending-cap
+           END-IF
+           IF ws-new-default-currency IS NOT EQUAL TO SPACES THEN
+               MOVE ws-new-default-currency TO fs-default-currency
+           END-IF
+           REWRITE fs-info
+           CLOSE fd-info
+           .
+
+       para-update-index.
+           IF ws-new-name IS EQUAL TO SPACES THEN
+               GO TO para-update-index-exit
+           END-IF
+
+           OPEN I-O fd-group-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-update-index-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-update-index-one UNTIL ws-eof-yes
+           CLOSE fd-group-index
+           .
+
+       para-update-index-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-update-index-one.
+           READ fd-group-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF gx-group-id IS EQUAL TO ws-group THEN
+                       MOVE ws-new-name TO gx-name
+                       REWRITE gx-group-index-entry
+                   END-IF
+           END-READ
+           .
