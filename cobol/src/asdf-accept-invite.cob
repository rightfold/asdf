@@ -0,0 +1,152 @@
+      *Redeems a one-time invite token issued by asdf-invite-member,
+      *adding the accepting account to the target group's member
+      *registry with the role the invite was issued for. Arguments:
+      *accepting account UUID, invite token. Rejects a token that does
+      *not exist, has already been consumed, or has expired, the same
+      *"message plus RETURN-CODE 1" shape asdf-confirm-password-reset
+      *uses for an invalid reset token.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-accept-invite.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-invite-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       SELECT OPTIONAL fd-members
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-invite-index.
+       COPY 'asdf-invite.cpy' REPLACING ==:X:== BY ==ix==.
+
+       FD fd-members.
+       COPY 'asdf-member.cpy' REPLACING ==:X:== BY ==fs==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/invite-index'.
+       01 ws-index-status              PIC XX.
+       01 ws-path                      PIC X(256).
+
+       01 ws-account-text              PIC X(32).
+       01 ws-account-id                PIC X(16).
+       01 ws-token-text                PIC X(32).
+       01 ws-token                     PIC X(16).
+       01 ws-group-text                PIC X(32).
+
+       01 ws-invite-group               PIC X(16).
+       01 ws-invite-role                PIC X(1).
+
+       01 ws-valid                     PIC X.
+           88 ws-valid-yes             VALUE 'Y'.
+           88 ws-valid-no              VALUE 'N'.
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       01 ws-now-group.
+           02 ws-now-year               PIC 9(4).
+           02 ws-now-month              PIC 9(2).
+           02 ws-now-day                PIC 9(2).
+           02 ws-now-hour               PIC 9(2).
+           02 ws-now-minute             PIC 9(2).
+           02 ws-now-second             PIC 9(2).
+       01 ws-now-flat REDEFINES ws-now-group
+                                        PIC 9(14).
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-account-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-account-text ws-account-id
+
+           ACCEPT ws-token-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-token-text ws-token
+
+           CALL 'asdf-utc-timestamp' USING ws-now-group
+
+           PERFORM para-redeem-token THRU para-redeem-token-exit
+           IF ws-valid-no THEN
+               DISPLAY 'Invite invalid or expired' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CALL 'asdf-check-member' USING ws-invite-group
+               ws-account-id ws-found
+           IF ws-found-yes THEN
+               DISPLAY 'Already a member' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM para-add-member
+
+           DISPLAY 'Invite accepted' WITH NO ADVANCING
+           STOP RUN
+           .
+
+      *Scans the invite-index for a matching, still-open, unexpired
+      *token, and marks it consumed in place - the file is opened I-O
+      *for the whole scan the way asdf-load-reconciliation's
+      *para-update-existing does, since whichever record matches is
+      *rewritten as soon as it is found.
+       para-redeem-token.
+           SET ws-valid-no TO TRUE
+           OPEN I-O fd-invite-index
+           IF ws-index-status IS EQUAL TO '35' OR '05' THEN
+               GO TO para-redeem-token-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-redeem-token-one UNTIL ws-eof-yes OR
+               ws-valid-yes
+           CLOSE fd-invite-index
+           .
+
+       para-redeem-token-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-redeem-token-one.
+           READ fd-invite-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF ix-token IS EQUAL TO ws-token
+                           AND ix-status-open
+                           AND ws-now-flat IS NOT GREATER THAN
+                               ix-expiry THEN
+                       MOVE ix-group-id TO ws-invite-group
+                       MOVE ix-role TO ws-invite-role
+                       SET ix-status-consumed TO TRUE
+                       REWRITE ix-invite-entry
+                       SET ws-valid-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-add-member.
+           MOVE ws-account-id TO fs-account-id
+           MOVE ws-invite-role TO fs-role
+           SET fs-status-active TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO fs-joined-timestamp
+
+           CALL 'asdf-format-uuid' USING ws-invite-group ws-group-text
+           STRING '/var/lib/asdf/group/' ws-group-text '/members'
+               INTO ws-path
+           OPEN EXTEND fd-members
+           WRITE fs-member
+           CLOSE fd-members
+           .
