@@ -0,0 +1,132 @@
+      *Creates or updates an entry in the global exchange-rate table
+      *used by asdf-balance-report and asdf-statement to convert
+      *mixed-currency ledger entries into one reporting total.
+      *Arguments: three-letter currency code, rate (units of the base
+      *reporting currency one unit of that currency is worth, e.g.
+      *"EUR" "1.090000").
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-set-exchange-rate.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-exchange-rates
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-exchange-rates.
+       COPY 'asdf-exchange-rate.cpy' REPLACING ==:X:== BY ==xr==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-path                      PIC X(256)
+           VALUE '/var/lib/asdf/exchange-rates'.
+       01 ws-status                    PIC XX.
+
+       01 ws-currency                  PIC X(3).
+       01 ws-rate-text                 PIC X(12).
+       01 ws-rate                      PIC 9(4)V9(6) COMP.
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-currency FROM ARGUMENT-VALUE
+           IF ws-currency IS EQUAL TO SPACES THEN
+               DISPLAY 'Missing currency code' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT ws-rate-text FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(ws-rate-text) IS EQUAL TO SPACES THEN
+               DISPLAY 'Missing exchange rate' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(ws-rate-text)) TO ws-rate
+
+           PERFORM para-write THRU para-write-exit
+           STOP RUN
+           .
+
+      *A fresh currency is appended (creating the file on the very
+      *first call); an existing one is rewritten in place. The two
+      *need separate OPEN modes, so the file is scanned once under
+      *OPEN INPUT to find out which case applies before touching it.
+      *An OPTIONAL file that does not exist yet still opens
+      *successfully here (status '05'), so the absent case is told
+      *apart from a real entry by whether the scan ever finds one,
+      *not by the OPEN status.
+       para-write.
+           SET ws-found-no TO TRUE
+           OPEN INPUT fd-exchange-rates
+           IF ws-status IS EQUAL TO '35' THEN
+               GO TO para-write-new
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-check-exists UNTIL ws-eof-yes OR ws-found-yes
+           CLOSE fd-exchange-rates
+
+           IF ws-found-yes THEN
+               PERFORM para-update-existing
+               GO TO para-write-exit
+           END-IF
+
+           GO TO para-write-new
+           .
+
+       para-write-new.
+           MOVE ws-currency TO xr-currency
+           MOVE ws-rate TO xr-rate-to-base
+           OPEN EXTEND fd-exchange-rates
+           WRITE xr-exchange-rate
+           CLOSE fd-exchange-rates
+           .
+
+       para-write-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-exists.
+           READ fd-exchange-rates
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF xr-currency IS EQUAL TO ws-currency THEN
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-update-existing.
+           OPEN I-O fd-exchange-rates
+           SET ws-eof-no TO TRUE
+           SET ws-found-no TO TRUE
+           PERFORM para-update-existing-one
+               UNTIL ws-eof-yes OR ws-found-yes
+           CLOSE fd-exchange-rates
+           .
+
+       para-update-existing-one.
+           READ fd-exchange-rates
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF xr-currency IS EQUAL TO ws-currency THEN
+                       MOVE ws-rate TO xr-rate-to-base
+                       REWRITE xr-exchange-rate
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
