@@ -0,0 +1,227 @@
+      *Per-member statement: given a group and an account, walks that
+      *account's mirror ledger (maintained by asdf-append-account-
+      *ledger, already in the same timestamp order the group ledger
+      *was appended in) and prints each entry the account was party
+      *to alongside a running balance after each one. A positive
+      *running balance means the account is a net creditor (owed
+      *money); negative means it owes money, the same sign convention
+      *asdf-balance-report uses. Each line shows the entry's own
+      *amount and currency as posted; the running balance is carried
+      *in the reporting currency (USD), converted via the global
+      *exchange-rate table the same way asdf-balance-report does.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-statement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT fd-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-ledger-status.
+
+       SELECT OPTIONAL fd-exchange-rates
+           ASSIGN DYNAMIC ws-rates-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-rates-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-exchange-rates.
+       COPY 'asdf-exchange-rate.cpy' REPLACING ==:X:== BY ==xr==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-rates-path                PIC X(256)
+           VALUE '/var/lib/asdf/exchange-rates'.
+       01 ws-rates-status               PIC XX.
+
+       01 ws-rate-count                PIC 9(4) COMP VALUE 0.
+       01 ws-rates.
+           02 ws-rate-entry OCCURS 100 TIMES
+                   INDEXED BY ix-rate.
+               03 ws-rate-currency      PIC X(3).
+               03 ws-rate-value         PIC 9(4)V9(6) COMP.
+
+       01 ws-converted-amount          PIC S9(11) COMP.
+       01 ws-group                     PIC X(16).
+       01 ws-account                   PIC X(16).
+       01 ws-group-text                PIC X(32).
+       01 ws-account-text               PIC X(32).
+       01 ws-ledger                    PIC X(256).
+       01 ws-ledger-status             PIC XX.
+       01 ws-uuid-text                 PIC X(32).
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       01 ws-running-balance           PIC S9(11) COMP VALUE 0.
+       01 ws-display-balance           PIC -(10)9.
+       01 ws-display-amount            PIC -(10)9.
+
+       01 ws-effective-debt            PIC X.
+           88 ws-effective-debt-yes    VALUE 'Y'.
+           88 ws-effective-debt-no     VALUE 'N'.
+
+       01 ws-counterparty               PIC X(16).
+
+       PROCEDURE DIVISION.
+       para-main.
+           PERFORM para-input
+           PERFORM para-load-rates THRU para-load-rates-exit
+           PERFORM para-walk
+           STOP RUN
+           .
+
+       para-input.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-group
+
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-account
+           .
+
+      *Loads the global exchange-rate table once up front; a currency
+      *with no entry here is left out of the table and treated as
+      *already being the reporting currency (rate 1) by
+      *para-convert-amount.
+       para-load-rates.
+           OPEN INPUT fd-exchange-rates
+           IF ws-rates-status IS EQUAL TO '35' THEN
+               GO TO para-load-rates-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-load-rates-one UNTIL ws-eof-yes
+           CLOSE fd-exchange-rates
+           .
+
+       para-load-rates-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-load-rates-one.
+           READ fd-exchange-rates
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   ADD 1 TO ws-rate-count
+                   SET ix-rate TO ws-rate-count
+                   MOVE xr-currency TO ws-rate-currency(ix-rate)
+                   MOVE xr-rate-to-base TO ws-rate-value(ix-rate)
+           END-READ
+           .
+
+      *Converts fs-amount (in fs-currency) into the reporting currency
+      *and leaves the result in ws-converted-amount.
+       para-convert-amount.
+           SET ix-rate TO 1
+           SEARCH ws-rate-entry
+               AT END
+                   MOVE fs-amount TO ws-converted-amount
+               WHEN ws-rate-currency(ix-rate) IS EQUAL TO fs-currency
+                   COMPUTE ws-converted-amount ROUNDED =
+                       fs-amount * ws-rate-value(ix-rate)
+           END-SEARCH
+           .
+
+      *If the group has been archived its directory has moved under
+      */var/lib/asdf/archive/group/<id>, same as asdf-list-ledger's
+      *fallback, so a statement can still be produced after archival.
+       para-walk.
+           CALL 'asdf-format-uuid' USING ws-group ws-group-text
+           CALL 'asdf-format-uuid' USING ws-account ws-account-text
+
+           STRING '/var/lib/asdf/group/' ws-group-text '/by-account/'
+               ws-account-text '/ledger' INTO ws-ledger
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' THEN
+               STRING '/var/lib/asdf/archive/group/' ws-group-text
+                   '/by-account/' ws-account-text '/ledger'
+                   INTO ws-ledger
+               OPEN INPUT fd-ledger
+           END-IF
+           IF ws-ledger-status IS EQUAL TO '35' THEN
+               STOP RUN
+           END-IF
+           IF ws-ledger-status IS NOT EQUAL TO '00' THEN
+               MOVE 101 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-walk-one UNTIL ws-eof-yes
+           CLOSE fd-ledger
+           .
+
+       para-walk-one.
+           READ fd-ledger
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-print-one
+           END-READ
+           .
+
+       para-print-one.
+           PERFORM para-determine-effect
+           PERFORM para-convert-amount
+
+           IF fs-debitor IS EQUAL TO ws-account THEN
+               MOVE fs-creditor TO ws-counterparty
+               IF ws-effective-debt-yes THEN
+                   SUBTRACT ws-converted-amount FROM ws-running-balance
+               ELSE
+                   ADD ws-converted-amount TO ws-running-balance
+               END-IF
+           ELSE
+               MOVE fs-debitor TO ws-counterparty
+               IF ws-effective-debt-yes THEN
+                   ADD ws-converted-amount TO ws-running-balance
+               ELSE
+                   SUBTRACT ws-converted-amount FROM ws-running-balance
+               END-IF
+           END-IF
+
+           CALL 'asdf-format-uuid' USING fs-id ws-uuid-text
+           CALL 'asdf-format-uuid' USING ws-counterparty
+               ws-account-text
+           MOVE fs-amount TO ws-display-amount
+           MOVE ws-running-balance TO ws-display-balance
+
+           DISPLAY FUNCTION TRIM(ws-uuid-text) ' '
+               fs-type ' '
+               fs-year OF fs-timestamp '-'
+               fs-month OF fs-timestamp '-'
+               fs-day OF fs-timestamp ' '
+               FUNCTION TRIM(ws-account-text) ' '
+               ws-display-amount ' '
+               fs-currency ' '
+               ws-display-balance ' '
+               FUNCTION TRIM(fs-comment)
+           .
+
+      *A plain debt or payment has its obvious effect on the running
+      *balance; a reversal undoes whatever effect the entry it
+      *references had. Matches asdf-balance-report's convention.
+       para-determine-effect.
+           IF fs-debt THEN
+               SET ws-effective-debt-yes TO TRUE
+           END-IF
+           IF fs-payment THEN
+               SET ws-effective-debt-no TO TRUE
+           END-IF
+           IF fs-reversal THEN
+               IF fs-reversal-of-type IS EQUAL TO 'D' THEN
+                   SET ws-effective-debt-no TO TRUE
+               ELSE
+                   SET ws-effective-debt-yes TO TRUE
+               END-IF
+           END-IF
+           .
