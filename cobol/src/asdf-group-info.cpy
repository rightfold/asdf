@@ -0,0 +1,29 @@
+      *Record layout for a group's info file, held at
+      */var/lib/asdf/group/<id>/info.
+       01 :X:-info.
+           02 :X:-name                 PIC X(100).
+           02 :X:-description          PIC X(400).
+           02 :X:-status               PIC X.
+               88 :X:-status-active    VALUE 'A'.
+               88 :X:-status-archived  VALUE 'R'.
+      *Optional budget for the group's total outstanding debt; zero
+      *means no cap is configured.
+           02 :X:-spending-cap         PIC 9(10) COMP.
+      *Currency a new transaction defaults to when the caller doesn't
+      *give one of its own, the same three-letter code
+      *asdf-transaction.cpy's fs-currency already uses.
+           02 :X:-default-currency     PIC X(3).
+           02 :X:-created-timestamp.
+               03 :X:-created-year     PIC 9(4).
+               03 :X:-created-month    PIC 9(2).
+               03 :X:-created-day      PIC 9(2).
+               03 :X:-created-hour     PIC 9(2).
+               03 :X:-created-minute   PIC 9(2).
+               03 :X:-created-second   PIC 9(2).
+      *The YYYYMMDD this group's ledger was last rolled up through by
+      *asdf-year-end-close; zero means it has never been closed. Every
+      *ledger entry up to and including this date is summarized by a
+      *per-account record in /var/lib/asdf/group/<id>/rollup, so a
+      *current-balance report only needs to fold in entries dated
+      *after it.
+           02 :X:-last-closed-date     PIC 9(8).
