@@ -0,0 +1,251 @@
+      *Lists debts in a group's ledger whose due date has passed: a
+      *single pass accumulates each account's net balance (same as
+      *asdf-balance-report) while also collecting every debt entry's
+      *due date and every reversal's target id, then a debt is
+      *reported as overdue when its due date is before today, it was
+      *never corrected by a reversal, and its debitor's net position
+      *still shows money owed - the same aggregate "are they square
+      *yet" test asdf-settle-up already relies on, since individual
+      *debts and payments aren't linked to each other.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-overdue-report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT fd-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-ledger-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-group                     PIC X(16).
+       01 ws-ledger                    PIC X(256).
+       01 ws-ledger-status             PIC XX.
+       01 ws-uuid-text                 PIC X(32).
+
+       01 ws-today                     PIC 9(8).
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       01 ws-balance-count             PIC 9(4) COMP VALUE 0.
+       01 ws-balances.
+           02 ws-balance-entry OCCURS 1000 TIMES
+                   INDEXED BY ix-balance.
+               03 ws-balance-account   PIC X(16).
+               03 ws-balance-amount    PIC S9(11) COMP.
+
+       01 ws-target-account            PIC X(16).
+       01 ws-effective-debt            PIC X.
+           88 ws-effective-debt-yes    VALUE 'Y'.
+           88 ws-effective-debt-no     VALUE 'N'.
+
+       01 ws-debt-count                PIC 9(4) COMP VALUE 0.
+       01 ws-debts.
+           02 ws-debt-entry OCCURS 1000 TIMES
+                   INDEXED BY ix-debt.
+               03 ws-debt-id           PIC X(16).
+               03 ws-debt-debitor      PIC X(16).
+               03 ws-debt-creditor     PIC X(16).
+               03 ws-debt-amount       PIC 9(10) COMP.
+               03 ws-debt-due-date     PIC 9(8).
+               03 ws-debt-comment      PIC X(200).
+
+       01 ws-reversed-count            PIC 9(4) COMP VALUE 0.
+       01 ws-reversed-ids.
+           02 ws-reversed-id OCCURS 1000 TIMES
+                   INDEXED BY ix-reversed.
+               03 ws-reversed-entry-id PIC X(16).
+
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+
+       01 ws-display-amount            PIC Z(9)9.
+
+       PROCEDURE DIVISION.
+       para-main.
+           PERFORM para-input
+           PERFORM para-accumulate THRU para-accumulate-exit
+           PERFORM para-print-overdue
+           STOP RUN
+           .
+
+       para-input.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-group
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-today
+           .
+
+       para-accumulate.
+           CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
+               INTO ws-ledger
+
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' THEN
+               GO TO para-accumulate-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-accumulate-one UNTIL ws-eof-yes
+           CLOSE fd-ledger
+           .
+
+       para-accumulate-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-accumulate-one.
+           READ fd-ledger
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-apply-transaction
+           END-READ
+           .
+
+       para-apply-transaction.
+           PERFORM para-determine-effect
+
+           MOVE fs-debitor TO ws-target-account
+           PERFORM para-find-balance
+           IF ws-effective-debt-yes THEN
+               SUBTRACT fs-amount FROM
+                   ws-balance-amount(ix-balance)
+           ELSE
+               ADD fs-amount TO ws-balance-amount(ix-balance)
+           END-IF
+
+           MOVE fs-creditor TO ws-target-account
+           PERFORM para-find-balance
+           IF ws-effective-debt-yes THEN
+               ADD fs-amount TO ws-balance-amount(ix-balance)
+           ELSE
+               SUBTRACT fs-amount FROM
+                   ws-balance-amount(ix-balance)
+           END-IF
+
+           IF fs-debt THEN
+               PERFORM para-remember-debt
+           END-IF
+           IF fs-reversal AND fs-reversal-of-type IS EQUAL TO 'D' THEN
+               PERFORM para-remember-reversed
+           END-IF
+           .
+
+      *A plain debt or payment has its obvious effect; a reversal
+      *undoes whatever effect the entry it references had.
+       para-determine-effect.
+           IF fs-debt THEN
+               SET ws-effective-debt-yes TO TRUE
+           END-IF
+           IF fs-payment THEN
+               SET ws-effective-debt-no TO TRUE
+           END-IF
+           IF fs-reversal THEN
+               IF fs-reversal-of-type IS EQUAL TO 'D' THEN
+                   SET ws-effective-debt-no TO TRUE
+               ELSE
+                   SET ws-effective-debt-yes TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *Sets ix-balance to the slot for ws-target-account, creating a
+      *new zero-balance slot if this is the first time it is seen.
+       para-find-balance.
+           SET ix-balance TO 1
+           SEARCH ws-balance-entry
+               AT END
+                   PERFORM para-new-balance
+               WHEN ws-balance-account(ix-balance) IS EQUAL TO
+                       ws-target-account
+                   CONTINUE
+           END-SEARCH
+           .
+
+       para-new-balance.
+           ADD 1 TO ws-balance-count
+           SET ix-balance TO ws-balance-count
+           MOVE ws-target-account TO ws-balance-account(ix-balance)
+           MOVE 0 TO ws-balance-amount(ix-balance)
+           .
+
+       para-remember-debt.
+           ADD 1 TO ws-debt-count
+           SET ix-debt TO ws-debt-count
+           MOVE fs-id TO ws-debt-id(ix-debt)
+           MOVE fs-debitor TO ws-debt-debitor(ix-debt)
+           MOVE fs-creditor TO ws-debt-creditor(ix-debt)
+           MOVE fs-amount TO ws-debt-amount(ix-debt)
+           MOVE fs-due-date TO ws-debt-due-date(ix-debt)
+           MOVE fs-comment TO ws-debt-comment(ix-debt)
+           .
+
+       para-remember-reversed.
+           ADD 1 TO ws-reversed-count
+           SET ix-reversed TO ws-reversed-count
+           MOVE fs-reversal-of TO ws-reversed-entry-id(ix-reversed)
+           .
+
+       para-print-overdue.
+           PERFORM para-print-overdue-one
+               THRU para-print-overdue-one-exit
+               VARYING ix-debt FROM 1 BY 1
+               UNTIL ix-debt > ws-debt-count
+           .
+
+       para-print-overdue-one.
+           IF ws-debt-due-date(ix-debt) IS EQUAL TO 0
+                   OR ws-debt-due-date(ix-debt) >= ws-today THEN
+               GO TO para-print-overdue-one-exit
+           END-IF
+
+           MOVE ws-debt-id(ix-debt) TO ws-target-account
+           PERFORM para-check-reversed
+           IF ws-found-yes THEN
+               GO TO para-print-overdue-one-exit
+           END-IF
+
+           MOVE ws-debt-debitor(ix-debt) TO ws-target-account
+           PERFORM para-find-balance
+           IF ws-balance-amount(ix-balance) >= 0 THEN
+               GO TO para-print-overdue-one-exit
+           END-IF
+
+           CALL 'asdf-format-uuid' USING ws-debt-id(ix-debt)
+               ws-uuid-text
+           MOVE ws-debt-amount(ix-debt) TO ws-display-amount
+           DISPLAY FUNCTION TRIM(ws-uuid-text) ' '
+               ws-debt-due-date(ix-debt) SPACE
+               ws-display-amount ' '
+               FUNCTION TRIM(ws-debt-comment(ix-debt))
+           .
+
+       para-print-overdue-one-exit.
+           EXIT PARAGRAPH
+           .
+
+      *ws-target-account holds the debt id being checked; reuses the
+      *same compare-and-search shape as para-find-balance.
+       para-check-reversed.
+           SET ws-found-no TO TRUE
+           SET ix-reversed TO 1
+           SEARCH ws-reversed-id
+               AT END
+                   CONTINUE
+               WHEN ws-reversed-entry-id(ix-reversed) IS EQUAL TO
+                       ws-target-account
+                   SET ws-found-yes TO TRUE
+           END-SEARCH
+           .
