@@ -0,0 +1,88 @@
+      *Sets the calling account's own new-debt notification
+      *preferences, checked by asdf-append-to-ledger's
+      *para-notify-debitor before it queues anything.
+      *Arguments: account UUID, channel ('E' email or 'N' none),
+      *frequency ('I' immediate or 'D' digest; ignored when channel
+      *is 'N').
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-set-notification-prefs.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-account
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-account-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-account.
+       COPY 'asdf-account.cpy' REPLACING ==:X:== BY ==fa==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-account-text              PIC X(32).
+       01 ws-account                   PIC X(16).
+       01 ws-channel                   PIC X(1).
+       01 ws-frequency                 PIC X(1).
+
+       01 ws-path                      PIC X(256).
+       01 ws-account-status            PIC XX.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-account-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-account-text ws-account
+
+           ACCEPT ws-channel FROM ARGUMENT-VALUE
+           IF ws-channel IS NOT EQUAL TO 'E' AND 'N' THEN
+               DISPLAY 'Invalid channel' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT ws-frequency FROM ARGUMENT-VALUE
+           IF ws-frequency IS NOT EQUAL TO 'I' AND 'D' THEN
+               DISPLAY 'Invalid frequency' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM para-update THRU para-update-exit
+           IF ws-account-status IS NOT EQUAL TO '00' THEN
+               DISPLAY 'Unknown account' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY 'Notification preferences updated' WITH NO ADVANCING
+           STOP RUN
+           .
+
+       para-update.
+           CALL 'asdf-format-uuid' USING ws-account ws-account-text
+           STRING '/var/lib/asdf/account/' ws-account-text '/info'
+               INTO ws-path
+
+           OPEN I-O fd-account
+           IF ws-account-status IS NOT EQUAL TO '00' THEN
+               GO TO para-update-exit
+           END-IF
+
+           READ fd-account
+           IF ws-account-status IS NOT EQUAL TO '00' THEN
+               CLOSE fd-account
+               GO TO para-update-exit
+           END-IF
+
+           MOVE ws-channel TO fa-notify-channel
+           MOVE ws-frequency TO fa-notify-frequency
+           REWRITE fa-account
+           CLOSE fd-account
+           .
+
+       para-update-exit.
+           EXIT PARAGRAPH
+           .
