@@ -0,0 +1,140 @@
+      *Totals spending (debt entries, net of any reversals that undo
+      *a debt) by fs-category and month for a group, so spend can be
+      *read off by category instead of by combing through
+      *200-character fs-comment text by hand. Payments (settling up)
+      *are money moving between members, not new spend, so they are
+      *not counted.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-category-report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT fd-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-ledger-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-group                     PIC X(16).
+       01 ws-ledger                    PIC X(256).
+       01 ws-ledger-status             PIC XX.
+       01 ws-uuid-text                 PIC X(32).
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       01 ws-totals-count              PIC 9(4) COMP VALUE 0.
+       01 ws-totals.
+           02 ws-total-entry OCCURS 1000 TIMES
+                   INDEXED BY ix-total.
+               03 ws-total-month       PIC 9(6).
+               03 ws-total-category    PIC X(20).
+               03 ws-total-amount      PIC S9(11) COMP.
+
+       01 ws-target-month              PIC 9(6).
+       01 ws-target-category           PIC X(20).
+       01 ws-display-amount            PIC -(10)9.
+
+       PROCEDURE DIVISION.
+       para-main.
+           PERFORM para-input
+           PERFORM para-accumulate THRU para-accumulate-exit
+           PERFORM para-print
+           STOP RUN
+           .
+
+       para-input.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-group
+           .
+
+       para-accumulate.
+           CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
+               INTO ws-ledger
+
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' THEN
+               GO TO para-accumulate-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-accumulate-one UNTIL ws-eof-yes
+           CLOSE fd-ledger
+           .
+
+       para-accumulate-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-accumulate-one.
+           READ fd-ledger
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-apply-transaction
+           END-READ
+           .
+
+       para-apply-transaction.
+           IF fs-debt THEN
+               COMPUTE ws-target-month =
+                   fs-year OF fs-timestamp * 100
+                   + fs-month OF fs-timestamp
+               MOVE fs-category TO ws-target-category
+               PERFORM para-find-total
+               ADD fs-amount TO ws-total-amount(ix-total)
+           END-IF
+
+           IF fs-reversal AND fs-reversal-of-type IS EQUAL TO 'D' THEN
+               COMPUTE ws-target-month =
+                   fs-year OF fs-timestamp * 100
+                   + fs-month OF fs-timestamp
+               MOVE fs-category TO ws-target-category
+               PERFORM para-find-total
+               SUBTRACT fs-amount FROM ws-total-amount(ix-total)
+           END-IF
+           .
+
+       para-find-total.
+           SET ix-total TO 1
+           SEARCH ws-total-entry
+               AT END
+                   PERFORM para-new-total
+               WHEN ws-total-month(ix-total) IS EQUAL TO
+                       ws-target-month
+                   AND ws-total-category(ix-total) IS EQUAL TO
+                       ws-target-category
+                   CONTINUE
+           END-SEARCH
+           .
+
+       para-new-total.
+           ADD 1 TO ws-totals-count
+           SET ix-total TO ws-totals-count
+           MOVE ws-target-month TO ws-total-month(ix-total)
+           MOVE ws-target-category TO ws-total-category(ix-total)
+           MOVE 0 TO ws-total-amount(ix-total)
+           .
+
+       para-print.
+           PERFORM para-print-one
+               VARYING ix-total FROM 1 BY 1
+               UNTIL ix-total > ws-totals-count
+           .
+
+       para-print-one.
+           MOVE ws-total-amount(ix-total) TO ws-display-amount
+           DISPLAY ws-total-month(ix-total) ' '
+               FUNCTION TRIM(ws-total-category(ix-total)) ' '
+               ws-display-amount
+           .
