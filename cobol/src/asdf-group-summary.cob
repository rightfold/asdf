@@ -0,0 +1,244 @@
+      *Group-level summary for a chosen period: totals every fs-debt
+      *amount, every fs-payment amount, and reports the net change in
+      *outstanding balances (debt incurred minus payments made) across
+      *a group's whole ledger - the top-line number a member
+      *currently has to compute by skimming asdf-list-ledger's output
+      *and adding it up by hand. Entries are converted to the
+      *reporting currency via the global exchange-rate table first,
+      *the same conversion asdf-balance-report uses, so a group whose
+      *members pay in several currencies still gets one number.
+      *
+      *The period is given as an optional from-date/to-date pair,
+      *YYYYMMDD, the same pair and the same "blank means unbounded"
+      *convention asdf-list-ledger already accepts - a week is just
+      *a seven-day from/to range and a month a calendar-month one, so
+      *there is no need for this report to learn a separate "week" or
+      *"month" keyword of its own.
+      *
+      *A reversal undoes whichever bucket the entry it corrects fell
+      *into: reversing a debt shrinks the debt total, reversing a
+      *payment shrinks the payment total, the same fs-reversal-of-type
+      *switch asdf-statement and asdf-balance-report use to undo an
+      *entry's effect.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-group-summary.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-ledger-status.
+
+       SELECT OPTIONAL fd-exchange-rates
+           ASSIGN DYNAMIC ws-rates-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-rates-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-exchange-rates.
+       COPY 'asdf-exchange-rate.cpy' REPLACING ==:X:== BY ==xr==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-group                     PIC X(16).
+       01 ws-ledger                    PIC X(256).
+       01 ws-ledger-status             PIC XX.
+       01 ws-uuid-text                 PIC X(32).
+
+       01 ws-rates-path                PIC X(256)
+           VALUE '/var/lib/asdf/exchange-rates'.
+       01 ws-rates-status               PIC XX.
+
+       01 ws-rate-count                PIC 9(4) COMP VALUE 0.
+       01 ws-rates.
+           02 ws-rate-entry OCCURS 100 TIMES
+                   INDEXED BY ix-rate.
+               03 ws-rate-currency      PIC X(3).
+               03 ws-rate-value         PIC 9(4)V9(6) COMP.
+
+       01 ws-converted-amount          PIC S9(11) COMP.
+
+       01 ws-from-date                 PIC X(8)  VALUE SPACES.
+       01 ws-to-date                   PIC X(8)  VALUE SPACES.
+       01 ws-record-date               PIC X(8).
+       01 ws-in-range                  PIC X.
+           88 ws-in-range-yes          VALUE 'Y'.
+           88 ws-in-range-no           VALUE 'N'.
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       01 ws-total-debt                PIC S9(11) COMP VALUE 0.
+       01 ws-total-payment             PIC S9(11) COMP VALUE 0.
+       01 ws-net-change                PIC S9(11) COMP.
+       01 ws-display-amount            PIC -(10)9.
+
+       PROCEDURE DIVISION.
+       para-main.
+           PERFORM para-input
+           PERFORM para-load-rates THRU para-load-rates-exit
+           PERFORM para-accumulate THRU para-accumulate-exit
+           PERFORM para-print
+           STOP RUN
+           .
+
+       para-input.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-group
+
+           ACCEPT ws-from-date FROM ARGUMENT-VALUE
+           ACCEPT ws-to-date FROM ARGUMENT-VALUE
+           .
+
+      *Loads the global exchange-rate table once up front; a currency
+      *with no entry here is left out of the table and treated as
+      *already being the reporting currency (rate 1) by
+      *para-convert-amount.
+       para-load-rates.
+           OPEN INPUT fd-exchange-rates
+           IF ws-rates-status IS EQUAL TO '35' THEN
+               GO TO para-load-rates-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-load-rates-one UNTIL ws-eof-yes
+           CLOSE fd-exchange-rates
+           .
+
+       para-load-rates-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-load-rates-one.
+           READ fd-exchange-rates
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   ADD 1 TO ws-rate-count
+                   SET ix-rate TO ws-rate-count
+                   MOVE xr-currency TO ws-rate-currency(ix-rate)
+                   MOVE xr-rate-to-base TO ws-rate-value(ix-rate)
+           END-READ
+           .
+
+       para-convert-amount.
+           SET ix-rate TO 1
+           SEARCH ws-rate-entry
+               AT END
+                   MOVE fs-amount TO ws-converted-amount
+               WHEN ws-rate-currency(ix-rate) IS EQUAL TO fs-currency
+                   COMPUTE ws-converted-amount ROUNDED =
+                       fs-amount * ws-rate-value(ix-rate)
+           END-SEARCH
+           .
+
+      *If the group has been archived its directory has moved under
+      */var/lib/asdf/archive/group/<id>, same fallback asdf-statement
+      *and asdf-list-ledger use, since a settled group's history
+      *still deserves to be summarized.
+       para-accumulate.
+           CALL 'asdf-format-uuid' USING ws-group ws-uuid-text
+
+           MOVE SPACES TO ws-ledger
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
+               INTO ws-ledger
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' OR '05' THEN
+               IF ws-ledger-status IS EQUAL TO '05' THEN
+                   CLOSE fd-ledger
+               END-IF
+               MOVE SPACES TO ws-ledger
+               STRING '/var/lib/asdf/archive/group/' ws-uuid-text
+                   '/ledger' INTO ws-ledger
+               OPEN INPUT fd-ledger
+           END-IF
+           IF ws-ledger-status IS EQUAL TO '35' OR '05' THEN
+               IF ws-ledger-status IS EQUAL TO '05' THEN
+                   CLOSE fd-ledger
+               END-IF
+               GO TO para-accumulate-exit
+           END-IF
+           IF ws-ledger-status IS NOT EQUAL TO '00' THEN
+               MOVE 101 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-accumulate-one UNTIL ws-eof-yes
+           CLOSE fd-ledger
+           .
+
+       para-accumulate-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-accumulate-one.
+           READ fd-ledger
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-check-range
+                   IF ws-in-range-yes THEN
+                       PERFORM para-apply-transaction
+                   END-IF
+           END-READ
+           .
+
+       para-check-range.
+           SET ws-in-range-yes TO TRUE
+
+           STRING fs-year OF fs-timestamp
+               fs-month OF fs-timestamp
+               fs-day OF fs-timestamp
+               INTO ws-record-date
+
+           IF ws-from-date IS NOT EQUAL TO SPACES
+                   AND ws-record-date < ws-from-date THEN
+               SET ws-in-range-no TO TRUE
+           END-IF
+
+           IF ws-to-date IS NOT EQUAL TO SPACES
+                   AND ws-record-date > ws-to-date THEN
+               SET ws-in-range-no TO TRUE
+           END-IF
+           .
+
+       para-apply-transaction.
+           PERFORM para-convert-amount
+
+           IF fs-debt THEN
+               ADD ws-converted-amount TO ws-total-debt
+           END-IF
+           IF fs-payment THEN
+               ADD ws-converted-amount TO ws-total-payment
+           END-IF
+           IF fs-reversal THEN
+               IF fs-reversal-of-type IS EQUAL TO 'D' THEN
+                   SUBTRACT ws-converted-amount FROM ws-total-debt
+               ELSE
+                   SUBTRACT ws-converted-amount FROM ws-total-payment
+               END-IF
+           END-IF
+           .
+
+       para-print.
+           COMPUTE ws-net-change = ws-total-debt - ws-total-payment
+
+           MOVE ws-total-debt TO ws-display-amount
+           DISPLAY 'DEBT ' ws-display-amount
+
+           MOVE ws-total-payment TO ws-display-amount
+           DISPLAY 'PAYMENT ' ws-display-amount
+
+           MOVE ws-net-change TO ws-display-amount
+           DISPLAY 'NET ' ws-display-amount
+           .
