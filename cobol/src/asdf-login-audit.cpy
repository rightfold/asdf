@@ -0,0 +1,17 @@
+      *Record layout for an entry in the global login audit trail,
+      *held in /var/lib/asdf/login-audit. One entry is appended for
+      *every asdf-log-in call, successful or not, so a bad balance can
+      *be traced back to who was actually logged in and active.
+       01 :X:-login-audit-entry.
+           02 :X:-email                PIC X(254).
+           02 :X:-timestamp.
+               03 :X:-year             PIC 9(4).
+               03 :X:-month            PIC 9(2).
+               03 :X:-day              PIC 9(2).
+               03 :X:-hour             PIC 9(2).
+               03 :X:-minute           PIC 9(2).
+               03 :X:-second           PIC 9(2).
+           02 :X:-success              PIC X.
+               88 :X:-success-yes      VALUE 'Y'.
+               88 :X:-success-no       VALUE 'N'.
+           02 :X:-source                PIC X(100).
