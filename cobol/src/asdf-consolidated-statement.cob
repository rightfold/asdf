@@ -0,0 +1,275 @@
+      *Consolidated statement for one account across every group it
+      *belongs to: walks the global group-index, and for each group
+      *the account is an active member of (per asdf-check-member),
+      *walks that account's per-group mirror ledger the same way
+      *asdf-statement does, converting each entry into the reporting
+      *currency via the global exchange-rate table. Prints one line
+      *per group with that group's subtotal, followed by a grand
+      *total across all of them, so a member doesn't have to run the
+      *per-group report once per group and add the results up by
+      *hand. A positive balance means the account is a net creditor
+      *(owed money); negative means it owes money, the same sign
+      *convention asdf-balance-report and asdf-statement use.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-consolidated-statement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-group-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       SELECT OPTIONAL fd-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-ledger-status.
+
+       SELECT OPTIONAL fd-exchange-rates
+           ASSIGN DYNAMIC ws-rates-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-rates-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-group-index.
+       COPY 'asdf-group-index.cpy' REPLACING ==:X:== BY ==gx==.
+
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-exchange-rates.
+       COPY 'asdf-exchange-rate.cpy' REPLACING ==:X:== BY ==xr==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/group-index'.
+       01 ws-index-status              PIC XX.
+       01 ws-ledger                    PIC X(256).
+       01 ws-ledger-status             PIC XX.
+       01 ws-rates-path                PIC X(256)
+           VALUE '/var/lib/asdf/exchange-rates'.
+       01 ws-rates-status               PIC XX.
+
+       01 ws-rate-count                PIC 9(4) COMP VALUE 0.
+       01 ws-rates.
+           02 ws-rate-entry OCCURS 100 TIMES
+                   INDEXED BY ix-rate.
+               03 ws-rate-currency      PIC X(3).
+               03 ws-rate-value         PIC 9(4)V9(6) COMP.
+
+       01 ws-converted-amount          PIC S9(11) COMP.
+       01 ws-account                   PIC X(16).
+       01 ws-group-text                PIC X(32).
+       01 ws-account-text              PIC X(32).
+       01 ws-uuid-text                 PIC X(32).
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       01 ws-ledger-eof                PIC X.
+           88 ws-ledger-eof-yes        VALUE 'Y'.
+           88 ws-ledger-eof-no         VALUE 'N'.
+
+       01 ws-member                    PIC X.
+           88 ws-member-yes            VALUE 'Y'.
+           88 ws-member-no             VALUE 'N'.
+
+       01 ws-group-balance             PIC S9(11) COMP.
+       01 ws-grand-total               PIC S9(11) COMP VALUE 0.
+       01 ws-display-balance           PIC -(10)9.
+
+       01 ws-effective-debt            PIC X.
+           88 ws-effective-debt-yes    VALUE 'Y'.
+           88 ws-effective-debt-no     VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-account
+
+           PERFORM para-load-rates THRU para-load-rates-exit
+           PERFORM para-scan-groups THRU para-scan-groups-exit
+           PERFORM para-print-total
+           STOP RUN
+           .
+
+      *Loads the global exchange-rate table once up front; a currency
+      *with no entry here is left out of the table and treated as
+      *already being the reporting currency (rate 1) by
+      *para-convert-amount.
+       para-load-rates.
+           OPEN INPUT fd-exchange-rates
+           IF ws-rates-status IS EQUAL TO '35' THEN
+               GO TO para-load-rates-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-load-rates-one UNTIL ws-eof-yes
+           CLOSE fd-exchange-rates
+           .
+
+       para-load-rates-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-load-rates-one.
+           READ fd-exchange-rates
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   ADD 1 TO ws-rate-count
+                   SET ix-rate TO ws-rate-count
+                   MOVE xr-currency TO ws-rate-currency(ix-rate)
+                   MOVE xr-rate-to-base TO ws-rate-value(ix-rate)
+           END-READ
+           .
+
+      *Converts fs-amount (in fs-currency) into the reporting currency
+      *and leaves the result in ws-converted-amount.
+       para-convert-amount.
+           SET ix-rate TO 1
+           SEARCH ws-rate-entry
+               AT END
+                   MOVE fs-amount TO ws-converted-amount
+               WHEN ws-rate-currency(ix-rate) IS EQUAL TO fs-currency
+                   COMPUTE ws-converted-amount ROUNDED =
+                       fs-amount * ws-rate-value(ix-rate)
+           END-SEARCH
+           .
+
+       para-scan-groups.
+           OPEN INPUT fd-group-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-scan-groups-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-scan-one UNTIL ws-eof-yes
+           CLOSE fd-group-index
+           .
+
+       para-scan-groups-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-scan-one.
+           READ fd-group-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   CALL 'asdf-check-member' USING gx-group-id
+                       ws-account ws-member
+                   IF ws-member-yes THEN
+                       PERFORM para-report-group THRU
+                           para-report-group-exit
+                   END-IF
+           END-READ
+           .
+
+      *If the group has been archived its directory has moved under
+      */var/lib/asdf/archive/group/<id>, same as asdf-statement's
+      *fallback, so an archived group's balance still counts toward
+      *the consolidated total.
+       para-report-group.
+           MOVE 0 TO ws-group-balance
+           CALL 'asdf-format-uuid' USING gx-group-id ws-group-text
+           CALL 'asdf-format-uuid' USING ws-account ws-account-text
+
+           MOVE SPACES TO ws-ledger
+           STRING '/var/lib/asdf/group/' ws-group-text '/by-account/'
+               ws-account-text '/ledger' INTO ws-ledger
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' OR '05' THEN
+               IF ws-ledger-status IS EQUAL TO '05' THEN
+                   CLOSE fd-ledger
+               END-IF
+               MOVE SPACES TO ws-ledger
+               STRING '/var/lib/asdf/archive/group/' ws-group-text
+                   '/by-account/' ws-account-text '/ledger'
+                   INTO ws-ledger
+               OPEN INPUT fd-ledger
+           END-IF
+           IF ws-ledger-status IS EQUAL TO '35' OR '05' THEN
+               IF ws-ledger-status IS EQUAL TO '05' THEN
+                   CLOSE fd-ledger
+               END-IF
+               GO TO para-report-group-exit
+           END-IF
+           IF ws-ledger-status IS NOT EQUAL TO '00' THEN
+               MOVE 101 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           SET ws-ledger-eof-no TO TRUE
+           PERFORM para-walk-one UNTIL ws-ledger-eof-yes
+           CLOSE fd-ledger
+
+           ADD ws-group-balance TO ws-grand-total
+           MOVE ws-group-balance TO ws-display-balance
+           DISPLAY FUNCTION TRIM(ws-group-text) ' '
+               FUNCTION TRIM(gx-name) ' ' ws-display-balance
+           .
+
+       para-report-group-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-walk-one.
+           READ fd-ledger
+               AT END
+                   SET ws-ledger-eof-yes TO TRUE
+               NOT AT END
+                   PERFORM para-apply-one
+           END-READ
+           .
+
+       para-apply-one.
+           PERFORM para-determine-effect
+           PERFORM para-convert-amount
+
+           IF fs-debitor IS EQUAL TO ws-account THEN
+               IF ws-effective-debt-yes THEN
+                   SUBTRACT ws-converted-amount FROM ws-group-balance
+               ELSE
+                   ADD ws-converted-amount TO ws-group-balance
+               END-IF
+           ELSE
+               IF ws-effective-debt-yes THEN
+                   ADD ws-converted-amount TO ws-group-balance
+               ELSE
+                   SUBTRACT ws-converted-amount FROM ws-group-balance
+               END-IF
+           END-IF
+           .
+
+      *A plain debt or payment has its obvious effect on the running
+      *balance; a reversal undoes whatever effect the entry it
+      *references had. Matches asdf-balance-report's and
+      *asdf-statement's convention.
+       para-determine-effect.
+           IF fs-debt THEN
+               SET ws-effective-debt-yes TO TRUE
+           END-IF
+           IF fs-payment THEN
+               SET ws-effective-debt-no TO TRUE
+           END-IF
+           IF fs-reversal THEN
+               IF fs-reversal-of-type IS EQUAL TO 'D' THEN
+                   SET ws-effective-debt-no TO TRUE
+               ELSE
+                   SET ws-effective-debt-yes TO TRUE
+               END-IF
+           END-IF
+           .
+
+       para-print-total.
+           MOVE ws-grand-total TO ws-display-balance
+           DISPLAY 'TOTAL ' ws-display-balance
+           .
