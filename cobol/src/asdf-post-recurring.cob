@@ -0,0 +1,228 @@
+      *Scheduled batch job: walks the global recurring-transaction
+      *table (/var/lib/asdf/recurring) and, for every active entry
+      *whose next due date has arrived, posts it into the group's
+      *ledger - the same ledger write and per-account mirroring
+      *asdf-append-to-ledger does for a manually typed-in entry - then
+      *advances the entry's next due date by its configured cadence.
+      *Meant to be run once a day by an outside scheduler; entries not
+      *yet due are left untouched, so running it more than once on the
+      *same day is harmless.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-post-recurring.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-recurring
+           ASSIGN DYNAMIC ws-recurring-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-recurring-status.
+
+       SELECT OPTIONAL fd-ledger
+           ASSIGN DYNAMIC ws-ledger
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           LOCK MODE IS EXCLUSIVE
+           FILE STATUS IS ws-ledger-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-recurring.
+       COPY 'asdf-recurring.cpy' REPLACING ==:X:== BY ==rc==.
+
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-recurring-path            PIC X(256)
+           VALUE '/var/lib/asdf/recurring'.
+       01 ws-recurring-status          PIC XX.
+
+       01 ws-ledger                    PIC X(256).
+       01 ws-ledger-status             PIC XX.
+       01 ws-uuid-text                 PIC X(32).
+
+       01 ws-today                     PIC 9(8).
+       01 ws-new-id                    PIC X(16).
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+
+       01 ws-posted-count              PIC 9(5) COMP VALUE 0.
+       01 ws-day-index                 PIC 9(2) COMP VALUE 0.
+
+       01 ws-due-year                  PIC 9(4).
+       01 ws-due-month                 PIC 9(2).
+       01 ws-due-day                   PIC 9(2).
+
+      *Days in each month, indexed 1-12; February is patched to 29 in
+      *a leap year before it is used.
+       01 ws-days-in-month.
+           02 ws-days-in-month-entry OCCURS 12 TIMES
+                   INDEXED BY ix-month
+                   PIC 9(2).
+       01 ws-leap-year                 PIC X.
+           88 ws-leap-year-yes         VALUE 'Y'.
+           88 ws-leap-year-no          VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-today
+           PERFORM para-walk THRU para-walk-exit
+           DISPLAY ws-posted-count WITH NO ADVANCING
+           STOP RUN
+           .
+
+       para-walk.
+           OPEN I-O fd-recurring
+           IF ws-recurring-status IS EQUAL TO '35' THEN
+               GO TO para-walk-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-walk-one UNTIL ws-eof-yes
+           CLOSE fd-recurring
+           .
+
+       para-walk-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-walk-one.
+           READ fd-recurring
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF rc-status-active AND
+                           rc-next-due-date IS LESS THAN OR EQUAL
+                               TO ws-today THEN
+                       PERFORM para-fire
+                   END-IF
+           END-READ
+           .
+
+      *Posts one occurrence, then advances and rewrites the entry's
+      *next due date in place so the same occurrence is never posted
+      *twice.
+       para-fire.
+           PERFORM para-build-transaction
+           PERFORM para-append-ledger
+           PERFORM para-advance-due-date
+           REWRITE rc-recurring-entry
+           ADD 1 TO ws-posted-count
+           .
+
+       para-build-transaction.
+           CALL 'asdf-generate-uuid' USING ws-new-id
+           MOVE ws-new-id TO fs-id
+           MOVE rc-type TO fs-type
+           CALL 'asdf-utc-timestamp' USING fs-timestamp
+           MOVE 'UTC' TO fs-timezone
+           MOVE rc-comment TO fs-comment
+           MOVE rc-debitor TO fs-debitor
+           MOVE rc-creditor TO fs-creditor
+           MOVE rc-amount TO fs-amount
+           MOVE SPACES TO fs-reversal-of
+           MOVE SPACES TO fs-reversal-of-type
+           MOVE rc-category TO fs-category
+           MOVE 0 TO fs-due-date
+           MOVE rc-currency TO fs-currency
+           MOVE SPACES TO fs-split-of
+           .
+
+       para-append-ledger.
+           CALL 'asdf-format-uuid' USING rc-group ws-uuid-text
+           STRING '/var/lib/asdf/group/' ws-uuid-text '/ledger'
+               INTO ws-ledger
+
+           OPEN EXTEND fd-ledger
+           WRITE fs-transaction
+           CLOSE fd-ledger
+
+           CALL 'asdf-append-account-ledger' USING rc-group
+               fs-debitor fs-transaction
+           IF fs-creditor IS NOT EQUAL TO fs-debitor THEN
+               CALL 'asdf-append-account-ledger' USING rc-group
+                   fs-creditor fs-transaction
+           END-IF
+           .
+
+      *Weekly adds seven days, carrying into the next month (and year)
+      *as needed; monthly just rolls the month forward a day count
+      *later, clamping the day down if it would overflow a shorter
+      *month - e.g. rent due on the 31st becomes due the 28th/29th in
+      *February.
+       para-advance-due-date.
+           MOVE rc-next-due-date(1:4) TO ws-due-year
+           MOVE rc-next-due-date(5:2) TO ws-due-month
+           MOVE rc-next-due-date(7:2) TO ws-due-day
+           PERFORM para-load-days-in-month
+
+           IF rc-weekly THEN
+               PERFORM para-advance-by-days
+                   VARYING ws-day-index
+                   FROM 1 BY 1 UNTIL ws-day-index > 7
+           END-IF
+           IF rc-monthly THEN
+               PERFORM para-advance-month
+           END-IF
+
+           STRING ws-due-year ws-due-month ws-due-day
+               INTO rc-next-due-date
+           .
+
+       para-advance-by-days.
+           ADD 1 TO ws-due-day
+           IF ws-due-day > ws-days-in-month-entry(ws-due-month) THEN
+               MOVE 1 TO ws-due-day
+               ADD 1 TO ws-due-month
+               IF ws-due-month > 12 THEN
+                   MOVE 1 TO ws-due-month
+                   ADD 1 TO ws-due-year
+                   PERFORM para-load-days-in-month
+               END-IF
+           END-IF
+           .
+
+       para-advance-month.
+           ADD 1 TO ws-due-month
+           IF ws-due-month > 12 THEN
+               MOVE 1 TO ws-due-month
+               ADD 1 TO ws-due-year
+               PERFORM para-load-days-in-month
+           END-IF
+           IF ws-due-day > ws-days-in-month-entry(ws-due-month) THEN
+               MOVE ws-days-in-month-entry(ws-due-month) TO ws-due-day
+           END-IF
+           .
+
+       para-load-days-in-month.
+           MOVE 31 TO ws-days-in-month-entry(1)
+           MOVE 28 TO ws-days-in-month-entry(2)
+           MOVE 31 TO ws-days-in-month-entry(3)
+           MOVE 30 TO ws-days-in-month-entry(4)
+           MOVE 31 TO ws-days-in-month-entry(5)
+           MOVE 30 TO ws-days-in-month-entry(6)
+           MOVE 31 TO ws-days-in-month-entry(7)
+           MOVE 31 TO ws-days-in-month-entry(8)
+           MOVE 30 TO ws-days-in-month-entry(9)
+           MOVE 31 TO ws-days-in-month-entry(10)
+           MOVE 30 TO ws-days-in-month-entry(11)
+           MOVE 31 TO ws-days-in-month-entry(12)
+
+           SET ws-leap-year-no TO TRUE
+           IF FUNCTION MOD(ws-due-year, 4) IS EQUAL TO 0 THEN
+               SET ws-leap-year-yes TO TRUE
+               IF FUNCTION MOD(ws-due-year, 100) IS EQUAL TO 0
+                       AND FUNCTION MOD(ws-due-year, 400)
+                           IS NOT EQUAL TO 0 THEN
+                   SET ws-leap-year-no TO TRUE
+               END-IF
+           END-IF
+           IF ws-leap-year-yes THEN
+               MOVE 29 TO ws-days-in-month-entry(2)
+           END-IF
+           .
