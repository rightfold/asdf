@@ -0,0 +1,106 @@
+      *Adds a whole number of minutes (may span one or more days) to a
+      *year/month/day/hour/minute/second timestamp group, in place -
+      *the same shape asdf-utc-timestamp returns and
+      *asdf-transaction.cpy's timestamp group uses. Used by
+      *asdf-log-in to compute a lockout's expiry from the current UTC
+      *time.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-add-minutes.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ws-total-minutes             PIC 9(7).
+       01 ws-days-to-add               PIC 9(5).
+       01 ws-minute-of-day             PIC 9(4).
+       01 ws-day-index                 PIC 9(5).
+
+       01 ws-u-year                    PIC 9(4).
+       01 ws-u-month                   PIC 9(2).
+       01 ws-u-day                     PIC 9(2).
+       01 ws-u-hour                    PIC 9(2).
+       01 ws-u-minute                  PIC 9(2).
+
+       01 ws-leap-year                 PIC X.
+           88 ws-leap-year-yes         VALUE 'Y'.
+           88 ws-leap-year-no          VALUE 'N'.
+       01 ws-days-in-month-table.
+           02 ws-days-in-month-entry   PIC 9(2) OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+       01 ls-timestamp.
+           02 ls-year                  PIC 9(4).
+           02 ls-month                 PIC 9(2).
+           02 ls-day                   PIC 9(2).
+           02 ls-hour                  PIC 9(2).
+           02 ls-minute                PIC 9(2).
+           02 ls-second                PIC 9(2).
+       01 ls-minutes-to-add            PIC 9(5).
+
+       PROCEDURE DIVISION USING ls-timestamp ls-minutes-to-add.
+       para-main.
+           MOVE ls-year TO ws-u-year
+           MOVE ls-month TO ws-u-month
+           MOVE ls-day TO ws-u-day
+           PERFORM para-load-days-in-month
+
+           COMPUTE ws-total-minutes =
+               ls-hour * 60 + ls-minute + ls-minutes-to-add
+           DIVIDE ws-total-minutes BY 1440
+               GIVING ws-days-to-add REMAINDER ws-minute-of-day
+
+           PERFORM para-roll-forward-one-day
+               VARYING ws-day-index FROM 1 BY 1
+               UNTIL ws-day-index > ws-days-to-add
+
+           DIVIDE ws-minute-of-day BY 60
+               GIVING ws-u-hour REMAINDER ws-u-minute
+
+           MOVE ws-u-year TO ls-year
+           MOVE ws-u-month TO ls-month
+           MOVE ws-u-day TO ls-day
+           MOVE ws-u-hour TO ls-hour
+           MOVE ws-u-minute TO ls-minute
+           EXIT PROGRAM
+           .
+
+       para-roll-forward-one-day.
+           ADD 1 TO ws-u-day
+           IF ws-u-day > ws-days-in-month-entry(ws-u-month) THEN
+               MOVE 1 TO ws-u-day
+               ADD 1 TO ws-u-month
+               IF ws-u-month > 12 THEN
+                   MOVE 1 TO ws-u-month
+                   ADD 1 TO ws-u-year
+                   PERFORM para-load-days-in-month
+               END-IF
+           END-IF
+           .
+
+       para-load-days-in-month.
+           MOVE 31 TO ws-days-in-month-entry(1)
+           MOVE 28 TO ws-days-in-month-entry(2)
+           MOVE 31 TO ws-days-in-month-entry(3)
+           MOVE 30 TO ws-days-in-month-entry(4)
+           MOVE 31 TO ws-days-in-month-entry(5)
+           MOVE 30 TO ws-days-in-month-entry(6)
+           MOVE 31 TO ws-days-in-month-entry(7)
+           MOVE 31 TO ws-days-in-month-entry(8)
+           MOVE 30 TO ws-days-in-month-entry(9)
+           MOVE 31 TO ws-days-in-month-entry(10)
+           MOVE 30 TO ws-days-in-month-entry(11)
+           MOVE 31 TO ws-days-in-month-entry(12)
+
+           SET ws-leap-year-no TO TRUE
+           IF FUNCTION MOD(ws-u-year, 4) IS EQUAL TO 0 THEN
+               SET ws-leap-year-yes TO TRUE
+               IF FUNCTION MOD(ws-u-year, 100) IS EQUAL TO 0
+                       AND FUNCTION MOD(ws-u-year, 400)
+                           IS NOT EQUAL TO 0 THEN
+                   SET ws-leap-year-no TO TRUE
+               END-IF
+           END-IF
+           IF ws-leap-year-yes THEN
+               MOVE 29 TO ws-days-in-month-entry(2)
+           END-IF
+           .
