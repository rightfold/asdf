@@ -0,0 +1,181 @@
+      *Flags an existing ledger entry as disputed by appending an
+      *entry to the group's dispute log, without touching the
+      *original fs-transaction record. Arguments: acting account
+      *UUID, group UUID, transaction UUID, reason, an optional
+      *output-format flag (blank/TEXT or JSON, the same convention
+      *asdf-create-group and asdf-append-to-ledger already use). The
+      *acting account must be an active member of the group, and the
+      *transaction must actually exist in that group's ledger.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-flag-transaction.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-ledger
+           ASSIGN DYNAMIC ws-ledger-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-ledger-status.
+
+       SELECT OPTIONAL fd-disputes
+           ASSIGN DYNAMIC ws-dispute-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-dispute-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-ledger.
+       COPY 'asdf-transaction.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-disputes.
+       COPY 'asdf-dispute.cpy' REPLACING ==:X:== BY ==ds==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-acting-account-text       PIC X(32).
+       01 ws-acting-account            PIC X(16).
+       01 ws-is-member                 PIC X.
+           88 ws-is-member-yes         VALUE 'Y'.
+           88 ws-is-member-no          VALUE 'N'.
+
+       01 ws-group                     PIC X(16).
+       01 ws-group-text                PIC X(32).
+       01 ws-ledger-path               PIC X(256).
+       01 ws-ledger-status             PIC XX.
+
+       01 ws-uuid-text                 PIC X(32).
+       01 ws-transaction-id            PIC X(16).
+       01 ws-reason-buffer             PIC X(300).
+
+       01 ws-dispute-path              PIC X(256).
+       01 ws-dispute-status            PIC XX.
+
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+
+      *An optional trailing output-format argument; blank or TEXT
+      *keeps the bare-uuid output scripts have always gotten, JSON
+      *wraps it with a status and a report timestamp.
+       01 ws-format                    PIC X(10).
+           88 ws-format-text           VALUE SPACES, 'TEXT'.
+           88 ws-format-json           VALUE 'JSON'.
+       01 ws-now                       PIC X(21).
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-acting-account-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-acting-account-text
+               ws-acting-account
+
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-group
+
+           CALL 'asdf-check-member' USING ws-group ws-acting-account
+               ws-is-member
+           IF ws-is-member-no THEN
+               DISPLAY 'Only a member can dispute a transaction'
+                   WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT ws-uuid-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-uuid-text ws-transaction-id
+
+           ACCEPT ws-reason-buffer FROM ARGUMENT-VALUE
+           IF ws-reason-buffer IS EQUAL TO ALL SPACES THEN
+               DISPLAY 'Empty reason' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF ws-reason-buffer(201:100) IS NOT EQUAL TO SPACES THEN
+               DISPLAY 'Reason too long' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT ws-format FROM ARGUMENT-VALUE
+
+           PERFORM para-find-transaction THRU para-find-transaction-exit
+           IF ws-found-no THEN
+               DISPLAY 'No such transaction' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM para-append-dispute
+           PERFORM para-report
+
+           STOP RUN
+           .
+
+       para-find-transaction.
+           SET ws-found-no TO TRUE
+           CALL 'asdf-format-uuid' USING ws-group ws-group-text
+           STRING '/var/lib/asdf/group/' ws-group-text '/ledger'
+               INTO ws-ledger-path
+
+           OPEN INPUT fd-ledger
+           IF ws-ledger-status IS EQUAL TO '35' THEN
+               GO TO para-find-transaction-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-find-transaction-one
+               UNTIL ws-eof-yes OR ws-found-yes
+           CLOSE fd-ledger
+           .
+
+       para-find-transaction-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-find-transaction-one.
+           READ fd-ledger
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF fs-id IS EQUAL TO ws-transaction-id THEN
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-append-dispute.
+           STRING '/var/lib/asdf/group/' ws-group-text '/disputes'
+               INTO ws-dispute-path
+
+           MOVE ws-transaction-id TO ds-transaction-id
+           MOVE ws-acting-account TO ds-raised-by
+           MOVE ws-reason-buffer(1:200) TO ds-reason
+           MOVE FUNCTION CURRENT-DATE TO ds-timestamp
+
+           OPEN EXTEND fd-disputes
+           WRITE ds-dispute
+           CLOSE fd-disputes
+           .
+
+       para-report.
+           EVALUATE TRUE
+               WHEN ws-format-json
+                   MOVE FUNCTION CURRENT-DATE TO ws-now
+                   CALL 'asdf-format-uuid' USING ws-transaction-id
+                       ws-uuid-text
+                   DISPLAY '{"id":"' FUNCTION TRIM(ws-uuid-text) '",'
+                       '"status":"ok",'
+                       '"timestamp":"' ws-now(1:4) '-' ws-now(5:2)
+                       '-' ws-now(7:2) 'T' ws-now(9:2) ':'
+                       ws-now(11:2) ':' ws-now(13:2) '"}'
+                       WITH NO ADVANCING
+               WHEN OTHER
+                   CALL 'asdf-format-uuid' USING ws-transaction-id
+                       ws-uuid-text
+                   DISPLAY ws-uuid-text WITH NO ADVANCING
+           END-EVALUATE
+           .
