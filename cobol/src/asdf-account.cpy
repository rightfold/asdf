@@ -0,0 +1,47 @@
+      *Record layout for a user account, held in
+      */var/lib/asdf/account/<id>/info.
+       01 :X:-account.
+           02 :X:-email                PIC X(254).
+           02 :X:-salt                 PIC X(16).
+           02 :X:-password-hash        PIC X(32).
+           02 :X:-created-timestamp.
+               03 :X:-created-year     PIC 9(4).
+               03 :X:-created-month    PIC 9(2).
+               03 :X:-created-day      PIC 9(2).
+               03 :X:-created-hour     PIC 9(2).
+               03 :X:-created-minute   PIC 9(2).
+               03 :X:-created-second   PIC 9(2).
+      *Consecutive failed login attempts since the last success;
+      *reset to zero on a successful login. :X:-locked-until is a
+      *flat UTC year/month/day/hour/minute/second value (zero means
+      *not locked) that asdf-log-in refuses to authenticate against
+      *until the current UTC time passes it.
+           02 :X:-failed-login-count   PIC 9(3).
+           02 :X:-locked-until         PIC 9(14).
+      *Set by asdf-request-password-reset, consumed and cleared by
+      *asdf-confirm-password-reset. :X:-reset-token is a 16-byte raw
+      *UUID, the same shape asdf-generate-uuid produces everywhere
+      *else; :X:-reset-token-expiry is a flat UTC timestamp, zero
+      *meaning no reset is outstanding.
+           02 :X:-reset-token          PIC X(16).
+           02 :X:-reset-token-expiry   PIC 9(14).
+      *Ceiling on this account's total net amount owed across every
+      *group it belongs to (consolidated the same way
+      *asdf-consolidated-statement reports it); zero means no limit
+      *is configured. Checked by asdf-append-to-ledger before posting
+      *a new debt against this account as debitor.
+           02 :X:-max-open-balance     PIC 9(10) COMP.
+      *How asdf-append-to-ledger's new-debt notification should reach
+      *this account, set by asdf-set-notification-prefs and defaulted
+      *by asdf-register-account so every account always has an
+      *explicit preference on file.
+           02 :X:-notify-channel       PIC X.
+               88 :X:-notify-email     VALUE 'E'.
+               88 :X:-notify-none      VALUE 'N'.
+      *How often a channel-E account wants those notifications:
+      *immediately (the normal mail queue) or folded into a periodic
+      *digest instead (a separate, lower-traffic queue). Meaningless
+      *when :X:-notify-channel is 'N'.
+           02 :X:-notify-frequency     PIC X.
+               88 :X:-notify-immediate VALUE 'I'.
+               88 :X:-notify-digest    VALUE 'D'.
