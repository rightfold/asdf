@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-register-account.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-account-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       SELECT OPTIONAL fd-account
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-account-index.
+       COPY 'asdf-account-index.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-account.
+       COPY 'asdf-account.cpy' REPLACING ==:X:== BY ==fa==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/account-index'.
+       01 ws-index-status              PIC XX.
+       01 ws-email                     PIC X(254).
+       01 ws-password                  PIC X(64).
+      *Optional ceiling on total net amount owed across every group;
+      *blank or non-numeric leaves the account with no limit
+      *configured.
+       01 ws-max-open-balance-text     PIC X(10) VALUE SPACES.
+       01 ws-id                        PIC X(16).
+       01 ws-id-text                   PIC X(32).
+       01 ws-path                      PIC X(256).
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+       01 ws-duplicate                 PIC X.
+           88 ws-duplicate-yes         VALUE 'Y'.
+           88 ws-duplicate-no          VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-email FROM ARGUMENT-VALUE
+           ACCEPT ws-password FROM ARGUMENT-VALUE
+           ACCEPT ws-max-open-balance-text FROM ARGUMENT-VALUE
+
+           PERFORM para-check-duplicate THRU para-check-duplicate-exit
+           IF ws-duplicate-yes THEN
+               DISPLAY 'Email already registered' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CALL 'asdf-generate-uuid' USING ws-id
+           CALL 'asdf-format-uuid' USING ws-id ws-id-text
+
+           PERFORM para-write-account
+           PERFORM para-write-index
+
+           DISPLAY ws-id-text WITH NO ADVANCING
+           STOP RUN
+           .
+
+       para-check-duplicate.
+           SET ws-duplicate-no TO TRUE
+           OPEN INPUT fd-account-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-check-duplicate-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-check-one UNTIL ws-eof-yes OR ws-duplicate-yes
+           CLOSE fd-account-index
+           .
+
+       para-check-duplicate-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-check-one.
+           READ fd-account-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF fs-email IS EQUAL TO ws-email THEN
+                       SET ws-duplicate-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-write-account.
+           CALL 'asdf-generate-uuid' USING fa-salt
+           CALL 'asdf-hash-password' USING ws-password fa-salt
+               fa-password-hash
+           MOVE ws-email TO fa-email
+           MOVE FUNCTION CURRENT-DATE TO fa-created-timestamp
+           MOVE 0 TO fa-failed-login-count
+           MOVE 0 TO fa-locked-until
+           MOVE 0 TO fa-max-open-balance
+           IF FUNCTION TRIM(ws-max-open-balance-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-max-open-balance-text)
+                   TO fa-max-open-balance
+           END-IF
+           SET fa-notify-email TO TRUE
+           SET fa-notify-immediate TO TRUE
+
+           STRING '/var/lib/asdf/account/' ws-id-text INTO ws-path
+           CALL 'CBL_CREATE_DIR' USING ws-path
+
+           STRING '/var/lib/asdf/account/' ws-id-text '/info'
+               INTO ws-path
+           OPEN OUTPUT fd-account
+           WRITE fa-account
+           CLOSE fd-account
+           .
+
+       para-write-index.
+           MOVE ws-email TO fs-email
+           MOVE ws-id TO fs-account-id
+           OPEN EXTEND fd-account-index
+           WRITE fs-account-index-entry
+           CLOSE fd-account-index
+           .
