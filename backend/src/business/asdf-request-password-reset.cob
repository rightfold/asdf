@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-request-password-reset.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-account-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       SELECT OPTIONAL fd-account
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-account-status.
+
+       SELECT OPTIONAL fd-mail-queue
+           ASSIGN DYNAMIC ws-mail-queue-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-account-index.
+       COPY 'asdf-account-index.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-account.
+       COPY 'asdf-account.cpy' REPLACING ==:X:== BY ==fa==.
+
+       FD fd-mail-queue.
+       COPY 'asdf-mail-queue.cpy' REPLACING ==:X:== BY ==mq==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-email-address             PIC X(254).
+       01 ws-account-id                PIC X(16).
+       01 ws-account-id-text           PIC X(32).
+       01 ws-path                      PIC X(256).
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/account-index'.
+       01 ws-index-status              PIC XX.
+       01 ws-account-status            PIC XX.
+       01 ws-mail-queue-path           PIC X(256)
+           VALUE '/var/lib/asdf/mail-queue'.
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+
+      *A reset link is only good for this long after it is requested;
+      *asdf-confirm-password-reset refuses anything older.
+       01 ws-reset-minutes             PIC 9(5) VALUE 60.
+       01 ws-token-text                PIC X(32).
+
+       01 ws-now-group.
+           02 ws-now-year               PIC 9(4).
+           02 ws-now-month              PIC 9(2).
+           02 ws-now-day                PIC 9(2).
+           02 ws-now-hour               PIC 9(2).
+           02 ws-now-minute             PIC 9(2).
+           02 ws-now-second             PIC 9(2).
+       01 ws-until-group.
+           02 ws-until-year             PIC 9(4).
+           02 ws-until-month            PIC 9(2).
+           02 ws-until-day              PIC 9(2).
+           02 ws-until-hour             PIC 9(2).
+           02 ws-until-minute           PIC 9(2).
+           02 ws-until-second           PIC 9(2).
+       01 ws-until-flat REDEFINES ws-until-group
+                                        PIC 9(14).
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-email-address FROM ARGUMENT-VALUE
+
+           PERFORM para-find-account THRU para-find-account-exit
+           IF ws-found-no THEN
+               DISPLAY 'Email not found' WITH NO ADVANCING
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM para-issue-token
+           PERFORM para-queue-mail
+
+           DISPLAY 'Reset requested' WITH NO ADVANCING
+           STOP RUN
+           .
+
+       para-find-account.
+           SET ws-found-no TO TRUE
+           OPEN INPUT fd-account-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-find-account-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-find-one UNTIL ws-eof-yes OR ws-found-yes
+           CLOSE fd-account-index
+           .
+
+       para-find-account-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-find-one.
+           READ fd-account-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF fs-email IS EQUAL TO ws-email-address THEN
+                       MOVE fs-account-id TO ws-account-id
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-issue-token.
+           CALL 'asdf-utc-timestamp' USING ws-now-group
+           MOVE ws-now-group TO ws-until-group
+           CALL 'asdf-add-minutes' USING ws-until-group
+               ws-reset-minutes
+
+           CALL 'asdf-format-uuid' USING ws-account-id
+               ws-account-id-text
+           STRING '/var/lib/asdf/account/' ws-account-id-text '/info'
+               INTO ws-path
+
+           OPEN I-O fd-account
+           READ fd-account
+           CALL 'asdf-generate-uuid' USING fa-reset-token
+           MOVE ws-until-flat TO fa-reset-token-expiry
+           REWRITE fa-account
+           CLOSE fd-account
+
+           CALL 'asdf-format-uuid' USING fa-reset-token ws-token-text
+           .
+
+       para-queue-mail.
+           MOVE fa-email TO mq-to-email
+           MOVE 'Password reset requested' TO mq-subject
+           MOVE ws-token-text TO mq-body
+           MOVE FUNCTION CURRENT-DATE TO mq-queued-timestamp
+
+           OPEN EXTEND fd-mail-queue
+           WRITE mq-mail-entry
+           CLOSE fd-mail-queue
+           .
