@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. asdf-confirm-password-reset.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-account-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       SELECT OPTIONAL fd-account
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-account-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-account-index.
+       COPY 'asdf-account-index.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-account.
+       COPY 'asdf-account.cpy' REPLACING ==:X:== BY ==fa==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-email-address             PIC X(254).
+       01 ws-token-text                PIC X(32).
+       01 ws-token                     PIC X(16).
+       01 ws-new-password              PIC X(64).
+       01 ws-account-id                PIC X(16).
+       01 ws-account-id-text           PIC X(32).
+       01 ws-path                      PIC X(256).
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/account-index'.
+       01 ws-index-status              PIC XX.
+       01 ws-account-status            PIC XX.
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+       01 ws-valid                     PIC X.
+           88 ws-valid-yes             VALUE 'Y'.
+           88 ws-valid-no              VALUE 'N'.
+
+       01 ws-now-group.
+           02 ws-now-year               PIC 9(4).
+           02 ws-now-month              PIC 9(2).
+           02 ws-now-day                PIC 9(2).
+           02 ws-now-hour               PIC 9(2).
+           02 ws-now-minute             PIC 9(2).
+           02 ws-now-second             PIC 9(2).
+       01 ws-now-flat REDEFINES ws-now-group
+                                        PIC 9(14).
+
+       PROCEDURE DIVISION.
+       para-main.
+           ACCEPT ws-email-address FROM ARGUMENT-VALUE
+           ACCEPT ws-token-text FROM ARGUMENT-VALUE
+           ACCEPT ws-new-password FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-token-text ws-token
+
+           CALL 'asdf-utc-timestamp' USING ws-now-group
+
+           PERFORM para-find-account THRU para-find-account-exit
+           IF ws-found-no THEN
+               GO TO para-reject
+           END-IF
+
+           PERFORM para-check-token THRU para-check-token-exit
+           IF ws-valid-no THEN
+               GO TO para-reject
+           END-IF
+
+           DISPLAY 'Password reset' WITH NO ADVANCING
+           STOP RUN
+           .
+
+       para-reject.
+           DISPLAY 'Reset token invalid or expired' WITH NO ADVANCING
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+           .
+
+       para-find-account.
+           SET ws-found-no TO TRUE
+           OPEN INPUT fd-account-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-find-account-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-find-one UNTIL ws-eof-yes OR ws-found-yes
+           CLOSE fd-account-index
+           .
+
+       para-find-account-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-find-one.
+           READ fd-account-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF fs-email IS EQUAL TO ws-email-address THEN
+                       MOVE fs-account-id TO ws-account-id
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-check-token.
+           SET ws-valid-no TO TRUE
+           CALL 'asdf-format-uuid' USING ws-account-id
+               ws-account-id-text
+           STRING '/var/lib/asdf/account/' ws-account-id-text '/info'
+               INTO ws-path
+
+           OPEN I-O fd-account
+           IF ws-account-status IS NOT EQUAL TO '00' THEN
+               GO TO para-check-token-exit
+           END-IF
+
+           READ fd-account
+           IF ws-account-status IS NOT EQUAL TO '00' THEN
+               CLOSE fd-account
+               GO TO para-check-token-exit
+           END-IF
+
+           IF fa-reset-token-expiry IS EQUAL TO 0
+                   OR ws-now-flat IS GREATER THAN
+                       fa-reset-token-expiry
+                   OR fa-reset-token IS NOT EQUAL TO ws-token THEN
+               CLOSE fd-account
+               GO TO para-check-token-exit
+           END-IF
+
+           SET ws-valid-yes TO TRUE
+           CALL 'asdf-generate-uuid' USING fa-salt
+           CALL 'asdf-hash-password' USING ws-new-password fa-salt
+               fa-password-hash
+           MOVE 0 TO fa-reset-token-expiry
+           MOVE LOW-VALUES TO fa-reset-token
+           MOVE 0 TO fa-failed-login-count
+           MOVE 0 TO fa-locked-until
+           REWRITE fa-account
+           CLOSE fd-account
+           .
+
+       para-check-token-exit.
+           EXIT PARAGRAPH
+           .
