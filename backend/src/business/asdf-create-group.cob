@@ -9,42 +9,155 @@
            ACCESS IS SEQUENTIAL
            ORGANIZATION IS RECORD SEQUENTIAL.
 
+       SELECT OPTIONAL fd-members
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       SELECT OPTIONAL fd-group-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD fd-info.
-       01 fs-info.
-           02 fs-name                  PIC X(100).
+       COPY 'asdf-group-info.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-members.
+       COPY 'asdf-member.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-group-index.
+       COPY 'asdf-group-index.cpy' REPLACING ==:X:== BY ==gx==.
 
        WORKING-STORAGE SECTION.
        01 ws-id                        PIC X(16).
        01 ws-id-text                   PIC X(32).
+       01 ws-creator-id-text           PIC X(32).
 
        01 ws-path                      PIC X(256).
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/group-index'.
+
+       01 ws-id-collision               PIC X.
+           88 ws-id-collision-yes       VALUE 'Y'.
+           88 ws-id-collision-no        VALUE 'N'.
+
+      *An optional trailing spending-cap argument; blank or
+      *non-numeric leaves the group with no cap configured.
+       01 ws-cap-text                   PIC X(10) VALUE SPACES.
+
+      *Optional trailing description and default-currency arguments;
+      *blank description leaves the group undescribed, and blank
+      *currency defaults to USD the same way fs-currency already
+      *does in asdf-append-to-ledger.
+       01 ws-description-text           PIC X(400) VALUE SPACES.
+       01 ws-default-currency-text      PIC X(3) VALUE SPACES.
+
+      *A further optional trailing output-format argument; blank or
+      *TEXT keeps the bare-uuid output scripts have always gotten,
+      *JSON wraps it with a status and a report timestamp for callers
+      *that want to parse it rather than scrape it.
+       01 ws-format                     PIC X(10).
+           88 ws-format-text            VALUE SPACES, 'TEXT'.
+           88 ws-format-json            VALUE 'JSON'.
+       01 ws-now                        PIC X(21).
 
        PROCEDURE DIVISION.
        para-main.
-           CALL 'asdf-generate-uuid' USING ws-id
-           CALL 'asdf-format-uuid' USING ws-id ws-id-text
+           PERFORM para-generate-id
 
            ACCEPT fs-name FROM ARGUMENT-VALUE
+           ACCEPT ws-creator-id-text FROM ARGUMENT-VALUE
+           CALL 'asdf-parse-uuid' USING ws-creator-id-text
+               fs-account-id
+           ACCEPT ws-cap-text FROM ARGUMENT-VALUE
+           ACCEPT ws-description-text FROM ARGUMENT-VALUE
+           ACCEPT ws-default-currency-text FROM ARGUMENT-VALUE
+           ACCEPT ws-format FROM ARGUMENT-VALUE
 
-           PERFORM para-create-dir
            PERFORM para-write-info
+           PERFORM para-write-members
+           PERFORM para-write-index
 
-           DISPLAY ws-id-text WITH NO ADVANCING
+           PERFORM para-report
 
            STOP RUN
            .
 
-       para-create-dir.
+       para-report.
+           EVALUATE TRUE
+               WHEN ws-format-json
+                   MOVE FUNCTION CURRENT-DATE TO ws-now
+                   DISPLAY '{"id":"' FUNCTION TRIM(ws-id-text) '",'
+                       '"status":"ok",'
+                       '"timestamp":"' ws-now(1:4) '-' ws-now(5:2)
+                       '-' ws-now(7:2) 'T' ws-now(9:2) ':'
+                       ws-now(11:2) ':' ws-now(13:2) '"}'
+                       WITH NO ADVANCING
+               WHEN OTHER
+                   DISPLAY ws-id-text WITH NO ADVANCING
+           END-EVALUATE
+           .
+
+      *CBL_CREATE_DIR both reserves the group id and tells us whether
+      *it was already taken, so the generate-then-claim is one atomic
+      *step instead of a check followed by a racy create. On the
+      *vanishingly rare collision, re-roll and try again.
+       para-generate-id.
+           SET ws-id-collision-yes TO TRUE
+           PERFORM para-try-generate-id UNTIL ws-id-collision-no
+           .
+
+       para-try-generate-id.
+           CALL 'asdf-generate-uuid' USING ws-id
+           CALL 'asdf-format-uuid' USING ws-id ws-id-text
            STRING '/var/lib/asdf/group/' ws-id-text INTO ws-path
            CALL 'CBL_CREATE_DIR' USING ws-path
+           IF RETURN-CODE IS EQUAL TO 0 THEN
+               SET ws-id-collision-no TO TRUE
+           END-IF
            .
 
        para-write-info.
            STRING '/var/lib/asdf/group/' ws-id-text '/info'
                INTO ws-path
+           MOVE ws-description-text TO fs-description
+           SET fs-status-active IN fs-info TO TRUE
+           MOVE 0 TO fs-spending-cap
+           IF ws-cap-text IS NOT EQUAL TO SPACES
+                   AND FUNCTION TRIM(ws-cap-text) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(ws-cap-text) TO fs-spending-cap
+           END-IF
+
+           MOVE 'USD' TO fs-default-currency
+           IF ws-default-currency-text IS NOT EQUAL TO SPACES THEN
+               MOVE ws-default-currency-text TO fs-default-currency
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO fs-created-timestamp
+           MOVE 0 TO fs-last-closed-date
+
            OPEN OUTPUT fd-info
            WRITE fs-info
            CLOSE fd-info
            .
+
+       para-write-members.
+           STRING '/var/lib/asdf/group/' ws-id-text '/members'
+               INTO ws-path
+           SET fs-role-admin TO TRUE
+           SET fs-status-active IN fs-member TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO fs-joined-timestamp
+           OPEN OUTPUT fd-members
+           WRITE fs-member
+           CLOSE fd-members
+           .
+
+       para-write-index.
+           MOVE ws-id TO gx-group-id
+           MOVE fs-name TO gx-name
+           SET gx-status-active TO TRUE
+           OPEN EXTEND fd-group-index
+           WRITE gx-group-index-entry
+           CLOSE fd-group-index
+           .
