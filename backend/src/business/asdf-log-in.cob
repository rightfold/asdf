@@ -1,24 +1,284 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. asdf-log-in.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-account-index
+           ASSIGN DYNAMIC ws-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-index-status.
+
+       SELECT OPTIONAL fd-account
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL
+           FILE STATUS IS ws-account-status.
+
+       SELECT OPTIONAL fd-sessions
+           ASSIGN DYNAMIC ws-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       SELECT OPTIONAL fd-session-index
+           ASSIGN DYNAMIC ws-session-index-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       SELECT OPTIONAL fd-login-audit
+           ASSIGN DYNAMIC ws-audit-path
+           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD fd-account-index.
+       COPY 'asdf-account-index.cpy' REPLACING ==:X:== BY ==fs==.
+
+       FD fd-account.
+       COPY 'asdf-account.cpy' REPLACING ==:X:== BY ==fa==.
+
+       FD fd-sessions.
+       COPY 'asdf-session.cpy' REPLACING ==:X:== BY ==fn==.
+
+       FD fd-session-index.
+       COPY 'asdf-session-index.cpy' REPLACING ==:X:== BY ==sx==.
+
+       FD fd-login-audit.
+       COPY 'asdf-login-audit.cpy' REPLACING ==:X:== BY ==la==.
+
        WORKING-STORAGE SECTION.
        01 ws-email-address             PIC X(254).
        01 ws-password                  PIC X(64).
+       01 ws-account-id                PIC X(16).
+       01 ws-account-id-text           PIC X(32).
+       01 ws-computed-hash             PIC X(32).
+       01 ws-path                      PIC X(256).
+       01 ws-index-path                PIC X(256)
+           VALUE '/var/lib/asdf/account-index'.
+       01 ws-index-status              PIC XX.
+       01 ws-account-status            PIC XX.
+       01 ws-eof                       PIC X.
+           88 ws-eof-yes               VALUE 'Y'.
+           88 ws-eof-no                VALUE 'N'.
+       01 ws-found                     PIC X.
+           88 ws-found-yes             VALUE 'Y'.
+           88 ws-found-no              VALUE 'N'.
+
+       01 ws-source                    PIC X(100).
+       01 ws-audit-path                PIC X(256)
+           VALUE '/var/lib/asdf/login-audit'.
+
+      *Failed logins against a known account count toward a lockout;
+      *once ws-lockout-threshold is reached, further attempts are
+      *refused - without even checking the password - until
+      *ws-lockout-minutes have passed, so a script guessing passwords
+      *can't just keep hammering the account.
+       01 ws-lockout-threshold         PIC 9(3) VALUE 5.
+       01 ws-lockout-minutes           PIC 9(5) VALUE 15.
+       01 ws-locked-out                PIC X.
+           88 ws-locked-out-yes        VALUE 'Y'.
+           88 ws-locked-out-no         VALUE 'N'.
+
+       01 ws-now-group.
+           02 ws-now-year               PIC 9(4).
+           02 ws-now-month              PIC 9(2).
+           02 ws-now-day                PIC 9(2).
+           02 ws-now-hour               PIC 9(2).
+           02 ws-now-minute             PIC 9(2).
+           02 ws-now-second             PIC 9(2).
+       01 ws-now-flat REDEFINES ws-now-group
+                                        PIC 9(14).
+
+       01 ws-until-group.
+           02 ws-until-year             PIC 9(4).
+           02 ws-until-month            PIC 9(2).
+           02 ws-until-day              PIC 9(2).
+           02 ws-until-hour             PIC 9(2).
+           02 ws-until-minute           PIC 9(2).
+           02 ws-until-second           PIC 9(2).
+       01 ws-until-flat REDEFINES ws-until-group
+                                        PIC 9(14).
+
+       01 ws-session-index-path        PIC X(256)
+           VALUE '/var/lib/asdf/session-index'.
+
+      *A session is good for twelve hours before asdf-check-session
+      *will no longer accept it and the caller has to log in again.
+       01 ws-session-minutes           PIC 9(5) VALUE 720.
+       01 ws-session-expiry-group.
+           02 ws-session-expiry-year    PIC 9(4).
+           02 ws-session-expiry-month   PIC 9(2).
+           02 ws-session-expiry-day     PIC 9(2).
+           02 ws-session-expiry-hour    PIC 9(2).
+           02 ws-session-expiry-minute  PIC 9(2).
+           02 ws-session-expiry-second  PIC 9(2).
+       01 ws-session-expiry-flat REDEFINES ws-session-expiry-group
+                                        PIC 9(14).
 
        PROCEDURE DIVISION.
+       para-main.
            ACCEPT ws-email-address FROM ARGUMENT-VALUE
            ACCEPT ws-password FROM ARGUMENT-VALUE
+           ACCEPT ws-source FROM ARGUMENT-VALUE
 
-      *    TODO: Implement actual credential verification.
-           IF ws-email-address IS EQUAL TO 'asdf@example.com' AND
-              ws-password IS EQUAL TO 'asdf' THEN
-      *        TODO: Return actual token.
-               DISPLAY '0e97bec6ee8b49fbbabbaa9d1f404c3d'
-                   WITH NO ADVANCING
-           ELSE
-               MOVE 2 TO RETURN-CODE
+           CALL 'asdf-utc-timestamp' USING ws-now-group
+
+           PERFORM para-find-account THRU para-find-account-exit
+           IF ws-found-no THEN
+               PERFORM para-append-audit-failure
+               GO TO para-reject
+           END-IF
+
+           PERFORM para-check-password THRU para-check-password-exit
+           IF ws-locked-out-yes THEN
+               PERFORM para-append-audit-failure
+               GO TO para-reject-locked
            END-IF
+           IF ws-found-no THEN
+               PERFORM para-append-audit-failure
+               GO TO para-reject
+           END-IF
+
+           PERFORM para-append-audit-success
+           PERFORM para-start-session
+           STOP RUN
+           .
 
+       para-reject.
+           MOVE 2 TO RETURN-CODE
            STOP RUN
            .
+
+       para-reject-locked.
+           MOVE 3 TO RETURN-CODE
+           STOP RUN
+           .
+
+       para-append-audit-failure.
+           SET la-success-no TO TRUE
+           PERFORM para-append-audit
+           .
+
+       para-append-audit-success.
+           SET la-success-yes TO TRUE
+           PERFORM para-append-audit
+           .
+
+       para-append-audit.
+           MOVE ws-email-address TO la-email
+           MOVE FUNCTION CURRENT-DATE TO la-timestamp
+           MOVE ws-source TO la-source
+           OPEN EXTEND fd-login-audit
+           WRITE la-login-audit-entry
+           CLOSE fd-login-audit
+           .
+
+       para-find-account.
+           SET ws-found-no TO TRUE
+           OPEN INPUT fd-account-index
+           IF ws-index-status IS EQUAL TO '35' THEN
+               GO TO para-find-account-exit
+           END-IF
+
+           SET ws-eof-no TO TRUE
+           PERFORM para-find-one UNTIL ws-eof-yes OR ws-found-yes
+           CLOSE fd-account-index
+           .
+
+       para-find-account-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-find-one.
+           READ fd-account-index
+               AT END
+                   SET ws-eof-yes TO TRUE
+               NOT AT END
+                   IF fs-email IS EQUAL TO ws-email-address THEN
+                       MOVE fs-account-id TO ws-account-id
+                       SET ws-found-yes TO TRUE
+                   END-IF
+           END-READ
+           .
+
+       para-check-password.
+           SET ws-found-no TO TRUE
+           SET ws-locked-out-no TO TRUE
+           CALL 'asdf-format-uuid' USING ws-account-id
+               ws-account-id-text
+           STRING '/var/lib/asdf/account/' ws-account-id-text '/info'
+               INTO ws-path
+
+           OPEN I-O fd-account
+           IF ws-account-status IS NOT EQUAL TO '00' THEN
+               GO TO para-check-password-exit
+           END-IF
+
+           READ fd-account
+           IF ws-account-status IS NOT EQUAL TO '00' THEN
+               CLOSE fd-account
+               GO TO para-check-password-exit
+           END-IF
+
+           IF fa-locked-until IS NOT EQUAL TO 0
+                   AND ws-now-flat IS LESS THAN fa-locked-until THEN
+               SET ws-locked-out-yes TO TRUE
+               CLOSE fd-account
+               GO TO para-check-password-exit
+           END-IF
+
+           CALL 'asdf-hash-password' USING ws-password fa-salt
+               ws-computed-hash
+           IF ws-computed-hash IS EQUAL TO fa-password-hash THEN
+               SET ws-found-yes TO TRUE
+               MOVE 0 TO fa-failed-login-count
+               MOVE 0 TO fa-locked-until
+           ELSE
+               PERFORM para-record-failure
+           END-IF
+           REWRITE fa-account
+           CLOSE fd-account
+           .
+
+       para-check-password-exit.
+           EXIT PARAGRAPH
+           .
+
+       para-record-failure.
+           ADD 1 TO fa-failed-login-count
+           IF fa-failed-login-count IS GREATER THAN OR EQUAL TO
+                   ws-lockout-threshold THEN
+               MOVE ws-now-group TO ws-until-group
+               CALL 'asdf-add-minutes' USING ws-until-group
+                   ws-lockout-minutes
+               MOVE ws-until-flat TO fa-locked-until
+           END-IF
+           .
+
+       para-start-session.
+           CALL 'asdf-generate-uuid' USING fn-session-id
+           MOVE FUNCTION CURRENT-DATE TO fn-created-timestamp
+
+           STRING '/var/lib/asdf/account/' ws-account-id-text
+               '/sessions' INTO ws-path
+           OPEN EXTEND fd-sessions
+           WRITE fn-session
+           CLOSE fd-sessions
+
+           MOVE ws-now-group TO ws-session-expiry-group
+           CALL 'asdf-add-minutes' USING ws-session-expiry-group
+               ws-session-minutes
+
+           MOVE fn-session-id TO sx-token
+           MOVE ws-account-id TO sx-account-id
+           MOVE ws-session-expiry-flat TO sx-expiry
+           OPEN EXTEND fd-session-index
+           WRITE sx-session-index-entry
+           CLOSE fd-session-index
+
+           CALL 'asdf-format-uuid' USING fn-session-id
+               ws-account-id-text
+           DISPLAY ws-account-id-text WITH NO ADVANCING
+           .
